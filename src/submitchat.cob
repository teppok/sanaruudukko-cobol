@@ -1,144 +1,281 @@
-        *> -------------------------
-        *> submitchat.
-        *> Takes: .
-        *> The other CGI interface for the program. Reads query values from
-        *>   POST data (not QUERY_STRING). Chat lines might be long,
-        *>   so this program reserves relatively large amount of memory.
-        *>   
-        *>   Call PQescapeStringConn to change the chat line to a safe one
-        *>   to be inserted in the database (prevents injection).
-        *>
-        *>   Finally displaychat is called to show this line back to the user (and possibly others).
-        *>
-        *>   Assumption: player and passcode query values must be before chat line
-        *>   in the query string.
-        *> Modifies:
-        *> Dependencies: parsequery, parsechat, init, displaychat
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. submitchat.
-       environment division.
-       input-output section.
-       file-control.
-           select webinput assign to KEYBOARD.
-       DATA DIVISION.
-       file section.
-       fd webinput.
-          01 postchunk       pic x(2560).
-       WORKING-STORAGE SECTION.
-       01 newline         pic x   value x'0a'.
-
-       01 cgiquery pic x(256).
-       
-       01 pgconn usage pointer.
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 result usage binary-long.
-       01 querystring pic x(3560).
-
-       01 SafeChatLine pic x(5120).       
-       01 ChatLine pic x(2560).
-
-       01 error-value usage binary-long.
-       01 qlen usage binary-long.
-       
-       COPY "init.l".
-       
-       PROCEDURE DIVISION.
-       Begin.
-
-       display
-           "Content-type: text/xml"
-           newline
-           newline
-           '<?xml version="1.0" encoding="utf-8" ?>'
-       end-display.
-
-    *>   accept cgiquery from environment "QUERY_STRING"
-
-    *>   MOVE "Teppo" TO PLAYER
-    *>   MOVE "A" TO PassCode
-
-        MOVE SPACES TO PostChunk
-        open input webinput
-       read webinput
-           at end move spaces to postchunk
-       end-read
-       close webinput
-
-       *> Use CgiQuery to call parsequery (that takes a shorter
-       *> input variable).
-       
-       MOVE postchunk to CgiQuery
-    
-       CALL "parsequery" USING by reference CgiQuery
-         By content "player          "
-         By Reference Player
-         By content "passcode        "
-         By reference Passcode
-         By content "                "
-         By content "                "
-       END-CALL
-
-    *>   MOVE "chat=b'b/%20b%26b" to Cgiquery
-
-       CALL "parsechat" USING by reference PostChunk
-         By content "chat            "
-         By Reference ChatLine
-       END-CALL
-       
-       IF Player IS = Spaces OR ChatLine IS = Spaces THEN
-         STOP RUN
-       END-IF
-       
-       CALL "init" USING 
-         By reference pgconn 
-         By reference Player
-         By reference PassCode
-         By reference RoomId
-         By Reference RoundId
-       END-CALL
-    
-       IF Player IS = HIGH-VALUES OR RoomId IS = HIGH-VALUES THEN
-         call "PQfinish" using by value pgconn returning result end-call
-         STOP RUN
-       END-IF
-
-        COMPUTE qlen = function length (function trim(chatline))
-
-        call "PQescapeStringConn" using
-          by value pgconn
-          by reference SafeChatLine
-          by reference Chatline
-          by value qlen
-          by reference error-value
-        END-CALL
-
-        MOVE ALL SPACES TO ChatLine
-        
-        STRING SafeChatLine delimited by x"00" into ChatLine end-string
-        
-       string "insert into chat ( chattime, player, roomid, chatrow ) values ( now(), '", 
-             function trim(Player), "', ", RoomId, ", E'", function trim(ChatLine), "' );", x"00" INTO querystring
-       END-STRING
-          
-          
-          call "PQexec" using
-               by value pgconn
-               by reference querystring
-               returning resptr
-          end-call
-              
-        DISPLAY "<data>"
-        CALL "displaychat" USING
-          By Reference pgconn
-          By Content Player
-          By Content RoomId
-        END-CALL
-        DISPLAY "</data>"
-          
-       call "PQfinish" using by value pgconn returning result end-call
-
-       STOP RUN.
-       
\ No newline at end of file
+        *> -------------------------
+        *> submitchat.
+        *> Takes: .
+        *> The other CGI interface for the program. Reads query values from
+        *>   POST data (not QUERY_STRING). Chat lines might be long,
+        *>   so this program reserves relatively large amount of memory.
+        *>   
+        *>   Call PQescapeStringConn to change the chat line to a safe one
+        *>   to be inserted in the database (prevents injection).
+        *>
+        *>   Finally displaychat is called to show this line back to the user (and possibly others).
+        *>
+        *>   Assumption: player and passcode query values must be before chat line
+        *>   in the query string.
+        *> Modifies:
+        *> Dependencies: parsequery, parsechat, init, displaychat
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. submitchat.
+       environment division.
+       input-output section.
+       file-control.
+           select webinput assign to KEYBOARD.
+       DATA DIVISION.
+       file section.
+       fd webinput.
+          01 postchunk       pic x(2560).
+       WORKING-STORAGE SECTION.
+       01 newline         pic x   value x'0a'.
+
+       01 cgiquery pic x(256).
+       
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 result usage binary-long.
+       01 querystring pic x(3560).
+
+       01 SafeChatLine pic x(5120).       
+       01 ChatLine pic x(2560).
+
+       01 error-value usage binary-long.
+       01 qlen usage binary-long.
+       01 ChatProfanityFlag pic x VALUE "f".
+         88 ChatLineProfane VALUE "t".
+       01 FormatQ pic x(16).
+       01 TokenQ pic x(16).
+       01 TokenDummy pic x(16).
+       01 TokenDummy2 pic x(16).
+
+      *> configurable max chat line length and send-rate limit,
+      *> same DB-managed per-room settings shape as the word
+      *> submission throttle.
+       01 MaxChatLength pic 9(5) VALUE 0.
+       01 MinChatInterval pic 9(5) VALUE 0.
+       01 TmpLimit pic x(8) VALUE SPACES.
+       01 TooSoon usage binary-long.
+
+      *> a muted player's chat lines are rejected the same way
+      *> a too-soon line is, parallel to the throttle.
+       01 SenderMuted usage binary-long.
+       01 MutedFlag pic x VALUE "f".
+         88 SenderIsMuted VALUE "t".
+
+       COPY "init.l".
+
+       PROCEDURE DIVISION.
+       Begin.
+
+    *>   accept cgiquery from environment "QUERY_STRING"
+
+    *>   MOVE "Teppo" TO PLAYER
+    *>   MOVE "A" TO PassCode
+
+        MOVE SPACES TO PostChunk
+        open input webinput
+       read webinput
+           at end move spaces to postchunk
+       end-read
+       close webinput
+
+       *> Use CgiQuery to call parsequery (that takes a shorter
+       *> input variable).
+
+       MOVE postchunk to CgiQuery
+
+       CALL "parsequery" USING by reference CgiQuery
+         By content "player          "
+         By Reference Player
+         By content "passcode        "
+         By reference Passcode
+         By content "format          "
+         By reference FormatQ
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+         By content "token           "
+         By Reference TokenQ
+         By content SPACES
+         By reference TokenDummy
+         By content SPACES
+         By reference TokenDummy2
+       END-CALL
+
+       MOVE TokenQ TO SessionToken
+
+       IF FormatQ IS = "json" THEN
+         MOVE "json" TO OutFormat
+       ELSE
+         MOVE "xml" TO OutFormat
+       END-IF
+
+       IF OutFormat = "json" THEN
+         display
+             "Content-type: application/json"
+             newline
+             newline
+         end-display
+       ELSE
+         display
+             "Content-type: text/xml"
+             newline
+             newline
+             '<?xml version="1.0" encoding="utf-8" ?>'
+         end-display
+       END-IF.
+
+    *>   MOVE "chat=b'b/%20b%26b" to Cgiquery
+
+       CALL "parsechat" USING by reference PostChunk
+         By content "chat            "
+         By Reference ChatLine
+       END-CALL
+       
+       IF Player IS = Spaces OR ChatLine IS = Spaces THEN
+         STOP RUN
+       END-IF
+
+       CALL "init" USING
+         By reference pgconn
+         By reference Player
+         By reference PassCode
+         By reference RoomId
+         By Reference RoundId
+         By Reference SessionToken
+       END-CALL
+
+       IF Player IS = HIGH-VALUES OR RoomId IS = HIGH-VALUES THEN
+         call "PQfinish" using by value pgconn returning result end-call
+         STOP RUN
+       END-IF
+
+      *> configurable max chat line length and send-rate limit.
+       STRING "SELECT MaxChatLength, MinChatInterval FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpLimit
+       string resstr delimited by x"00" into TmpLimit end-string
+       MOVE TmpLimit TO MaxChatLength
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpLimit
+       string resstr delimited by x"00" into TmpLimit end-string
+       MOVE TmpLimit TO MinChatInterval
+
+       IF MaxChatLength > 0 AND function length(function trim(ChatLine)) > MaxChatLength THEN
+         MOVE ChatLine(1:MaxChatLength) TO ChatLine
+       END-IF
+
+       MOVE 0 TO TooSoon
+       IF MinChatInterval > 0 THEN
+         STRING "SELECT Name FROM Players WHERE Name = '", function trim(Player),
+                "' AND LastChatSentAt IS NOT NULL AND LastChatSentAt + make_interval(secs => ", MinChatInterval,
+                ") > now();", x"00" INTO querystring
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+         call "PQntuples" using by value pgres returning TooSoon
+       END-IF
+
+      *> muted players (kicked/muted by an admin or room
+      *> moderator) are rejected before ever touching the chat table.
+       STRING "SELECT Name FROM Players WHERE Name = '", function trim(Player), "' AND Muted;", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning SenderMuted
+       IF SenderMuted > 0 THEN
+         SET SenderIsMuted TO TRUE
+       END-IF
+
+       IF TooSoon > 0 OR SenderIsMuted THEN
+         IF SenderIsMuted THEN
+           STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+               "', 'chat_muted', ", RoomId, ", 'chat line rejected' );", x"00" INTO querystring
+           END-STRING
+         ELSE
+           STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+               "', 'chat_throttled', ", RoomId, ", 'chat line rejected' );", x"00" INTO querystring
+           END-STRING
+         END-IF
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       ELSE
+         STRING "UPDATE Players SET LastChatSentAt = now() WHERE Name = '", function trim(Player), "';", x"00" INTO querystring
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       END-IF
+
+       *> drop chat lines that hit the profanity filter instead
+       *> of inserting them -- the caller still gets the room's existing
+       *> chat back via displaychat below, just not their own blocked line.
+       CALL "checkprofanity" USING BY REFERENCE pgconn ChatLine ChatProfanityFlag
+       END-CALL
+
+       IF NOT ChatLineProfane AND TooSoon = 0 AND NOT SenderIsMuted THEN
+        COMPUTE qlen = function length (function trim(chatline))
+
+        call "PQescapeStringConn" using
+          by value pgconn
+          by reference SafeChatLine
+          by reference Chatline
+          by value qlen
+          by reference error-value
+        END-CALL
+
+        MOVE ALL SPACES TO ChatLine
+
+        STRING SafeChatLine delimited by x"00" into ChatLine end-string
+
+       string "insert into chat ( chattime, player, roomid, chatrow ) values ( now(), '",
+             function trim(Player), "', ", RoomId, ", E'", function trim(ChatLine), "' );", x"00" INTO querystring
+       END-STRING
+
+
+          call "PQexec" using
+               by value pgconn
+               by reference querystring
+               returning resptr
+          end-call
+
+       *> wake any wordwaiter currently LISTENing on this room
+       *> so the new chat line shows up immediately instead of on the
+       *> next poll tick.
+       string "NOTIFY room", RoomId, ";", x"00" INTO querystring
+       END-STRING
+          call "PQexec" using
+               by value pgconn
+               by reference querystring
+               returning resptr
+          end-call
+       END-IF
+
+        IF OutFormat = "json" THEN
+          DISPLAY "{"
+        ELSE
+          DISPLAY "<data>"
+        END-IF
+        IF SessionToken NOT = SPACES THEN
+           IF OutFormat = "json" THEN
+              DISPLAY '"token":"' function trim(SessionToken) '",'
+           ELSE
+              DISPLAY "<token>", function trim(SessionToken), "</token>"
+           END-IF
+        END-IF
+        CALL "displaychat" USING
+          By Reference pgconn
+          By Content Player
+          By Content RoomId
+          By Content OutFormat
+        END-CALL
+        IF OutFormat = "json" THEN
+          DISPLAY "}"
+        ELSE
+          DISPLAY "</data>"
+        END-IF
+          
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
+       
