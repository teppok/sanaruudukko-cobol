@@ -0,0 +1,88 @@
+        *> -------------------------
+        *> moderatoradd.
+        *> Takes: Standard arguments + TargetPlayer.
+        *> Admin-only (Admins, global) or the room's own owner (Rooms.
+        *>   OwnerName, set by newroom.cob). Grants TargetPlayer the
+        *>   room-moderator role for the caller's current RoomId,
+        *>   letting them kick/mute players in that room without being a
+        *>   global admin themselves.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. moderatoradd.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 IsOwner usage binary-long value 0.
+       01 AlreadyModerator usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 TargetPlayer pic x(16).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, TargetPlayer.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       STRING "SELECT Id FROM Rooms WHERE Id = ", RoomId,
+           " AND OwnerName = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsOwner
+
+       IF (IsAdmin = 0 AND IsOwner = 0) OR TargetPlayer IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Player FROM RoomModerators WHERE RoomId = ", RoomId,
+           " AND Player = '", function trim(TargetPlayer), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning AlreadyModerator
+
+       IF AlreadyModerator = 0 THEN
+         STRING "INSERT INTO RoomModerators ( RoomId, Player ) VALUES ( ", RoomId,
+             ", '", function trim(TargetPlayer), "' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+             "', 'moderatoradd', ", RoomId, ", '", function trim(TargetPlayer), "' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+       END-IF
+
+       EXIT PROGRAM.
