@@ -0,0 +1,176 @@
+        *> -------------------------
+        *> displaydashboard.
+        *> Takes: Standard arguments (Player, OutFormat; no specific room
+        *>   -- this is a cross-room view).
+        *> Operator dashboard for live room/round monitoring.
+        *>   Admin-only (the Admins table, same gate as
+        *>   profanityadd.cob/kickplayer.cob). Lists every room, whether
+        *>   it currently has players or not, with its active/idle player
+        *>   counts (the FILTER idiom, same as displayrooms.cob) and
+        *>   its current round's id, seconds remaining, paused state
+        *>    and whether its sudden-death extension has already
+        *>   fired. A room with no current round reports
+        *>   roundid 0 and secondsleft 0. A non-admin caller gets an empty
+        *>   list, same shape as an admin looking at a system with no
+        *>   rooms, rather than an error.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaydashboard.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+
+       01 IsAdmin usage binary-long value 0.
+
+       01 ActiveSeconds pic 9(3) VALUE 8.
+
+       01 NRooms usage binary-long.
+       01 RoomIdx usage binary-long.
+       01 ListRoomId pic x(6).
+       01 ListRoomName pic x(16).
+       01 RoomPlayers pic x(6).
+       01 RoomActive pic x(6).
+       01 RoomIdle pic x(6).
+       01 DashRoundId pic x(6).
+       01 DashSecondsLeft pic x(6).
+       01 DashPausedFlag pic x VALUE "f".
+         88 DashRoundPaused VALUE "t".
+       01 DashPausedNum pic 9 VALUE 0.
+       01 DashSuddenDeathFlag pic x VALUE "f".
+         88 DashSuddenDeathUsed VALUE "t".
+       01 DashSuddenDeathNum pic 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Player pic x(16).
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, OutFormat.
+       Begin.
+
+       MOVE 0 TO NRooms
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin > 0 THEN
+         *> the current round is pulled via a LATERAL join keyed off
+         *> RoomId (at most one row per room, newest RoundStart first),
+         *> kept separate from the Players join below -- joining Rounds
+         *> directly would fan out one dashboard row per historical round
+         *> ever played in the room (Rounds keeps every round, never just
+         *> the current one -- see displayhistory.cob/exportcsv.cob) and
+         *> multiply the player counts by however many of those there are.
+          STRING "SELECT r.Id, r.Name, count(p.Name), ",
+            "count(p.Name) FILTER (WHERE NOT p.Spectator AND p.LastSeen + make_interval(secs => ", ActiveSeconds, ") > now()), ",
+            "count(p.Name) FILTER (WHERE p.Spectator OR p.LastSeen + make_interval(secs => ", ActiveSeconds, ") <= now()), ",
+            "COALESCE(cur.RoundId, 0), ",
+            "COALESCE(GREATEST(extract(epoch FROM (cur.RoundStart + make_interval(secs => cur.RoundSeconds) - now()))::int, 0), 0), ",
+            "COALESCE(cur.Paused, false), COALESCE(cur.SuddenDeathUsed, false) ",
+            "FROM Rooms r LEFT JOIN Players p ON p.RoomId = r.Id ",
+            "LEFT JOIN LATERAL ( SELECT RoundId, RoundStart, RoundSeconds, Paused, SuddenDeathUsed FROM Rounds ",
+            "WHERE RoomId = r.Id ORDER BY RoundStart DESC LIMIT 1 ) cur ON true ",
+            "GROUP BY r.Id, r.Name, cur.RoundId, cur.RoundStart, cur.RoundSeconds, cur.Paused, cur.SuddenDeathUsed ",
+            "ORDER BY r.Id;", x"00" INTO QueryString
+          END-STRING
+          call "PQexec" using by value pgconn
+               by reference querystring
+               returning pgres
+          end-call
+
+          call "PQntuples" using by value pgres returning NRooms
+       END-IF
+
+       IF OutFormat = "json" THEN DISPLAY '"dashboard":[' END-IF
+
+       PERFORM VARYING RoomIdx FROM 0 BY 1 UNTIL RoomIdx >= NRooms
+               IF OutFormat = "json" AND RoomIdx > 0 THEN DISPLAY "," END-IF
+               IF OutFormat NOT = "json" THEN DISPLAY "<room>" END-IF
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO ListRoomId
+               string resstr delimited by x"00" into ListRoomId end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 1 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO ListRoomName
+               string resstr delimited by x"00" into ListRoomName end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 2 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO RoomPlayers
+               string resstr delimited by x"00" into RoomPlayers end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 3 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO RoomActive
+               string resstr delimited by x"00" into RoomActive end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 4 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO RoomIdle
+               string resstr delimited by x"00" into RoomIdle end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 5 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO DashRoundId
+               string resstr delimited by x"00" into DashRoundId end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 6 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO DashSecondsLeft
+               string resstr delimited by x"00" into DashSecondsLeft end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 7 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO DashPausedFlag
+               string resstr delimited by x"00" into DashPausedFlag end-string
+
+               call "PQgetvalue" using by value pgres by value RoomIdx by value 8 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO DashSuddenDeathFlag
+               string resstr delimited by x"00" into DashSuddenDeathFlag end-string
+
+               MOVE 0 TO DashPausedNum
+               IF DashRoundPaused THEN MOVE 1 TO DashPausedNum END-IF
+               MOVE 0 TO DashSuddenDeathNum
+               IF DashSuddenDeathUsed THEN MOVE 1 TO DashSuddenDeathNum END-IF
+
+               IF OutFormat = "json" THEN
+                  DISPLAY '{"id":"' function trim(ListRoomId) '","roomname":"' function trim(ListRoomName)
+                      '","players":"' function trim(RoomPlayers) '","activeplayers":"' function trim(RoomActive)
+                      '","idleplayers":"' function trim(RoomIdle) '","roundid":"' function trim(DashRoundId)
+                      '","secondsleft":"' function trim(DashSecondsLeft) '","paused":' DashPausedNum
+                      ',"suddendeath":' DashSuddenDeathNum '}'
+               ELSE
+                  DISPLAY "<id>", function trim(ListRoomId), "</id>"
+                  DISPLAY "<roomname>", function trim(ListRoomName), "</roomname>"
+                  DISPLAY "<players>", function trim(RoomPlayers), "</players>"
+                  DISPLAY "<activeplayers>", function trim(RoomActive), "</activeplayers>"
+                  DISPLAY "<idleplayers>", function trim(RoomIdle), "</idleplayers>"
+                  DISPLAY "<roundid>", function trim(DashRoundId), "</roundid>"
+                  DISPLAY "<secondsleft>", function trim(DashSecondsLeft), "</secondsleft>"
+                  DISPLAY "<paused>", DashPausedNum, "</paused>"
+                  DISPLAY "<suddendeath>", DashSuddenDeathNum, "</suddendeath>"
+                  DISPLAY "</room>"
+               END-IF
+
+       END-PERFORM
+
+       IF OutFormat = "json" THEN DISPLAY "]" END-IF
+
+       EXIT PROGRAM.
