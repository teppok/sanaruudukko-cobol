@@ -1,317 +1,770 @@
-        *> -------------------------
-        *> displaywords.
-        *> Takes: Standard arguments.
-        *> Displays players and words they have typed in the current room of the player.
-        *>   Also shows the score for each word and total for the players.
-        *>   If the round continues, only shows the count of the words and don't process duplicates.
-        *> Modifies:
-        *> Dependencies: 
-        *> XXX TotalScoreFail tarkista tarvitaanko
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. displaywords.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 pgres  usage pointer.
-       01 pgres2  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(2560).
-
-       01 RoundStatus pic x.
-          88 RoundFinished value "f".
-          88 RoundContinues value "t".
-    
-       
-       01 RoundStatus2 pic 9 VALUE 0.
-         88 SkipWords VALUE 1.
-       01 NPlayers usage binary-long.
-       01 NWords usage binary-long.
-       01 PlayerIdx usage binary-long.
-       01 WordIdx usage binary-long.
-       01 PlayerName pic x(16).
-       01 PlayerActive pic x.
-       01 PlayerReady pic x.
-       01 MoreTime pic x.
-       01 WordCount pic x(16).
-       01 Listword pic x(16).
-       01 WordStatus pic x.
-       01 DisableStatus pic x.
-       01 WordLength pic 99.
-       01 Score pic 99.
-       01 TotalScore pic x(6).
-       01 TotalScoreFail usage binary-long.
-       01 ThisroundScore pic 9999.
-       
-       01 LanguageCheck pic x.
-
-    *>   01 response pic x(20480).
-       
-       LINKAGE SECTION.
-       01 Player pic x(16).
-       01 pgconn usage pointer.
-       01 RoomId pic 99999 usage display.
-       01 RoundId pic 99999 usage display.
-       
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId.
-       Begin.
-        *>   MOVE SPACES TO Response
-        *>   STRING function trim(Response), "<players>" into Response END-STRING
-           DISPLAY "<players>"
-           
-           STRING "UPDATE Players SET NewWords = false WHERE Name = '", function trim(Player), "';", x"00" into QueryString
-           END-STRING
-           call "PQexec" using by value pgconn
-                by reference querystring
-                returning pgres
-           end-call
-
-           IF RoundId IS = HIGH-VALUES THEN
-             SET SkipWords TO TRUE
-             MOVE 0 TO RoundId
-           ELSE
-               CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
-           END-IF
-           
-           
-           STRING "select name, lastseen + interval '20 seconds' > now(), ready, sum (score), MoreTime FROM ",
-                  "(select player, word, "
-                  "CASE WHEN length(word)=3 THEN 1 ",
-                  "WHEN length(word)=4 THEN 1 ",
-                  "WHEN length(word)=5 THEN 2 ",
-                  "WHEN length(word)=6 THEN 3 ",
-                  "WHEN length(word)=7 THEN 5 ",
-                  "WHEN length(word)>7 THEN 11 ",
-                  "ELSE 0 ",
-                  "END as score ",
-                    "from Words Where ",
-                    "(Word, RoundId) in ",
-                    "(SELECT Word, RoundId FROM Words GROUP BY Word, RoundId HAVING count(player) = 1) ",
-                        "AND RoundId < ", RoundId, " AND RoomId = ", RoomId " AND Disabled = false )",
-                  "AS foo RIGHT OUTER JOIN players ON players.name = foo.player WHERE ",
-                  "lastseen + interval '40 seconds' > now() AND Players.RoomId = ", RoomId, " ",
-                  "GROUP BY players.name, players.ready, players.lastseen, players.moretime ",
-                  "ORDER BY Players.name;", x"00" INTO QueryString
-           END-STRING
-
-           call "PQexec" using
-               by value pgconn
-               by reference querystring
-               returning pgres
-           end-call
-
-            call "PQntuples" using by value pgres returning Nplayers
-
-           PERFORM VARYING PlayerIdx FROM 0 BY 1 UNTIL PlayerIdx >= NPlayers
-        *>       STRING function trim(Response), "<player>" into Response END-STRING
-               DISPLAY "<player>"
-               call "PQgetvalue" using
-                by value pgres
-                   by value PlayerIdx
-                   by value 0
-                   returning resptr
-               end-call
-               set address of resstr to resptr
-               MOVE SPACES to PlayerName
-               string resstr delimited by x"00" into PlayerName end-string
-        *>       STRING function trim(Response), "<name>", function trim(PlayerName), "</name>" into Response END-STRING
-               DISPLAY "<name>", function trim(PlayerName), "</name>"
-
-               call "PQgetvalue" using
-                by value pgres
-                   by value PlayerIdx
-                   by value 1
-                   returning resptr
-               end-call
-               set address of resstr to resptr
-               string resstr delimited by x"00" into PlayerActive end-string
-        *>     STRING function trim(Response), "<active>", function trim(PlayerActive), "</active>" into Response END-STRING
-               DISPLAY "<active>", function trim(PlayerActive), "</active>"
-
-               call "PQgetvalue" using
-                by value pgres
-                   by value PlayerIdx
-                   by value 2
-                   returning resptr
-               end-call
-               set address of resstr to resptr
-               string resstr delimited by x"00" into PlayerReady end-string
-        *>        STRING function trim(Response), "<ready>", function trim(PlayerReady), "</ready>" into Response END-STRING
-              DISPLAY "<ready>", function trim(PlayerReady), "</ready>"
-
-         
-            *>   call "PQgetisnull" using 
-            *>     by value pgres returning TotalScoreFail
-            *>   IF TotalScoreFail = 0 THEN
-               
-                   call "PQgetvalue" using
-                    by value pgres
-                       by value PlayerIdx
-                       by value 3
-                       returning resptr
-                   end-call
-                   set address of resstr to resptr
-                   MOVE SPACES to TotalScore
-                   string resstr delimited by x"00" into TotalScore end-string
-           *>        STRING function trim(Response), "<totalscore>", function trim(TotalScore), "</totalscore>" into Response END-STRING
-                   DISPLAY "<totalscore>", function trim(TotalScore), "</totalscore>"
-            *>   END-IF
-
-               call "PQgetvalue" using
-                by value pgres
-                   by value PlayerIdx
-                   by value 4
-                   returning resptr
-               end-call
-               set address of resstr to resptr
-               string resstr delimited by x"00" into MoreTime end-string
-         *>      STRING function trim(Response), "<moretime>", function trim(MoreTime), "</moretime>" into Response END-STRING
-               DISPLAY "<moretime>", function trim(MoreTime), "</moretime>"
-
-            
-               IF NOT SkipWords THEN
-               
-                   IF RoundContinues AND PlayerName NOT = Player THEN
-               
-        *>                   STRING function trim(Response), "<mode>0</mode>" into Response END-STRING
-                           DISPLAY "<mode>0</mode>"
-
-                           STRING "SELECT count(word) FROM Words WHERE Disabled = false AND RoomId = ", RoomId, " AND RoundId = ", RoundId, " AND Player = '", function trim(PlayerName), "';", x"00" into querystring
-                            END-STRING
-                *>       DISPLAY QueryString
-                           call "PQexec" using
-                               by value pgconn
-                               by reference querystring
-                               returning pgres2
-                           end-call
-                          
-                           call "PQntuples" using by value pgres2 returning Nwords
-                               IF Nwords > 0 THEN 
-                                   call "PQgetvalue" using
-                                    by value pgres2
-                                       by value 0
-                                       by value 0
-                                       returning resptr
-                                   end-call
-                                   set address of resstr to resptr
-                                   MOVE SPACES to WordCount
-                                   string resstr delimited by x"00" into WordCount end-string
-                                   
-                       *>         STRING function trim(Response), "<wordcount>", function trim(WordCount), "</wordcount>" into Response END-STRING
-                                DISPLAY "<wordcount>", function trim(WordCount), "</wordcount>"
-                              ELSE
-                       *>          STRING function trim(Response), "<wordcount>0</wordcount>" into Response END-STRING
-                                 DISPLAY "<wordcount>0</wordcount>"
-                              END-IF
-                    ELSE
-                            
-                        *>        STRING function trim(Response), "<mode>1</mode>" into Response END-STRING
-                                DISPLAY "<mode>1</mode>"
-                            
-                                MOVE 0 TO ThisRoundScore
-                                
-                                STRING "SELECT Word, LanguageCheck, Disabled, Word in (SELECT Word FROM Words WHERE RoundId = ", RoundId, 
-                                    " AND RoomId = ", RoomId, " GROUP BY Word HAVING count(player) > 1) FROM Words WHERE RoomId = ", RoomId, 
-                                    " AND RoundId = ", RoundId, " AND Player = '" function Trim(PlayerName), "' ORDER BY Word;", x"00" INTO QueryString
-                                END-STRING
-                        *>       STRING "SELECT Player, Word FROM Words WHERE RoundId = ", RoundId, " AND Player != '", function Trim(player), "' ORDER BY Player, Word;", x"00" into querystring
-                        *>       END-STRING
-                               call "PQexec" using
-                                   by value pgconn
-                                   by reference querystring
-                                   returning pgres2
-                               end-call
-                      
-                               call "PQntuples" using by value pgres2 returning NWords
-
-                               PERFORM VARYING WordIdx FROM 0 BY 1 UNTIL WordIdx >= NWords
-
-                                   call "PQgetvalue" using
-                                        by value pgres2
-                                           by value WordIdx
-                                           by value 2
-                                           returning resptr
-                                   end-call
-                                   set address of resstr to resptr
-                                   string resstr delimited by x"00" into DisableStatus end-string
-
-                                   IF Disablestatus IS = "f" OR PlayerName IS = Player THEN
-
-                       *>                STRING function trim(Response), "<item>", "<disabled>", function trim(DisableStatus), "</disabled>" into Response END-STRING
-                                       DISPLAY "<item>"
-                                       DISPLAY "<disabled>", function trim(DisableStatus), "</disabled>"
-                                      
-                                       call "PQgetvalue" using
-                                        by value pgres2
-                                           by value WordIdx
-                                           by value 0
-                                           returning resptr
-                                       end-call
-                                       set address of resstr to resptr
-                                       MOVE SPACES to ListWord
-                                       string resstr delimited by x"00" into ListWord end-string
-                                   
-                        *>              STRING function trim(Response), "<word>", function trim(ListWord), "</word>" into Response END-STRING
-                                      DISPLAY "<word>", function trim(ListWord), "</word>"
-
-                                      call "PQgetvalue" using
-                                        by value pgres2
-                                           by value WordIdx
-                                           by value 1
-                                           returning resptr
-                                       end-call
-                                       set address of resstr to resptr
-                                       string resstr delimited by x"00" into LanguageCheck end-string
-
-                        *>               STRING function trim(Response), "<languagecheck>", function trim(LanguageCheck), "</languagecheck>" into Response END-STRING
-                                       DISPLAY "<languagecheck>", function trim(LanguageCheck), "</languagecheck>"
-
-                                       IF RoundFinished THEN
-                                           call "PQgetvalue" using
-                                            by value pgres2
-                                               by value WordIdx
-                                               by value 3
-                                               returning resptr
-                                           end-call
-                                           set address of resstr to resptr
-                                           string resstr delimited by x"00" into WordStatus end-string
-                                       ELSE
-                                           MOVE "f" TO WordStatus
-                                       END-IF
-                                       
-                          *>             STRING function trim(Response), "<duplicate>", function trim(WordStatus), "</duplicate>" into Response END-STRING
-                                       DISPLAY "<duplicate>", function trim(WordStatus), "</duplicate>"
-                                       
-                                       COMPUTE WordLength = function length( function trim (ListWord) )
-                                       MOVE 0 to Score
-                                       EVALUATE WordLength
-                                         WHEN 0 THRU 2 MOVE 0 to Score
-                                         WHEN 3 Move 1 to Score
-                                         WHEN 4 Move 1 to Score
-                                         WHEN 5 Move 2 to Score
-                                         WHEN 6 Move 3 to Score
-                                         WHEN 7 Move 5 to Score
-                                         WHEN 8 THRU 16 Move 11 to Score
-                                       END-EVALUATE
-                                       IF WordStatus = "t" THEN MOVE 0 to Score END-IF
-                                       IF DisableStatus = "t" THEN MOVE 0 to Score END-IF
-                                       ADD Score TO ThisRoundScore
-                           *>            STRING function trim(Response), "<score>", Score, "</score></item>" into Response END-STRING
-                                       DISPLAY "<score>", Score, "</score></item>"
-                                    END-IF
-                                END-PERFORM
-                            *>    STRING function trim(Response), "<thisroundscore>", ThisRoundScore, "</thisroundscore>" into Response END-STRING
-                                DISPLAY "<thisroundscore>", ThisRoundScore, "</thisroundscore>"
-                    END-IF
-                    
-                END-IF
-            *>    STRING function trim(Response), "</player>" into Response END-STRING
-                DISPLAY "</player>"
-
-        END-PERFORM
-    *>    STRING function trim(Response), "</players>" into Response END-STRING
-        DISPLAY "</players>"
-    *>    DISPLAY function trim(Response)
-       EXIT PROGRAM.
-       
+        *> -------------------------
+        *> displaywords.
+        *> Takes: Standard arguments.
+        *> Displays players and words they have typed in the current room of the player.
+        *>   Also shows the score for each word and total for the players.
+        *>   If the round continues, only shows the count of the words and don't process duplicates.
+        *> Modifies:
+        *> Dependencies:
+        *> XXX TotalScoreFail tarkista tarvitaanko
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaywords.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       
+       01 pgres  usage pointer.
+       01 pgres2  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(2560).
+
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+    
+       
+       01 RoundStatus2 pic 9 VALUE 0.
+         88 SkipWords VALUE 1.
+       01 NPlayers usage binary-long.
+       01 NWords usage binary-long.
+       01 PlayerIdx usage binary-long.
+       01 WordIdx usage binary-long.
+       01 PlayerName pic x(16).
+       01 PlayerActive pic x.
+       01 PlayerReady pic x.
+       01 MoreTime pic x.
+       01 WordCount pic x(16).
+       01 Listword pic x(16).
+       01 WordStatus pic x.
+       01 DisableStatus pic x.
+       01 WordLength pic 99.
+       01 Score pic 99.
+       01 TotalScore pic x(6).
+       01 TotalScoreFail usage binary-long.
+
+      *> sum of TotalScore across every player sharing this
+      *> player's team (falling back to their own score when they have
+      *> no team), same COALESCE(Team, Player) convention the duplicate-
+      *> word check above uses.
+       01 TeamTotalScore pic x(8) VALUE SPACES.
+       01 ThisroundScore pic 9999.
+       
+       01 LanguageCheck pic x.
+
+       01 Score3 pic 99 VALUE 1.
+       01 Score4 pic 99 VALUE 1.
+       01 Score5 pic 99 VALUE 2.
+       01 Score6 pic 99 VALUE 3.
+       01 Score7 pic 99 VALUE 5.
+       01 Score8Plus pic 99 VALUE 11.
+       01 TmpScore pic x(2) VALUE SPACES.
+
+      *> hints cost points, deducted from the round's score.
+       01 HintPenalty pic 99 VALUE 1.
+       01 NHintsUsed usage binary-long.
+       01 HintCost pic 9999 VALUE 0.
+
+      *> achievement tracking while walking a finished round's
+      *> word list for a single player.
+       01 MaxWordLenThisRound pic 99 VALUE 0.
+       01 MaxWordThisRound pic x(16) VALUE SPACES.
+       01 ValidWordCountThisRound pic 999 VALUE 0.
+       01 BadWordCountThisRound pic 999 VALUE 0.
+       01 ExistingBadgeLen pic 999.
+       01 ExistingBadgeCount usage binary-long.
+       01 TmpBadge pic x(4) VALUE SPACES.
+
+      *> configurable pangram bonus for using every letter on
+      *> the board -- awarded once per player per round if their whole
+      *> accepted word list between them covers every distinct tile,
+      *> not per individual word. PgBoard/PgBoardWidth/PgBoardHeight are
+      *> fetched once for the round below; RoundPangramWords accumulates
+      *> each accepted word for the player currently being scored.
+       01 PangramBonus pic 99 VALUE 0.
+       01 TmpPangramBonus pic x(2) VALUE SPACES.
+       01 PgBoard pic x(288) VALUES SPACES.
+       01 PgBoardWidth pic 99 VALUE 0.
+       01 PgBoardHeight pic 99 VALUE 0.
+       01 PgBoardDim pic x(2) VALUE SPACES.
+       01 RoundPangramWords pic x(2048) VALUE SPACES.
+       01 PgNCells usage binary-long.
+       01 PgCellIdx usage binary-long.
+       01 PgCellStart usage binary-long.
+       01 PgCellText pic x(2).
+       01 PgCellLen pic 9.
+       01 PgTileCount usage binary-long.
+       01 RoundPangramFlag pic x VALUE "f".
+         88 RoundIsPangram VALUE "t".
+
+      *> practice/solo mode with saved best-board replays.
+       01 RoomPracticeFlag pic x VALUE "f".
+         88 RoomIsPractice VALUE "t".
+       01 PracticeBestCount usage binary-long.
+       01 PracticeBestScore pic 9999 VALUE 0.
+       01 TmpPracticeBestScore pic x(6) VALUE SPACES.
+       01 RoomBoard pic x(288) VALUES SPACES.
+       01 RoomBoardWidth pic 99 VALUE 0.
+       01 RoomBoardHeight pic 99 VALUE 0.
+       01 TmpBoardDim pic x(2) VALUE SPACES.
+
+      *> today's daily bonus word, if one has been configured.
+       01 NBonus usage binary-long.
+       01 BonusWordToday pic x(16) VALUE SPACES.
+       01 BonusPoints pic 99 VALUE 0.
+       01 TmpBonus pic x(2) VALUE SPACES.
+
+       01 ItemFirst pic 9 VALUE 0.
+         88 ItemHasFirst VALUE 1.
+
+       01 ScoreZ pic zz9.
+       01 ThisRoundScoreZ pic zzz9.
+
+    *>   01 response pic x(20480).
+
+       LINKAGE SECTION.
+       01 Player pic x(16).
+       01 pgconn usage pointer.
+       01 RoomId pic 99999 usage display.
+       01 RoundId pic 99999 usage display.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, OutFormat.
+       Begin.
+        *>   MOVE SPACES TO Response
+        *>   STRING function trim(Response), "<players>" into Response END-STRING
+           IF OutFormat = "json" THEN
+              DISPLAY '"players":['
+           ELSE
+              DISPLAY "<players>"
+           END-IF
+
+           STRING "UPDATE Players SET NewWords = false WHERE Name = '", function trim(Player), "';", x"00" into QueryString
+           END-STRING
+           call "PQexec" using by value pgconn
+                by reference querystring
+                returning pgres
+           end-call
+
+           IF RoundId IS = HIGH-VALUES THEN
+             SET SkipWords TO TRUE
+             MOVE 0 TO RoundId
+           ELSE
+               CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
+           END-IF
+
+           STRING "SELECT Score3, Score4, Score5, Score6, Score7, Score8Plus, HintPenalty, Practice, PangramBonus FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn
+                by reference querystring
+                returning pgres
+           end-call
+
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score3
+
+           call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score4
+
+           call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score5
+
+           call "PQgetvalue" using by value pgres by value 0 by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score6
+
+           call "PQgetvalue" using by value pgres by value 0 by value 4 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score7
+
+           call "PQgetvalue" using by value pgres by value 0 by value 5 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO Score8Plus
+
+           call "PQgetvalue" using by value pgres by value 0 by value 6 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO HintPenalty
+
+      *> practice/solo rooms track a per-player best-board
+      *> replay instead of (in addition to) achievements.
+           call "PQgetvalue" using by value pgres by value 0 by value 7 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO RoomPracticeFlag
+           string resstr delimited by x"00" into RoomPracticeFlag end-string
+
+           call "PQgetvalue" using by value pgres by value 0 by value 8 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpPangramBonus
+           string resstr delimited by x"00" into TmpPangramBonus end-string
+           MOVE TmpPangramBonus TO PangramBonus
+
+      *> daily bonus word, if an operator has set one for today.
+           MOVE SPACES TO BonusWordToday
+           MOVE 0 TO BonusPoints
+           STRING "SELECT Word, BonusPoints FROM BonusWord WHERE BonusDate = current_date;", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           call "PQntuples" using by value pgres returning NBonus
+           IF NBonus > 0 THEN
+               call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+               set address of resstr to resptr
+               string resstr delimited by x"00" into BonusWordToday end-string
+               call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpBonus
+               string resstr delimited by x"00" into TmpBonus end-string
+               MOVE TmpBonus TO BonusPoints
+           END-IF
+
+           STRING "select name, lastseen + make_interval(secs => (SELECT IdleTimeoutSeconds FROM Rooms WHERE Id = ", RoomId, ")) > now(), ready, sum (score), MoreTime FROM ",
+                  "(select player, word, "
+                  "CASE WHEN length(word)=3 THEN ", Score3, " ",
+                  "WHEN length(word)=4 THEN ", Score4, " ",
+                  "WHEN length(word)=5 THEN ", Score5, " ",
+                  "WHEN length(word)=6 THEN ", Score6, " ",
+                  "WHEN length(word)=7 THEN ", Score7, " ",
+                  "WHEN length(word)>7 THEN ", Score8Plus, " ",
+                  "ELSE 0 ",
+                  "END as score ",
+                    "from Words Where ",
+                    "(Word, RoundId) in ",
+               *> teammates share a word instead of cancelling each
+               *> other out -- group the duplicate check by team (falling
+               *> back to the player's own name when they have no team).
+                    "(SELECT w.Word, w.RoundId FROM Words w LEFT JOIN Players p ON p.Name = w.Player ",
+                    "GROUP BY w.Word, w.RoundId HAVING count(DISTINCT COALESCE(p.Team, w.Player)) = 1) ",
+                        "AND RoundId < ", RoundId, " AND RoomId = ", RoomId " AND Disabled = false )",
+                  "AS foo RIGHT OUTER JOIN players ON players.name = foo.player WHERE ",
+                  "lastseen + make_interval(secs => (SELECT IdleTimeoutSeconds FROM Rooms WHERE Id = ", RoomId, ") * 2) > now() AND Players.RoomId = ", RoomId, " ",
+                  "GROUP BY players.name, players.ready, players.lastseen, players.moretime ",
+                  "ORDER BY Players.name;", x"00" INTO QueryString
+           END-STRING
+
+           call "PQexec" using
+               by value pgconn
+               by reference querystring
+               returning pgres
+           end-call
+
+            call "PQntuples" using by value pgres returning Nplayers
+
+      *> fetched once for the round -- every player's pangram
+      *> check below is against the same board.
+           IF NOT SkipWords THEN
+               STRING "SELECT Board, BoardWidth, BoardHeight FROM Rounds WHERE RoundId = ", RoundId, ";", x"00" INTO QueryString
+               END-STRING
+               call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+               call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO PgBoard
+               string resstr delimited by x"00" into PgBoard end-string
+               call "PQgetvalue" using by value pgres2 by value 0 by value 1 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO PgBoardDim
+               string resstr delimited by x"00" into PgBoardDim end-string
+               MOVE PgBoardDim TO PgBoardWidth
+               call "PQgetvalue" using by value pgres2 by value 0 by value 2 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO PgBoardDim
+               string resstr delimited by x"00" into PgBoardDim end-string
+               MOVE PgBoardDim TO PgBoardHeight
+           END-IF
+
+           PERFORM VARYING PlayerIdx FROM 0 BY 1 UNTIL PlayerIdx >= NPlayers
+               IF OutFormat = "json" AND PlayerIdx > 0 THEN DISPLAY "," END-IF
+        *>       STRING function trim(Response), "<player>" into Response END-STRING
+               IF OutFormat NOT = "json" THEN DISPLAY "<player>" END-IF
+               call "PQgetvalue" using
+                by value pgres
+                   by value PlayerIdx
+                   by value 0
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               MOVE SPACES to PlayerName
+               string resstr delimited by x"00" into PlayerName end-string
+
+               call "PQgetvalue" using
+                by value pgres
+                   by value PlayerIdx
+                   by value 1
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               string resstr delimited by x"00" into PlayerActive end-string
+
+               call "PQgetvalue" using
+                by value pgres
+                   by value PlayerIdx
+                   by value 2
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               string resstr delimited by x"00" into PlayerReady end-string
+
+                   call "PQgetvalue" using
+                    by value pgres
+                       by value PlayerIdx
+                       by value 3
+                       returning resptr
+                   end-call
+                   set address of resstr to resptr
+                   MOVE SPACES to TotalScore
+                   string resstr delimited by x"00" into TotalScore end-string
+
+               call "PQgetvalue" using
+                by value pgres
+                   by value PlayerIdx
+                   by value 4
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               string resstr delimited by x"00" into MoreTime end-string
+
+               STRING "SELECT COALESCE(sum(score),0) FROM ",
+                      "(select player, word, "
+                      "CASE WHEN length(word)=3 THEN ", Score3, " ",
+                      "WHEN length(word)=4 THEN ", Score4, " ",
+                      "WHEN length(word)=5 THEN ", Score5, " ",
+                      "WHEN length(word)=6 THEN ", Score6, " ",
+                      "WHEN length(word)=7 THEN ", Score7, " ",
+                      "WHEN length(word)>7 THEN ", Score8Plus, " ",
+                      "ELSE 0 ",
+                      "END as score ",
+                        "from Words Where ",
+                        "(Word, RoundId) in ",
+                        "(SELECT w.Word, w.RoundId FROM Words w LEFT JOIN Players p ON p.Name = w.Player ",
+                        "GROUP BY w.Word, w.RoundId HAVING count(DISTINCT COALESCE(p.Team, w.Player)) = 1) ",
+                            "AND RoundId < ", RoundId, " AND RoomId = ", RoomId, " AND Disabled = false ",
+                      "AND player IN (SELECT p2.Name FROM Players p2 WHERE p2.RoomId = ", RoomId,
+                      " AND COALESCE(p2.Team, p2.Name) = (SELECT COALESCE(p3.Team, p3.Name) FROM Players p3 ",
+                      "WHERE p3.Name = '", function trim(PlayerName), "' AND p3.RoomId = ", RoomId, "))) foo;",
+                      x"00" INTO QueryString
+               END-STRING
+               call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+               call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TeamTotalScore
+               string resstr delimited by x"00" into TeamTotalScore end-string
+
+               IF OutFormat = "json" THEN
+                  DISPLAY '{"name":"' function trim(PlayerName) '","active":"' function trim(PlayerActive)
+                      '","ready":"' function trim(PlayerReady) '","totalscore":"' function trim(TotalScore)
+                      '","teamtotalscore":"' function trim(TeamTotalScore)
+                      '","moretime":"' function trim(MoreTime) '"'
+               ELSE
+                  DISPLAY "<name>", function trim(PlayerName), "</name>"
+                  DISPLAY "<active>", function trim(PlayerActive), "</active>"
+                  DISPLAY "<ready>", function trim(PlayerReady), "</ready>"
+                  DISPLAY "<totalscore>", function trim(TotalScore), "</totalscore>"
+                  DISPLAY "<teamtotalscore>", function trim(TeamTotalScore), "</teamtotalscore>"
+                  DISPLAY "<moretime>", function trim(MoreTime), "</moretime>"
+               END-IF
+
+
+               IF NOT SkipWords THEN
+
+                   IF RoundContinues AND PlayerName NOT = Player THEN
+
+        *>                   STRING function trim(Response), "<mode>0</mode>" into Response END-STRING
+                           IF OutFormat = "json" THEN
+                              DISPLAY ',"mode":0'
+                           ELSE
+                              DISPLAY "<mode>0</mode>"
+                           END-IF
+
+                           STRING "SELECT count(word) FROM Words WHERE Disabled = false AND RoomId = ", RoomId, " AND RoundId = ", RoundId, " AND Player = '", function trim(PlayerName), "';", x"00" into querystring
+                            END-STRING
+                *>       DISPLAY QueryString
+                           call "PQexec" using
+                               by value pgconn
+                               by reference querystring
+                               returning pgres2
+                           end-call
+
+                           call "PQntuples" using by value pgres2 returning Nwords
+                               IF Nwords > 0 THEN
+                                   call "PQgetvalue" using
+                                    by value pgres2
+                                       by value 0
+                                       by value 0
+                                       returning resptr
+                                   end-call
+                                   set address of resstr to resptr
+                                   MOVE SPACES to WordCount
+                                   string resstr delimited by x"00" into WordCount end-string
+
+                                IF OutFormat = "json" THEN
+                                   DISPLAY ',"wordcount":' function trim(WordCount)
+                                ELSE
+                                   DISPLAY "<wordcount>", function trim(WordCount), "</wordcount>"
+                                END-IF
+                              ELSE
+                                IF OutFormat = "json" THEN
+                                   DISPLAY ',"wordcount":0'
+                                ELSE
+                                   DISPLAY "<wordcount>0</wordcount>"
+                                END-IF
+                              END-IF
+                    ELSE
+
+                        *>        STRING function trim(Response), "<mode>1</mode>" into Response END-STRING
+                                IF OutFormat = "json" THEN
+                                   DISPLAY ',"mode":1'
+                                ELSE
+                                   DISPLAY "<mode>1</mode>"
+                                END-IF
+
+                                MOVE 0 TO ThisRoundScore
+                                MOVE 0 TO ItemFirst
+                                MOVE 0 TO MaxWordLenThisRound
+                                MOVE SPACES TO MaxWordThisRound
+                                MOVE 0 TO ValidWordCountThisRound
+                                MOVE 0 TO BadWordCountThisRound
+                                MOVE SPACES TO RoundPangramWords
+
+               *> same team-aware duplicate check as above.
+                                STRING "SELECT Word, LanguageCheck, Disabled, Word in (SELECT w2.Word FROM Words w2 LEFT JOIN Players p2 ON p2.Name = w2.Player WHERE w2.RoundId = ", RoundId,
+                                    " AND w2.RoomId = ", RoomId, " GROUP BY w2.Word HAVING count(DISTINCT COALESCE(p2.Team, w2.Player)) > 1) FROM Words WHERE RoomId = ", RoomId,
+                                    " AND RoundId = ", RoundId, " AND Player = '" function Trim(PlayerName), "' ORDER BY Word;", x"00" INTO QueryString
+                                END-STRING
+                        *>       STRING "SELECT Player, Word FROM Words WHERE RoundId = ", RoundId, " AND Player != '", function Trim(player), "' ORDER BY Player, Word;", x"00" into querystring
+                        *>       END-STRING
+                               call "PQexec" using
+                                   by value pgconn
+                                   by reference querystring
+                                   returning pgres2
+                               end-call
+                      
+                               call "PQntuples" using by value pgres2 returning NWords
+
+                               IF OutFormat = "json" THEN DISPLAY ',"items":[' END-IF
+
+                               PERFORM VARYING WordIdx FROM 0 BY 1 UNTIL WordIdx >= NWords
+
+                                   call "PQgetvalue" using
+                                        by value pgres2
+                                           by value WordIdx
+                                           by value 2
+                                           returning resptr
+                                   end-call
+                                   set address of resstr to resptr
+                                   string resstr delimited by x"00" into DisableStatus end-string
+
+                                   IF Disablestatus IS = "f" OR PlayerName IS = Player THEN
+
+                                       IF OutFormat = "json" AND ItemHasFirst THEN DISPLAY "," END-IF
+                                       SET ItemHasFirst TO TRUE
+                       *>                STRING function trim(Response), "<item>", "<disabled>", function trim(DisableStatus), "</disabled>" into Response END-STRING
+                                       IF OutFormat NOT = "json" THEN
+                                          DISPLAY "<item>"
+                                          DISPLAY "<disabled>", function trim(DisableStatus), "</disabled>"
+                                       END-IF
+
+                                       call "PQgetvalue" using
+                                        by value pgres2
+                                           by value WordIdx
+                                           by value 0
+                                           returning resptr
+                                       end-call
+                                       set address of resstr to resptr
+                                       MOVE SPACES to ListWord
+                                       string resstr delimited by x"00" into ListWord end-string
+
+                                      call "PQgetvalue" using
+                                        by value pgres2
+                                           by value WordIdx
+                                           by value 1
+                                           returning resptr
+                                       end-call
+                                       set address of resstr to resptr
+                                       string resstr delimited by x"00" into LanguageCheck end-string
+
+                                       IF RoundFinished THEN
+                                           call "PQgetvalue" using
+                                            by value pgres2
+                                               by value WordIdx
+                                               by value 3
+                                               returning resptr
+                                           end-call
+                                           set address of resstr to resptr
+                                           string resstr delimited by x"00" into WordStatus end-string
+                                       ELSE
+                                           MOVE "f" TO WordStatus
+                                       END-IF
+
+                                       COMPUTE WordLength = function length( function trim (ListWord) )
+                                       MOVE 0 to Score
+                                       EVALUATE WordLength
+                                         WHEN 0 THRU 2 MOVE 0 to Score
+                                         WHEN 3 MOVE Score3 to Score
+                                         WHEN 4 MOVE Score4 to Score
+                                         WHEN 5 MOVE Score5 to Score
+                                         WHEN 6 MOVE Score6 to Score
+                                         WHEN 7 MOVE Score7 to Score
+                                         WHEN 8 THRU 16 MOVE Score8Plus to Score
+                                       END-EVALUATE
+                                       IF WordStatus = "t" THEN MOVE 0 to Score END-IF
+                                       IF DisableStatus = "t" THEN MOVE 0 to Score END-IF
+
+                                      *> daily bonus word, matched
+                                      *> case-insensitively, on top of the
+                                      *> normal length score.
+                                       IF Score > 0 AND BonusWordToday IS NOT = SPACES
+                                            AND function upper-case(function trim(ListWord)) =
+                                                function upper-case(function trim(BonusWordToday)) THEN
+                                           ADD BonusPoints TO Score
+                                       END-IF
+
+                                      *> feed this word into the
+                                      *> round's pangram-coverage check
+                                      *> below -- only words that are
+                                      *> actually scoring count towards it.
+                                       IF Score > 0 THEN
+                                           STRING function trim(RoundPangramWords), function trim(ListWord)
+                                               DELIMITED BY SIZE INTO RoundPangramWords
+                                           END-STRING
+                                       END-IF
+
+                                       ADD Score TO ThisRoundScore
+
+                                      *> track this round's stats
+                                      *> for the achievement check below.
+                                       IF LanguageCheck = "f" OR WordStatus = "t" OR DisableStatus = "t" THEN
+                                          ADD 1 TO BadWordCountThisRound
+                                       ELSE
+                                          ADD 1 TO ValidWordCountThisRound
+                                          IF WordLength > MaxWordLenThisRound THEN
+                                             MOVE WordLength TO MaxWordLenThisRound
+                                             MOVE ListWord TO MaxWordThisRound
+                                          END-IF
+                                       END-IF
+
+                                       IF OutFormat = "json" THEN
+                                          MOVE Score TO ScoreZ
+                                          DISPLAY '{"disabled":"' function trim(DisableStatus) '","word":"' function trim(ListWord)
+                                              '","languagecheck":"' function trim(LanguageCheck) '","duplicate":"' function trim(WordStatus)
+                                              '","score":' function trim(ScoreZ) '}'
+                                       ELSE
+                                          DISPLAY "<word>", function trim(ListWord), "</word>"
+                                          DISPLAY "<languagecheck>", function trim(LanguageCheck), "</languagecheck>"
+                                          DISPLAY "<duplicate>", function trim(WordStatus), "</duplicate>"
+                                          DISPLAY "<score>", Score, "</score></item>"
+                                       END-IF
+                                    END-IF
+                                END-PERFORM
+
+                               *> pangram bonus, once per player per
+                               *> round, if their combined accepted word
+                               *> list between them covers every distinct
+                               *> tile on the board.
+                                IF PangramBonus > 0 THEN
+                                   PERFORM CheckRoundPangram
+                                   IF RoundIsPangram THEN
+                                       ADD PangramBonus TO ThisRoundScore
+                                   END-IF
+                                END-IF
+
+                                STRING "SELECT count(*) FROM HintsUsed WHERE Player = '", function trim(PlayerName),
+                                    "' AND RoomId = ", RoomId, " AND RoundId = ", RoundId, ";", x"00" INTO QueryString
+                                END-STRING
+                                call "PQexec" using
+                                    by value pgconn
+                                    by reference querystring
+                                    returning pgres2
+                                end-call
+                                call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+                                set address of resstr to resptr
+                                MOVE SPACES TO TmpScore
+                                string resstr delimited by x"00" into TmpScore end-string
+                                MOVE TmpScore TO NHintsUsed
+                                COMPUTE HintCost = NHintsUsed * HintPenalty
+                                IF HintCost > ThisRoundScore THEN
+                                   MOVE 0 TO ThisRoundScore
+                                ELSE
+                                   SUBTRACT HintCost FROM ThisRoundScore
+                                END-IF
+
+                                IF RoundFinished THEN
+                                   PERFORM CheckAchievements
+                                   IF RoomIsPractice THEN
+                                      PERFORM CheckPracticeBest
+                                   END-IF
+                                END-IF
+
+                                IF OutFormat = "json" THEN
+                                   MOVE ThisRoundScore TO ThisRoundScoreZ
+                                   DISPLAY '],"thisroundscore":' function trim(ThisRoundScoreZ)
+                                ELSE
+                                   DISPLAY "<thisroundscore>", ThisRoundScore, "</thisroundscore>"
+                                END-IF
+                    END-IF
+
+                END-IF
+                IF OutFormat = "json" THEN
+                   DISPLAY "}"
+                ELSE
+            *>    STRING function trim(Response), "</player>" into Response END-STRING
+                   DISPLAY "</player>"
+                END-IF
+
+        END-PERFORM
+    *>    STRING function trim(Response), "</players>" into Response END-STRING
+        IF OutFormat = "json" THEN
+           DISPLAY "]"
+        ELSE
+           DISPLAY "</players>"
+        END-IF
+    *>    DISPLAY function trim(Response)
+       EXIT PROGRAM.
+
+      *> upsert this player's personal-best badges (longest word,
+      *> most words in a single round) and award the one-time perfect-round
+      *> badge (every submitted word accepted, no duplicates/disables) if
+      *> this round qualifies and they didn't already have it.
+       CheckAchievements.
+       IF MaxWordLenThisRound > 0 THEN
+           MOVE 0 TO ExistingBadgeLen
+           STRING "SELECT length(Detail) FROM Achievements WHERE Player = '",
+               function trim(PlayerName), "' AND Badge = 'longest_word';", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           call "PQntuples" using by value pgres2 returning ExistingBadgeCount
+           IF ExistingBadgeCount > 0 THEN
+               call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpBadge
+               string resstr delimited by x"00" into TmpBadge end-string
+               MOVE TmpBadge TO ExistingBadgeLen
+           END-IF
+           IF MaxWordLenThisRound > ExistingBadgeLen THEN
+               STRING "INSERT INTO Achievements ( Player, Badge, Detail, RoomId, RoundId ) VALUES ( '",
+                   function trim(PlayerName), "', 'longest_word', '", function trim(MaxWordThisRound),
+                   "', ", RoomId, ", ", RoundId, " ) ON CONFLICT ( Player, Badge ) DO UPDATE SET Detail = EXCLUDED.Detail, ",
+                   "RoomId = EXCLUDED.RoomId, RoundId = EXCLUDED.RoundId, EarnedAt = now();", x"00" INTO QueryString
+               END-STRING
+               call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           END-IF
+       END-IF
+
+       IF ValidWordCountThisRound > 0 THEN
+           MOVE 0 TO ExistingBadgeCount
+           STRING "SELECT Detail::integer FROM Achievements WHERE Player = '",
+               function trim(PlayerName), "' AND Badge = 'most_words_round';", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           call "PQntuples" using by value pgres2 returning ExistingBadgeCount
+           MOVE 0 TO ExistingBadgeLen
+           IF ExistingBadgeCount > 0 THEN
+               call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpBadge
+               string resstr delimited by x"00" into TmpBadge end-string
+               MOVE TmpBadge TO ExistingBadgeLen
+           END-IF
+           IF ValidWordCountThisRound > ExistingBadgeLen THEN
+               STRING "INSERT INTO Achievements ( Player, Badge, Detail, RoomId, RoundId ) VALUES ( '",
+                   function trim(PlayerName), "', 'most_words_round', '", ValidWordCountThisRound,
+                   "', ", RoomId, ", ", RoundId, " ) ON CONFLICT ( Player, Badge ) DO UPDATE SET Detail = EXCLUDED.Detail, ",
+                   "RoomId = EXCLUDED.RoomId, RoundId = EXCLUDED.RoundId, EarnedAt = now();", x"00" INTO QueryString
+               END-STRING
+               call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           END-IF
+       END-IF
+
+       IF ValidWordCountThisRound > 0 AND BadWordCountThisRound = 0 THEN
+           STRING "INSERT INTO Achievements ( Player, Badge, Detail, RoomId, RoundId ) VALUES ( '",
+               function trim(PlayerName), "', 'perfect_round', '", ValidWordCountThisRound,
+               "', ", RoomId, ", ", RoundId, " ) ON CONFLICT ( Player, Badge ) DO NOTHING;", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+       END-IF.
+
+      *> -------------------------
+      *> CheckRoundPangram: does RoundPangramWords -- this player's
+      *> accepted words for the round, concatenated together -- contain
+      *> every distinct tile found on the board at least once? PgBoard/
+      *> PgBoardWidth/PgBoardHeight must already be populated.
+       CheckRoundPangram.
+       MOVE "t" TO RoundPangramFlag
+       COMPUTE PgNCells = PgBoardWidth * PgBoardHeight
+       PERFORM VARYING PgCellIdx FROM 1 BY 1 UNTIL PgCellIdx > PgNCells
+           COMPUTE PgCellStart = (PgCellIdx - 1) * 2 + 1
+           MOVE PgBoard(PgCellStart:2) TO PgCellText
+           IF PgCellText(2:1) = SPACE THEN
+             MOVE 1 TO PgCellLen
+           ELSE
+             MOVE 2 TO PgCellLen
+           END-IF
+           MOVE 0 TO PgTileCount
+           INSPECT RoundPangramWords TALLYING PgTileCount FOR ALL PgCellText(1:PgCellLen)
+           IF PgTileCount = 0 THEN
+             MOVE "f" TO RoundPangramFlag
+           END-IF
+       END-PERFORM.
+
+      *> in a practice room, keep the board and score of this
+      *> player's best-ever finished round so they can replay it via
+      *> displaypracticebest.cob. Only overwrite the stored best when
+      *> this round's score actually beats it.
+       CheckPracticeBest.
+       MOVE 0 TO PracticeBestScore
+       STRING "SELECT Score FROM PracticeBests WHERE Player = '",
+           function trim(PlayerName), "' AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+       call "PQntuples" using by value pgres2 returning PracticeBestCount
+       IF PracticeBestCount > 0 THEN
+           call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpPracticeBestScore
+           string resstr delimited by x"00" into TmpPracticeBestScore end-string
+           MOVE TmpPracticeBestScore TO PracticeBestScore
+       END-IF
+
+       IF ThisRoundScore > PracticeBestScore THEN
+           STRING "SELECT Board, BoardWidth, BoardHeight FROM Rounds WHERE RoundId = ", RoundId, ";", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO RoomBoard
+           string resstr delimited by x"00" into RoomBoard end-string
+           call "PQgetvalue" using by value pgres2 by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpBoardDim
+           string resstr delimited by x"00" into TmpBoardDim end-string
+           MOVE TmpBoardDim TO RoomBoardWidth
+           call "PQgetvalue" using by value pgres2 by value 0 by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpBoardDim
+           string resstr delimited by x"00" into TmpBoardDim end-string
+           MOVE TmpBoardDim TO RoomBoardHeight
+
+           STRING "INSERT INTO PracticeBests ( Player, RoomId, Board, BoardWidth, BoardHeight, RoundId, Score ) VALUES ( '",
+               function trim(PlayerName), "', ", RoomId, ", '", function trim(RoomBoard), "', ",
+               RoomBoardWidth, ", ", RoomBoardHeight, ", ", RoundId, ", ", ThisRoundScore,
+               " ) ON CONFLICT ( Player, RoomId ) DO UPDATE SET Board = EXCLUDED.Board, ",
+               "BoardWidth = EXCLUDED.BoardWidth, BoardHeight = EXCLUDED.BoardHeight, ",
+               "RoundId = EXCLUDED.RoundId, Score = EXCLUDED.Score, AchievedAt = now();", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+       END-IF.
+       
