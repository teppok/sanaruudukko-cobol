@@ -0,0 +1,114 @@
+        *> -------------------------
+        *> kickplayer.
+        *> Takes: Standard arguments + TargetPlayer.
+        *> Caller must be a global admin or a room moderator
+        *>    for RoomId. Removes TargetPlayer from RoomId the
+        *>   same way leaveroom.cob removes a player from their own room,
+        *>   except TargetPlayer is kicked rather than leaving voluntarily.
+        *>   Posts a SYSTEM chat line announcing the kick and records an
+        *>   AuditLog entry.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. kickplayer.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 IsModerator usage binary-long value 0.
+       01 TargetInRoom usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 TargetPlayer pic x(16).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, TargetPlayer.
+       Begin.
+
+       IF TargetPlayer IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 THEN
+         STRING "SELECT Player FROM RoomModerators WHERE RoomId = ", RoomId,
+             " AND Player = '", function trim(Player), "';", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         call "PQntuples" using by value pgres returning IsModerator
+       END-IF
+
+       IF IsAdmin = 0 AND IsModerator = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Name FROM Players WHERE Name = '", function trim(TargetPlayer),
+           "' AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning TargetInRoom
+
+       IF TargetInRoom = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "INSERT INTO chat ( chattime, player, roomid, chatrow ) VALUES ( now(), 'SYSTEM', ", RoomId,
+           ", '", function trim(TargetPlayer), " was kicked by ", function trim(Player), "' );", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       STRING "UPDATE Players SET roomid = null, lastseen = now(), ready = false, newwords = false, newround = false WHERE name = '",
+           function trim(TargetPlayer), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+           "', 'kickplayer', ", RoomId, ", '", function trim(TargetPlayer), "' );", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       STRING "NOTIFY room", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       EXIT PROGRAM.
