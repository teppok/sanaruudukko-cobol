@@ -0,0 +1,220 @@
+        *> -------------------------
+        *> exportcsv.
+        *> Takes: Standard arguments.
+        *> Dumps a room's full history -- rounds, words and chat
+        *>   (including anything archived by newroom's recycle path
+        *>   or reaproom) -- as CSV for offline analysis, one
+        *>   section per table separated by a blank line. Not meant to be
+        *>   combined with the normal XML/JSON <data> wrapper: processq
+        *>   calls this directly and writes its own Content-type header.
+        *>   Any double quote inside a text field is doubled (the standard
+        *>   CSV escape) so every field can be safely wrapped in quotes
+        *>   without losing or altering the original data.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exportcsv.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(2560) based.
+       01 querystring pic x(2560).
+
+       01 N usage binary-long.
+       01 Idx usage binary-long.
+
+       01 CsvLine pic x(26000).
+       01 Field1 pic x(5120).
+       01 Field2 pic x(5120).
+       01 Field3 pic x(5120).
+       01 Field4 pic x(5120).
+       01 Field5 pic x(5120).
+
+      *> scratch space for EscapeQuotes, CSV-doubling embedded quotes
+      *> in a field before it gets wrapped in quotes for output.
+       01 EscSrc pic x(5120).
+       01 EscDst pic x(10240).
+       01 EscLen usage binary-long.
+       01 EscIdx usage binary-long.
+       01 EscOutLen usage binary-long.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId.
+       Begin.
+
+       DISPLAY "[Rounds]"
+       DISPLAY '"RoundId","RoundStart","BoardWidth","BoardHeight","RoundSeconds"'
+
+       STRING "SELECT RoundId, RoundStart, BoardWidth, BoardHeight, RoundSeconds FROM Rounds WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT RoundId, RoundStart, BoardWidth, BoardHeight, RoundSeconds FROM RoundsArchive WHERE RoomId = ", RoomId,
+              " ORDER BY 1;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning N
+
+       PERFORM VARYING Idx FROM 0 BY 1 UNTIL Idx >= N
+           call "PQgetvalue" using by value pgres by value Idx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field1
+           string resstr delimited by x"00" into Field1 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field2
+           string resstr delimited by x"00" into Field2 end-string
+           MOVE Field2 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field2
+
+           call "PQgetvalue" using by value pgres by value Idx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field3
+           string resstr delimited by x"00" into Field3 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field4
+           string resstr delimited by x"00" into Field4 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 4 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field5
+           string resstr delimited by x"00" into Field5 end-string
+
+           MOVE SPACES TO CsvLine
+           STRING '"', function trim(Field1), '","', function trim(Field2), '","',
+               function trim(Field3), '","', function trim(Field4), '","',
+               function trim(Field5), '"' INTO CsvLine
+           END-STRING
+           DISPLAY function trim(CsvLine)
+       END-PERFORM
+
+       DISPLAY " "
+       DISPLAY "[Words]"
+       DISPLAY '"Player","RoundId","Word","LanguageCheck","Disabled"'
+
+       STRING "SELECT Player, RoundId, Word, LanguageCheck, Disabled FROM Words WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT Player, RoundId, Word, LanguageCheck, Disabled FROM WordsArchive WHERE RoomId = ", RoomId,
+              " ORDER BY 2, 1, 3;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning N
+
+       PERFORM VARYING Idx FROM 0 BY 1 UNTIL Idx >= N
+           call "PQgetvalue" using by value pgres by value Idx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field1
+           string resstr delimited by x"00" into Field1 end-string
+           MOVE Field1 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field1
+
+           call "PQgetvalue" using by value pgres by value Idx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field2
+           string resstr delimited by x"00" into Field2 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field3
+           string resstr delimited by x"00" into Field3 end-string
+           MOVE Field3 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field3
+
+           call "PQgetvalue" using by value pgres by value Idx by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field4
+           string resstr delimited by x"00" into Field4 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 4 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field5
+           string resstr delimited by x"00" into Field5 end-string
+
+           MOVE SPACES TO CsvLine
+           STRING '"', function trim(Field1), '","', function trim(Field2), '","',
+               function trim(Field3), '","', function trim(Field4), '","',
+               function trim(Field5), '"' INTO CsvLine
+           END-STRING
+           DISPLAY function trim(CsvLine)
+       END-PERFORM
+
+       DISPLAY " "
+       DISPLAY "[Chat]"
+       DISPLAY '"Id","ChatTime","Player","ChatRow"'
+
+       STRING "SELECT Id, ChatTime, Player, ChatRow FROM Chat WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT Id, ChatTime, Player, ChatRow FROM ChatArchive WHERE RoomId = ", RoomId,
+              " ORDER BY 1;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning N
+
+       PERFORM VARYING Idx FROM 0 BY 1 UNTIL Idx >= N
+           call "PQgetvalue" using by value pgres by value Idx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field1
+           string resstr delimited by x"00" into Field1 end-string
+
+           call "PQgetvalue" using by value pgres by value Idx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field2
+           string resstr delimited by x"00" into Field2 end-string
+           MOVE Field2 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field2
+
+           call "PQgetvalue" using by value pgres by value Idx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field3
+           string resstr delimited by x"00" into Field3 end-string
+           MOVE Field3 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field3
+
+           call "PQgetvalue" using by value pgres by value Idx by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Field4
+           string resstr delimited by x"00" into Field4 end-string
+           MOVE Field4 TO EscSrc
+           PERFORM EscapeQuotes
+           MOVE EscSrc TO Field4
+
+           MOVE SPACES TO CsvLine
+           STRING '"', function trim(Field1), '","', function trim(Field2), '","',
+               function trim(Field3), '","', function trim(Field4), '"' INTO CsvLine
+           END-STRING
+           DISPLAY function trim(CsvLine)
+       END-PERFORM
+
+       EXIT PROGRAM.
+
+      *> -------------------------
+      *> EscapeQuotes: CSV-doubles any embedded double quote in EscSrc
+      *> (the standard way to escape a quote inside a quoted CSV field),
+      *> operating through the wider EscDst scratch field since doubling
+      *> can grow the field up to twice its original length.
+       EscapeQuotes.
+
+       COMPUTE EscLen = FUNCTION LENGTH (FUNCTION TRIM (EscSrc))
+       MOVE SPACES TO EscDst
+       MOVE 0 TO EscOutLen
+
+       PERFORM VARYING EscIdx FROM 1 BY 1 UNTIL EscIdx > EscLen
+           IF EscSrc(EscIdx:1) = '"' THEN
+               ADD 1 TO EscOutLen
+               MOVE '"' TO EscDst(EscOutLen:1)
+           END-IF
+           ADD 1 TO EscOutLen
+           MOVE EscSrc(EscIdx:1) TO EscDst(EscOutLen:1)
+       END-PERFORM
+
+       MOVE SPACES TO EscSrc
+       MOVE EscDst TO EscSrc.
