@@ -0,0 +1,58 @@
+        *> -------------------------
+        *> profanitydelete.
+        *> Takes: Standard arguments + Word.
+        *> Admin-only. Removes Word from ProfanityList if the
+        *>   caller's Player name is present in Admins.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. profanitydelete.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 Word pic x(16).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Word.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 OR Word IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "DELETE FROM ProfanityList WHERE Word = '", function trim(Word), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       STRING "INSERT INTO AuditLog ( Actor, Action, Details ) VALUES ( '", function trim(Player),
+           "', 'profanitydelete', '", function trim(Word), "' );", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       EXIT PROGRAM.
