@@ -0,0 +1,79 @@
+        *> -------------------------
+        *> wordgapreport.
+        *> Takes: (standalone batch job, no arguments -- run on demand,
+        *>   not called from processq).
+        *> Groups Words rows with Languagecheck = false (words typed by a
+        *>   player that did not match WordList for their room's language)
+        *>   by Word/Language and frequency across every room/round, so an
+        *>   operator can see which commonly-typed real words are missing
+        *>   from WordList without waiting for individual complaints.
+        *>   Unions in WordsArchive so words from recycled rooms
+        *>   are still counted.
+        *> Modifies:
+        *> Dependencies: getdb
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. wordgapreport.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+       01 result usage binary-long.
+
+       01 NGaps usage binary-long.
+       01 GapIdx usage binary-long.
+       01 GapWord pic x(16).
+       01 GapLanguage pic x(8).
+       01 GapCount pic x(8).
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       STRING "SELECT Word, Language, count(*) FROM ( ",
+              "SELECT w.Word AS Word, r.Language AS Language FROM Words w ",
+              "JOIN Rooms r ON r.Id = w.RoomId WHERE w.Languagecheck = false ",
+              "UNION ALL ",
+              "SELECT wa.Word AS Word, r.Language AS Language FROM WordsArchive wa ",
+              "JOIN Rooms r ON r.Id = wa.RoomId WHERE wa.Languagecheck = false ",
+              ") AS gaps GROUP BY Word, Language ORDER BY count(*) DESC, Word;",
+              x"00" INTO QueryString
+       END-STRING
+
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NGaps
+
+       DISPLAY "Word             Language Count"
+       DISPLAY "---------------- -------- -----"
+
+       PERFORM VARYING GapIdx FROM 0 BY 1 UNTIL GapIdx >= NGaps
+           call "PQgetvalue" using by value pgres by value GapIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO GapWord
+           string resstr delimited by x"00" into GapWord end-string
+
+           call "PQgetvalue" using by value pgres by value GapIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO GapLanguage
+           string resstr delimited by x"00" into GapLanguage end-string
+
+           call "PQgetvalue" using by value pgres by value GapIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO GapCount
+           string resstr delimited by x"00" into GapCount end-string
+
+           DISPLAY GapWord " " GapLanguage " " GapCount
+       END-PERFORM
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
