@@ -0,0 +1,98 @@
+        *> -------------------------
+        *> pauseround.
+        *> Takes: Standard arguments.
+        *> Caller must be a global admin or a room moderator for RoomId,
+        *>   same gate as kickplayer/muteplayer -- otherwise any player
+        *>   (including spectators) could pause someone else's round.
+        *> Pause/resume control for an in-progress round. Freezes
+        *>   the current round's countdown by setting Rounds.Paused and
+        *>   recording PausedAt, so roundstatus reports the round as still
+        *>   continuing no matter how much wall-clock time passes while
+        *>   paused. A no-op if the round has already finished or is
+        *>   already paused.
+        *> Modifies: Rounds
+        *> Dependencies: roundstatus
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pauseround.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 IsModerator usage binary-long value 0.
+
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+
+       COPY "init.l".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 THEN
+         STRING "SELECT Player FROM RoomModerators WHERE RoomId = ", RoomId,
+             " AND Player = '", function trim(Player), "';", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         call "PQntuples" using by value pgres returning IsModerator
+       END-IF
+
+       IF IsAdmin = 0 AND IsModerator = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus.
+
+       IF RoundFinished THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "UPDATE Rounds SET Paused = true, PausedAt = now() WHERE RoundId = ", RoundId,
+              " AND RoomId = ", RoomId, " AND NOT Paused;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       string "UPDATE Players SET NewRound = true WHERE RoomId = ", RoomId, ";", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning resptr
+       end-call
+
+       *> wake any wordwaiter currently LISTENing on this room.
+       string "NOTIFY room", RoomId, ";", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning resptr
+       end-call.
+
+       EXIT PROGRAM.
