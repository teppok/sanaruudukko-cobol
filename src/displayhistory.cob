@@ -0,0 +1,215 @@
+        *> -------------------------
+        *> displayhistory.
+        *> Takes: Standard arguments plus HistoryRound.
+        *> Read-only browser over a room's past boards. With no
+        *>   HistoryRound given, lists the room's rounds (current Rounds plus
+        *>   anything archived by newroom's recycle path or reaproom)
+        *>   newest first, each with its findable-word count
+        *>   from ValidWords. With HistoryRound given, shows that one round's
+        *>   board next to the full ValidWords solution set allwords.cob
+        *>   already populated for it.
+        *> Modifies:
+        *> Dependencies: allwords (populates the ValidWords this reuses)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displayhistory.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(300) based.
+       01 querystring pic x(512).
+
+       01 NRounds usage binary-long.
+       01 RoundIdx usage binary-long.
+       01 NWords usage binary-long.
+       01 WordIdx usage binary-long.
+
+       01 TmpRoundId pic x(5) VALUE SPACES.
+       01 ListRoundId pic 99999.
+       01 RoundStart pic x(19) VALUE SPACES.
+       01 TmpSize pic x(2) VALUE SPACES.
+       01 ListBoardWidth pic 99.
+       01 ListBoardHeight pic 99.
+       01 TmpWordCount pic x(6) VALUE SPACES.
+       01 WordCount pic 9(6).
+
+      *> wide enough for an oversized board (see MaxBoardCells
+      *> in processq.cob).
+       01 Board pic x(288) VALUE SPACES.
+       01 BoardChars usage binary-long.
+       01 ListWord pic x(16).
+       01 RoundFound usage binary-long.
+
+       01 JsonFirst pic 9 VALUE 0.
+         88 JsonHasFirst VALUE 1.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Player pic x(16).
+       01 RoomId pic 99999 usage display.
+       01 HistoryRound pic 99999 usage display.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, HistoryRound, OutFormat.
+       Begin.
+
+       IF HistoryRound IS = HIGH-VALUES THEN
+           PERFORM ListRounds
+       ELSE
+           PERFORM ShowOneRound
+       END-IF
+
+       EXIT PROGRAM.
+
+      *> -------------------------
+      *> ListRounds: every round this room has played, newest first, with
+      *> its board size and how many words allwords.cob found on it.
+       ListRounds.
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"history":['
+       ELSE
+          DISPLAY "<history>"
+       END-IF
+
+       STRING "SELECT RoundId, RoundStart, BoardWidth, BoardHeight FROM Rounds WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT RoundId, RoundStart, BoardWidth, BoardHeight FROM RoundsArchive WHERE RoomId = ", RoomId,
+              " ORDER BY 2 DESC;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NRounds
+
+       PERFORM VARYING RoundIdx FROM 0 BY 1 UNTIL RoundIdx >= NRounds
+           call "PQgetvalue" using by value pgres by value RoundIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpRoundId
+           string resstr delimited by x"00" into TmpRoundId end-string
+           MOVE TmpRoundId TO ListRoundId
+
+           call "PQgetvalue" using by value pgres by value RoundIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO RoundStart
+           string resstr delimited by x"00" into RoundStart end-string
+
+           call "PQgetvalue" using by value pgres by value RoundIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardWidth
+
+           call "PQgetvalue" using by value pgres by value RoundIdx by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardHeight
+
+           STRING "SELECT count(*) FROM ValidWords WHERE RoundId = ", ListRoundId, ";", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+           call "PQgetvalue" using by value pgres2 by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpWordCount
+           string resstr delimited by x"00" into TmpWordCount end-string
+           MOVE TmpWordCount TO WordCount
+
+           IF OutFormat = "json" THEN
+              IF RoundIdx > 0 THEN DISPLAY "," END-IF
+              DISPLAY '{"roundid":' ListRoundId ',"roundstart":"' function trim(RoundStart)
+                  '","boardwidth":' ListBoardWidth ',"boardheight":' ListBoardHeight
+                  ',"wordcount":' WordCount '}'
+           ELSE
+              DISPLAY "<round><roundid>", ListRoundId, "</roundid><roundstart>",
+                  function trim(RoundStart), "</roundstart><boardwidth>", ListBoardWidth,
+                  "</boardwidth><boardheight>", ListBoardHeight, "</boardheight><wordcount>",
+                  WordCount, "</wordcount></round>"
+           END-IF
+
+       END-PERFORM
+
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</history>"
+       END-IF.
+
+      *> -------------------------
+      *> ShowOneRound: one past round's board next to the full solution set
+      *> allwords.cob already computed for it. Checked against RoomId so a
+      *> player can't browse a different room's boards by guessing ids.
+       ShowOneRound.
+
+       STRING "SELECT Board, BoardWidth, BoardHeight FROM Rounds WHERE RoundId = ", HistoryRound, " AND RoomId = ", RoomId,
+              " UNION ALL SELECT Board, BoardWidth, BoardHeight FROM RoundsArchive WHERE RoundId = ", HistoryRound, " AND RoomId = ", RoomId,
+              ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning RoundFound
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"history":{'
+       ELSE
+          DISPLAY "<history>"
+       END-IF
+
+       IF RoundFound > 0 THEN
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Board
+           string resstr delimited by x"00" into Board end-string
+
+           call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardWidth
+
+           call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardHeight
+
+           COMPUTE BoardChars = ListBoardWidth * ListBoardHeight * 2
+
+           IF OutFormat = "json" THEN
+              DISPLAY '"roundid":' HistoryRound ',"board":"' Board(1:BoardChars)
+                  '","boardwidth":' ListBoardWidth ',"boardheight":' ListBoardHeight ',"words":['
+           ELSE
+              DISPLAY "<roundid>", HistoryRound, "</roundid><board>", Board(1:BoardChars), "</board>",
+                  "<boardwidth>", ListBoardWidth, "</boardwidth><boardheight>", ListBoardHeight, "</boardheight><words>"
+           END-IF
+
+           STRING "SELECT Word FROM ValidWords WHERE RoundId = ", HistoryRound, " ORDER BY Word;", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           call "PQntuples" using by value pgres returning NWords
+
+           PERFORM VARYING WordIdx FROM 0 BY 1 UNTIL WordIdx >= NWords
+               call "PQgetvalue" using by value pgres by value WordIdx by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO ListWord
+               string resstr delimited by x"00" into ListWord end-string
+
+               IF OutFormat = "json" THEN
+                  IF WordIdx > 0 THEN DISPLAY "," END-IF
+                  DISPLAY '"' function trim(ListWord) '"'
+               ELSE
+                  DISPLAY "<word>", function trim(ListWord), "</word>"
+               END-IF
+           END-PERFORM
+
+           IF OutFormat = "json" THEN
+              DISPLAY "]"
+           ELSE
+              DISPLAY "</words>"
+           END-IF
+       END-IF
+
+       IF OutFormat = "json" THEN
+          DISPLAY "}"
+       ELSE
+          DISPLAY "</history>"
+       END-IF.
