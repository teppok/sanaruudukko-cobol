@@ -0,0 +1,204 @@
+        *> -------------------------
+        *> displaystats.
+        *> Takes: player.
+        *> Displays the calling player's lifetime statistics (rounds played,
+        *>   rooms played in, words found and total score, across every room
+        *>   and round the player has ever taken part in, including rounds
+        *>   that have since been archived by a room recycle)
+        *>   plus a short per-round history of their most recent rounds.
+        *>   Scoring uses the original fixed length-based point values,
+        *>   since a recycled room's per-room scoring table
+        *>   at the time of an archived round isn't preserved.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaystats.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(4096).
+
+       01 RoundsPlayed pic x(8) VALUE SPACES.
+       01 RoomsPlayed pic x(8) VALUE SPACES.
+       01 TotalWords pic x(8) VALUE SPACES.
+       01 TotalScoreNull usage binary-long.
+       01 TotalScore pic x(8) VALUE SPACES.
+
+       01 NHistory usage binary-long.
+       01 HistIdx usage binary-long.
+       01 HistRoundId pic x(8).
+       01 HistRoomId pic x(8).
+       01 HistWords pic x(8).
+       01 HistScore pic x(8).
+
+       LINKAGE SECTION.
+       01 Player pic x(16).
+       01 pgconn usage pointer.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, OutFormat.
+       Begin.
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"playerstats":{"player":"' function trim(Player) '"'
+       ELSE
+          DISPLAY "<playerstats>"
+          DISPLAY "<player>", function trim(Player), "</player>"
+       END-IF
+
+       STRING "SELECT count(DISTINCT roundid), count(DISTINCT roomid), count(*) FROM ",
+              "(SELECT roundid, roomid FROM Words WHERE player = '", function trim(Player), "' AND disabled = false ",
+              "UNION ALL SELECT roundid, roomid FROM WordsArchive WHERE player = '", function trim(Player), "' AND disabled = false) mine;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO RoundsPlayed
+       string resstr delimited by x"00" into RoundsPlayed end-string
+       IF RoundsPlayed IS = SPACES THEN MOVE "0" TO RoundsPlayed END-IF
+       IF OutFormat = "json" THEN
+          DISPLAY ',"roundsplayed":' function trim(RoundsPlayed)
+       ELSE
+          DISPLAY "<roundsplayed>", function trim(RoundsPlayed), "</roundsplayed>"
+       END-IF
+
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO RoomsPlayed
+       string resstr delimited by x"00" into RoomsPlayed end-string
+       IF RoomsPlayed IS = SPACES THEN MOVE "0" TO RoomsPlayed END-IF
+       IF OutFormat = "json" THEN
+          DISPLAY ',"roomsplayed":' function trim(RoomsPlayed)
+       ELSE
+          DISPLAY "<roomsplayed>", function trim(RoomsPlayed), "</roomsplayed>"
+       END-IF
+
+       call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TotalWords
+       string resstr delimited by x"00" into TotalWords end-string
+       IF TotalWords IS = SPACES THEN MOVE "0" TO TotalWords END-IF
+       IF OutFormat = "json" THEN
+          DISPLAY ',"totalwords":' function trim(TotalWords)
+       ELSE
+          DISPLAY "<totalwords>", function trim(TotalWords), "</totalwords>"
+       END-IF
+
+       STRING "SELECT sum(score) FROM (SELECT player, word, roundid, ",
+              "CASE WHEN length(word)=3 THEN 1 WHEN length(word)=4 THEN 1 WHEN length(word)=5 THEN 2 ",
+              "WHEN length(word)=6 THEN 3 WHEN length(word)=7 THEN 5 WHEN length(word)>7 THEN 11 ELSE 0 END as score ",
+              "FROM (SELECT player, word, roundid, disabled FROM Words ",
+              "UNION ALL SELECT player, word, roundid, disabled FROM WordsArchive) allwords ",
+              "WHERE disabled = false AND player = '", function trim(Player), "' AND (word, roundid) IN ",
+         *> teammates share a word instead of cancelling each other
+         *> out -- group the duplicate check by team (falling back to the
+         *> player's own name when they have no team), same convention
+         *> displayleaderboard.cob uses.
+              "(SELECT word, roundid FROM (SELECT player, word, roundid FROM Words ",
+              "UNION ALL SELECT player, word, roundid FROM WordsArchive) dupcheck ",
+              "LEFT JOIN Players p ON p.Name = dupcheck.player ",
+              "GROUP BY word, roundid HAVING count(DISTINCT COALESCE(p.Team, dupcheck.player)) = 1)) scored;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQgetisnull" using by value pgres by value 0 by value 0 returning TotalScoreNull end-call
+       IF TotalScoreNull = 1 THEN
+           MOVE "0" TO TotalScore
+       ELSE
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TotalScore
+           string resstr delimited by x"00" into TotalScore end-string
+       END-IF
+       IF OutFormat = "json" THEN
+          DISPLAY ',"totalscore":' function trim(TotalScore)
+       ELSE
+          DISPLAY "<totalscore>", function trim(TotalScore), "</totalscore>"
+       END-IF
+
+       STRING "SELECT roundid, roomid, count(*), sum(score) FROM (SELECT player, word, roundid, roomid, ",
+              "CASE WHEN length(word)=3 THEN 1 WHEN length(word)=4 THEN 1 WHEN length(word)=5 THEN 2 ",
+              "WHEN length(word)=6 THEN 3 WHEN length(word)=7 THEN 5 WHEN length(word)>7 THEN 11 ELSE 0 END as score ",
+              "FROM (SELECT player, word, roundid, roomid, disabled FROM Words ",
+              "UNION ALL SELECT player, word, roundid, roomid, disabled FROM WordsArchive) allwords ",
+              "WHERE disabled = false AND player = '", function trim(Player), "' AND (word, roundid) IN ",
+         *> teammates share a word instead of cancelling each other
+         *> out -- group the duplicate check by team (falling back to the
+         *> player's own name when they have no team), same convention
+         *> displayleaderboard.cob uses.
+              "(SELECT word, roundid FROM (SELECT player, word, roundid FROM Words ",
+              "UNION ALL SELECT player, word, roundid FROM WordsArchive) dupcheck ",
+              "LEFT JOIN Players p ON p.Name = dupcheck.player ",
+              "GROUP BY word, roundid HAVING count(DISTINCT COALESCE(p.Team, dupcheck.player)) = 1)) scored ",
+              "GROUP BY roundid, roomid ORDER BY roundid DESC LIMIT 10;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres2
+       end-call
+
+       call "PQntuples" using by value pgres2 returning NHistory
+
+       IF OutFormat = "json" THEN
+          DISPLAY ',"history":['
+       ELSE
+          DISPLAY "<history>"
+       END-IF
+       PERFORM VARYING HistIdx FROM 0 BY 1 UNTIL HistIdx >= NHistory
+           IF OutFormat = "json" AND HistIdx > 0 THEN DISPLAY "," END-IF
+           IF OutFormat NOT = "json" THEN DISPLAY "<round>" END-IF
+
+           call "PQgetvalue" using by value pgres2 by value HistIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO HistRoundId
+           string resstr delimited by x"00" into HistRoundId end-string
+
+           call "PQgetvalue" using by value pgres2 by value HistIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO HistRoomId
+           string resstr delimited by x"00" into HistRoomId end-string
+
+           call "PQgetvalue" using by value pgres2 by value HistIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO HistWords
+           string resstr delimited by x"00" into HistWords end-string
+
+           call "PQgetvalue" using by value pgres2 by value HistIdx by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO HistScore
+           string resstr delimited by x"00" into HistScore end-string
+
+           IF OutFormat = "json" THEN
+              DISPLAY '{"roundid":"' function trim(HistRoundId) '","roomid":"' function trim(HistRoomId)
+                  '","words":' function trim(HistWords) ',"score":' function trim(HistScore) '}'
+           ELSE
+              DISPLAY "<roundid>", function trim(HistRoundId), "</roundid>"
+              DISPLAY "<roomid>", function trim(HistRoomId), "</roomid>"
+              DISPLAY "<words>", function trim(HistWords), "</words>"
+              DISPLAY "<score>", function trim(HistScore), "</score>"
+              DISPLAY "</round>"
+           END-IF
+       END-PERFORM
+       IF OutFormat = "json" THEN
+          DISPLAY "]}"
+       ELSE
+          DISPLAY "</history>"
+          DISPLAY "</playerstats>"
+       END-IF
+
+       EXIT PROGRAM.
