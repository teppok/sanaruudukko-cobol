@@ -0,0 +1,85 @@
+        *> -------------------------
+        *> wordlistshow.
+        *> Takes: Standard arguments + Language.
+        *> Admin-only. Lists every WordList entry under Language so an admin
+        *>   can review/curate the dictionary.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. wordlistshow.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 NWords usage binary-long.
+       01 WordIdx usage binary-long.
+       01 ListWord pic x(16).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 Language pic x(8).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Language, OutFormat.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Word FROM WordList WHERE Language = '", function trim(Language), "' ORDER BY Word;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NWords
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"wordlist":['
+       ELSE
+          DISPLAY "<wordlist>"
+       END-IF
+       PERFORM VARYING WordIdx FROM 0 BY 1 UNTIL WordIdx >= NWords
+           call "PQgetvalue" using
+            by value pgres
+               by value WordIdx
+               by value 0
+               returning resptr
+           end-call
+           set address of resstr to resptr
+           move SPACES to ListWord
+           string resstr delimited by x"00" into ListWord end-string
+
+           IF OutFormat = "json" THEN
+              IF WordIdx > 0 THEN DISPLAY "," END-IF
+              DISPLAY '"' function trim(ListWord) '"'
+           ELSE
+              DISPLAY "<word>", function trim(ListWord), "</word>"
+           END-IF
+       END-PERFORM
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</wordlist>"
+       END-IF
+
+       EXIT PROGRAM.
