@@ -0,0 +1,84 @@
+        *> -------------------------
+        *> displaywordaudit.
+        *> Takes: Standard arguments.
+        *> Shows the calling player their own word-validity
+        *>   audit trail (submitword.cob's WordAudit rows) for the
+        *>   current round -- every word they submitted and why it was
+        *>   accepted or rejected, newest first. Scoped to the caller's
+        *>   own Player name, so nobody can browse another player's
+        *>   submission history.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaywordaudit.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(512).
+
+       01 NEntries usage binary-long.
+       01 EntryIdx usage binary-long.
+
+       01 EntryTime pic x(19) VALUE SPACES.
+       01 EntryWord pic x(16) VALUE SPACES.
+       01 EntryResult pic x(24) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Player pic x(16).
+       01 RoomId pic 99999 usage display.
+       01 RoundId pic 99999 usage display.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, OutFormat.
+       Begin.
+
+       STRING "SELECT EventTime, Word, Result FROM WordAudit WHERE Player = '", function trim(Player),
+           "' AND RoomId = ", RoomId, " AND RoundId = ", RoundId, " ORDER BY EventTime DESC;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NEntries
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"wordaudit":['
+       ELSE
+          DISPLAY "<wordaudit>"
+       END-IF
+
+       PERFORM VARYING EntryIdx FROM 0 BY 1 UNTIL EntryIdx >= NEntries
+           call "PQgetvalue" using by value pgres by value EntryIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO EntryTime
+           string resstr delimited by x"00" into EntryTime end-string
+
+           call "PQgetvalue" using by value pgres by value EntryIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO EntryWord
+           string resstr delimited by x"00" into EntryWord end-string
+
+           call "PQgetvalue" using by value pgres by value EntryIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO EntryResult
+           string resstr delimited by x"00" into EntryResult end-string
+
+           IF OutFormat = "json" THEN
+              IF EntryIdx > 0 THEN DISPLAY "," END-IF
+              DISPLAY '{"time":"' function trim(EntryTime) '","word":"' function trim(EntryWord)
+                  '","result":"' function trim(EntryResult) '"}'
+           ELSE
+              DISPLAY "<entry><time>", function trim(EntryTime), "</time><word>", function trim(EntryWord),
+                  "</word><result>", function trim(EntryResult), "</result></entry>"
+           END-IF
+       END-PERFORM
+
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</wordaudit>"
+       END-IF
+
+       EXIT PROGRAM.
