@@ -1,110 +1,157 @@
-        *> -------------------------
-        *> checkword.
-        *> Takes: board, word and (as reference) status value.
-        *> Goes through the board and test if the word exists.
-        *> Modifies: status to indicate whether the word was found or not.
-        *> Dependencies: 
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. checkword.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      
-       01 wordindex pic 99.
-       01 wordlength pic 99.
-       
-
-       01 Placestatus pic 9 VALUE 0.
-         88 Disallow VALUE 0.
-         88 Allow VALUE 1.
-       01 Matchlength pic 99 VALUE 0.
-       01 Listcounter pic 99 VALUE 0.
-       
-       01 CoordTable.
-         02 Coords occurs 16 times.
-           03 x pic 99.
-           03 y pic 99.
-       01 tmpx pic 99.
-       01 tmpy pic 99.
-
-       LINKAGE SECTION.
-       01 Board PIC x(16) VALUES SPACES.
-       01 Word pic x(16).
-       01 Loopstatus pic 9 VALUE 0.
-         88 Going VALUE 0.
-         88 Invalidword VALUE 1.
-         88 Validword VALUE 2.
-       
-       
-       PROCEDURE DIVISION USING Board, Word, Loopstatus.
-       Begin.
-       move function length(function trim(word)) to wordlength.
-
-       MOVE 1 to wordindex
-       MOVE 1 to tmpx
-       MOVE 1 to tmpy
-       MOVE 0 to matchlength
-       SET Going TO TRUE
-    *>   DISPLAY Board
-       PERFORM UNTIL Validword OR Invalidword
-    *>        DISPLAY tmpx, " ", tmpy, " ", matchlength END-DISPLAY
-            SET Disallow TO TRUE
-            IF matchlength > 0 THEN
-              IF function ABS(x(matchlength) - tmpx) < 2 AND function ABS(y(matchlength) - tmpy) < 2 THEN
-                SET Allow TO TRUE
-              END-IF
-              PERFORM CheckList
-            ELSE
-              SET Allow TO TRUE
-            END-IF
-    *>        DISPLAY PlaceStatus
-            IF Allow AND (word((matchlength + 1):1) = board((tmpy - 1)*4+tmpx:1)) THEN
-    *>	       DISPLAY "Match at " tmpx " and " tmpy
-               ADD 1 to matchlength
-               MOVE tmpx to x(matchlength)
-               MOVE tmpy to y(matchlength)
-               MOVE 1 to tmpx
-               MOVE 1 to tmpy
-               ADD 1 to wordindex
-               IF matchlength = wordlength THEN
-                 SET Validword TO TRUE
-               END-IF
-           ELSE
-             IF tmpx = 4 AND tmpy = 4 THEN
-               IF matchlength = 0 THEN
-                   SET Invalidword TO TRUE
-               ELSE
-                   MOVE x(matchlength) to tmpx
-                   MOVE y(matchlength) to tmpy
-                   SUBTRACT 1 FROM matchlength
-               END-IF
-            END-IF
-    *> Tarvitaan uusi tarkistus, jos x(matchlength)=4 ja y(matchlength)=4, jolloin pitää backtrackata lisää
-             IF tmpx = 4 AND tmpy = 4 THEN
-               IF matchlength = 0 THEN
-                   SET Invalidword TO TRUE
-               ELSE
-                   MOVE x(matchlength) to tmpx
-                   MOVE y(matchlength) to tmpy
-                   SUBTRACT 1 FROM matchlength
-               END-IF
-            END-IF
-             
-             ADD 1 to tmpx
-             IF tmpx > 4 THEN
-               ADD 1 to tmpy
-               MOVE 1 to tmpx
-             END-IF
-                   
-             
-           END-IF
-       END-PERFORM.
-    *>   DISPLAY LoopStatus.
-       
-       CheckList.
-       PERFORM WITH TEST BEFORE VARYING Listcounter FROM 1 BY 1 UNTIL Listcounter > matchlength
-         IF tmpx = x(Listcounter) AND tmpy = y(Listcounter) THEN
-           SET Disallow TO TRUE
-         END-IF
-       END-PERFORM.
-       
\ No newline at end of file
+        *> -------------------------
+        *> checkword.
+        *> Takes: board, word, board width, board height and (as reference) status value.
+        *> Goes through the board and test if the word exists. The board is laid
+        *>   out row-major, BoardWidth cells per row, BoardHeight rows, so callers
+        *>   with a non-default board size (see Rooms/Rounds.BoardWidth/BoardHeight)
+        *>   must pass the size the board was actually generated with. Each cell is
+        *>   2 characters wide: a letter plus a trailing space for an ordinary
+        *>   single-letter tile, or two letters for a digraph tile (e.g. a Finnish
+        *>   diphthong die face) that is matched as a single two-letter
+        *>   unit against the word being checked.
+        *> Modifies: status to indicate whether the word was found or not.
+        *>   also returns HintX/HintY, the board coordinate (1-based,
+        *>   column/row) of the word's first letter along the path that was
+        *>   found, for the hint feature; left at 0/0 when the word wasn't found.
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkword.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 wordindex pic 99.
+       01 wordlength pic 99.
+
+
+       01 Placestatus pic 9 VALUE 0.
+         88 Disallow VALUE 0.
+         88 Allow VALUE 1.
+       01 PathLen pic 99 VALUE 0.
+       01 MatchLen pic 99 VALUE 0.
+       01 Listcounter pic 99 VALUE 0.
+
+       01 MatchOk pic 9 VALUE 0.
+         88 NoMatch VALUE 0.
+         88 GotMatch VALUE 1.
+       01 CellIdx pic 9999.
+       01 CellLen pic 9.
+       01 CellText pic x(2).
+       01 WordStart pic 99.
+
+       01 CoordTable.
+         02 Coords occurs 36 times.
+           03 x pic 99.
+           03 y pic 99.
+           03 steplen pic 9.
+       01 tmpx pic 99.
+       01 tmpy pic 99.
+
+       LINKAGE SECTION.
+      *> wide enough for an oversized board, not just the
+      *> classic 6x6 dice-palette size (see MaxBoardCells, processq.cob).
+       01 Board PIC x(288) VALUES SPACES.
+       01 Word pic x(16).
+       01 BoardWidth pic 99 VALUE 4.
+       01 BoardHeight pic 99 VALUE 4.
+       01 Loopstatus pic 9 VALUE 0.
+         88 Going VALUE 0.
+         88 Invalidword VALUE 1.
+         88 Validword VALUE 2.
+       01 HintX pic 99 VALUE 0.
+       01 HintY pic 99 VALUE 0.
+
+
+       PROCEDURE DIVISION USING Board, Word, BoardWidth, BoardHeight, Loopstatus, HintX, HintY.
+       Begin.
+       move function length(function trim(word)) to wordlength.
+
+       MOVE 1 to tmpx
+       MOVE 1 to tmpy
+       MOVE 0 to PathLen
+       MOVE 0 to MatchLen
+       MOVE 0 to HintX
+       MOVE 0 to HintY
+       SET Going TO TRUE
+    *>   DISPLAY Board
+       PERFORM UNTIL Validword OR Invalidword
+            SET Disallow TO TRUE
+            IF PathLen > 0 THEN
+              IF function ABS(x(PathLen) - tmpx) < 2 AND function ABS(y(PathLen) - tmpy) < 2 THEN
+                SET Allow TO TRUE
+              END-IF
+              PERFORM CheckList
+            ELSE
+              SET Allow TO TRUE
+            END-IF
+
+            SET NoMatch TO TRUE
+            IF Allow THEN
+              COMPUTE CellIdx = ((tmpy - 1) * BoardWidth + tmpx - 1) * 2 + 1
+              MOVE Board(CellIdx:2) TO CellText
+              IF CellText(2:1) = SPACE THEN
+                MOVE 1 TO CellLen
+              ELSE
+                MOVE 2 TO CellLen
+              END-IF
+              IF MatchLen + CellLen <= wordlength THEN
+                COMPUTE WordStart = MatchLen + 1
+                IF Word(WordStart:CellLen) = CellText(1:CellLen) THEN
+                  SET GotMatch TO TRUE
+                END-IF
+              END-IF
+            END-IF
+
+            IF Allow AND GotMatch THEN
+               ADD 1 to PathLen
+               MOVE tmpx to x(PathLen)
+               MOVE tmpy to y(PathLen)
+               MOVE CellLen to steplen(PathLen)
+               ADD CellLen to MatchLen
+               MOVE 1 to tmpx
+               MOVE 1 to tmpy
+               IF MatchLen = wordlength THEN
+                 SET Validword TO TRUE
+                 MOVE x(1) TO HintX
+                 MOVE y(1) TO HintY
+               END-IF
+           ELSE
+             IF tmpx = BoardWidth AND tmpy = BoardHeight THEN
+               IF PathLen = 0 THEN
+                   SET Invalidword TO TRUE
+               ELSE
+                   MOVE x(PathLen) to tmpx
+                   MOVE y(PathLen) to tmpy
+                   SUBTRACT steplen(PathLen) FROM MatchLen
+                   SUBTRACT 1 FROM PathLen
+               END-IF
+            END-IF
+    *> Tarvitaan uusi tarkistus, jos x(matchlength)=BoardWidth ja y(matchlength)=BoardHeight, jolloin pitää backtrackata lisää
+             IF tmpx = BoardWidth AND tmpy = BoardHeight THEN
+               IF PathLen = 0 THEN
+                   SET Invalidword TO TRUE
+               ELSE
+                   MOVE x(PathLen) to tmpx
+                   MOVE y(PathLen) to tmpy
+                   SUBTRACT steplen(PathLen) FROM MatchLen
+                   SUBTRACT 1 FROM PathLen
+               END-IF
+            END-IF
+
+             ADD 1 to tmpx
+             IF tmpx > BoardWidth THEN
+               ADD 1 to tmpy
+               MOVE 1 to tmpx
+             END-IF
+
+
+           END-IF
+       END-PERFORM.
+    *>   DISPLAY LoopStatus.
+
+       CheckList.
+       PERFORM WITH TEST BEFORE VARYING Listcounter FROM 1 BY 1 UNTIL Listcounter > PathLen
+         IF tmpx = x(Listcounter) AND tmpy = y(Listcounter) THEN
+           SET Disallow TO TRUE
+         END-IF
+       END-PERFORM.
