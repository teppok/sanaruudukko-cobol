@@ -0,0 +1,86 @@
+        *> -------------------------
+        *> displaymissed.
+        *> Takes: Standard arguments.
+        *> Once the round has finished, lists the words in ValidWords for that
+        *>   round (every dictionary word actually present on the board) that
+        *>   the calling player did not submit, so they can see what they missed.
+        *> Modifies:
+        *> Dependencies: roundstatus
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaymissed.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(512).
+
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+
+       01 NWords usage binary-long.
+       01 WordIdx usage binary-long.
+       01 ListWord pic x(16).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, OutFormat.
+       Begin.
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"missedwords":['
+       ELSE
+          DISPLAY "<missedwords>"
+       END-IF
+
+       IF RoundId IS NOT = HIGH-VALUES THEN
+           CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
+
+           IF RoundFinished THEN
+               STRING "SELECT Word FROM ValidWords WHERE RoundId = ", RoundId,
+                      " AND Word NOT IN (SELECT Word FROM Words WHERE RoundId = ", RoundId,
+                      " AND RoomId = ", RoomId, " AND Player = '", function trim(Player),
+                      "' AND Disabled = false) ORDER BY Word;", x"00" INTO QueryString
+               END-STRING
+
+               call "PQexec" using
+                   by value pgconn
+                   by reference querystring
+                   returning pgres
+               end-call
+
+               call "PQntuples" using by value pgres returning NWords
+
+               PERFORM VARYING WordIdx FROM 0 BY 1 UNTIL WordIdx >= NWords
+                   call "PQgetvalue" using
+                    by value pgres
+                       by value WordIdx
+                       by value 0
+                       returning resptr
+                   end-call
+                   set address of resstr to resptr
+                   MOVE SPACES TO ListWord
+                   string resstr delimited by x"00" into ListWord end-string
+
+                   IF OutFormat = "json" THEN
+                      IF WordIdx > 0 THEN DISPLAY "," END-IF
+                      DISPLAY '"' function trim(ListWord) '"'
+                   ELSE
+                      DISPLAY "<word>", function trim(ListWord), "</word>"
+                   END-IF
+               END-PERFORM
+           END-IF
+       END-IF
+
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</missedwords>"
+       END-IF
+
+       EXIT PROGRAM.
