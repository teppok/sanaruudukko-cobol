@@ -0,0 +1,72 @@
+        *> -------------------------
+        *> wordlistadd.
+        *> Takes: Standard arguments + Word, Language.
+        *> Admin-only. Adds Word to WordList under Language if the caller's
+        *>   Player name is present in Admins and the word isn't already there.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. wordlistadd.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 WordExists usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 Word pic x(16).
+       01 Language pic x(8).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Word, Language.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 OR Word IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Word FROM WordList WHERE Word = '", function trim(Word), "' AND Language = '", function trim(Language), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning WordExists
+
+       IF WordExists = 0 THEN
+         STRING "INSERT INTO WordList ( Word, Language ) VALUES ( '", function trim(Word), "', '", function trim(Language), "' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         STRING "INSERT INTO AuditLog ( Actor, Action, Details ) VALUES ( '", function trim(Player),
+             "', 'wordlistadd', '", function trim(Word), " (", function trim(Language), ")' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+       END-IF
+
+       EXIT PROGRAM.
