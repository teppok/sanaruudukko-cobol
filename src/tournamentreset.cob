@@ -0,0 +1,159 @@
+        *> -------------------------
+        *> tournamentreset.
+        *> Takes: (standalone batch job, no arguments -- run periodically
+        *>   from cron, not called from processq).
+        *> Recurring scheduled tournament rooms. An operator opts
+        *>   a room in by setting Rooms.TournamentIntervalSeconds (> 0)
+        *>   and an initial NextTournamentAt, the same DB-managed-setting
+        *>   shape as the anti-cheat throttle -- no newroom/processq
+        *>   parameter for it. Any room whose slot has come up is cleared
+        *>   out (archive-then-delete its Rounds/Words/Chat/Waitlist and
+        *>   kick whoever's still sitting in it, same recycle idiom
+        *>   newroom.cob uses when reusing a room id), and NextTournamentAt
+        *>   is advanced past now() in TournamentIntervalSeconds steps so a
+        *>   run that's been down for a while doesn't fire the same room
+        *>   over and over catching up one interval at a time.
+        *> Modifies:
+        *> Dependencies: getdb
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tournamentreset.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+       01 result usage binary-long.
+
+       01 NDue usage binary-long.
+       01 DueIdx usage binary-long.
+       01 DueRoomId pic x(8).
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       PERFORM ResetDueTournamentRooms
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
+
+       ResetDueTournamentRooms.
+       STRING "SELECT Id FROM Rooms WHERE TournamentIntervalSeconds > 0 AND NextTournamentAt <= now();",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NDue
+
+       PERFORM VARYING DueIdx FROM 0 BY 1 UNTIL DueIdx >= NDue
+           call "PQgetvalue" using by value pgres by value DueIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO DueRoomId
+           string resstr delimited by x"00" into DueRoomId end-string
+
+           PERFORM ResetOneTournamentRoom
+       END-PERFORM.
+
+       ResetOneTournamentRoom.
+       STRING "UPDATE Players SET RoomId = NULL, Ready = false, NewWords = false, NewRound = false WHERE RoomId = ",
+              function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO WordsArchive ( Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram ) ",
+              "SELECT Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram FROM Words WHERE RoomId = ", function trim(DueRoomId), ";",
+              x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Words WHERE RoomId = ", function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO RoundsArchive ( RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds ) ",
+              "SELECT RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds FROM Rounds WHERE RoomId = ", function trim(DueRoomId), ";",
+              x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Rounds WHERE RoomId = ", function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO ChatArchive ( Id, ChatTime, Player, RoomId, ChatRow ) ",
+              "SELECT Id, ChatTime, Player, RoomId, ChatRow FROM Chat WHERE RoomId = ", function trim(DueRoomId), ";",
+              x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Chat WHERE RoomId = ", function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Waitlist WHERE RoomId = ", function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+      *> Catch NextTournamentAt up past now() in whole-interval steps,
+      *> so a scheduler outage doesn't make the room fire once for every
+      *> interval it missed as soon as it comes back.
+       STRING "UPDATE Rooms SET NextTournamentAt = NextTournamentAt + make_interval(secs => TournamentIntervalSeconds * ",
+              "(1 + floor(extract(epoch FROM (now() - NextTournamentAt)) / TournamentIntervalSeconds))) ",
+              "WHERE Id = ", function trim(DueRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( 'SYSTEM', 'tournament_reset', ",
+           function trim(DueRoomId), ", 'recurring tournament slot reset' );", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call.
