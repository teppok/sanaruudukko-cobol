@@ -0,0 +1,67 @@
+        *> -------------------------
+        *> checkprofanity.
+        *> Takes: TextToCheck.
+        *> Looks TextToCheck up against the admin-managed
+        *>   ProfanityList table (case-insensitive substring match) and sets
+        *>   Flag to "t" if any banned word appears in it, "f" otherwise.
+        *> Modifies: Flag
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkprofanity.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(2560).
+       01 SafeText pic x(5120).
+       01 SafeTextTrimmed pic x(5120).
+       01 error-value usage binary-long.
+       01 qlen usage binary-long.
+       01 NHits usage binary-long.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 TextToCheck pic x(2560).
+       01 Flag pic x.
+         88 ProfanityFound VALUE "t".
+
+       PROCEDURE DIVISION USING pgconn, TextToCheck, Flag.
+       Begin.
+
+       MOVE "f" TO Flag
+
+       IF function trim(TextToCheck) IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       COMPUTE qlen = function length(function trim(TextToCheck))
+
+       call "PQescapeStringConn" using
+           by value pgconn
+           by reference SafeText
+           by reference TextToCheck
+           by value qlen
+           by reference error-value
+       END-CALL
+
+       MOVE ALL SPACES TO SafeTextTrimmed
+       STRING SafeText delimited by x"00" into SafeTextTrimmed end-string
+
+       STRING "SELECT Word FROM ProfanityList WHERE position(lower(Word) in lower('",
+           function trim(SafeTextTrimmed), "')) > 0;", x"00" INTO QueryString
+       END-STRING
+
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NHits
+
+       IF NHits > 0 THEN
+         MOVE "t" TO Flag
+       END-IF
+
+       EXIT PROGRAM.
