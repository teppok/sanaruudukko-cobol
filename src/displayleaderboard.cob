@@ -0,0 +1,165 @@
+        *> -------------------------
+        *> displayleaderboard.
+        *> Takes: Standard arguments.
+        *> Cross-round cumulative leaderboard for a room: sums each player's
+        *>   scored words over every round the room has ever played, including
+        *>   rounds that were archived (WordsArchive) when the room was last
+        *>   recycled by newroom, so standings survive a room
+        *>   being reused for a new tournament.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displayleaderboard.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(2560).
+
+       01 Score3 pic 99 VALUE 1.
+       01 Score4 pic 99 VALUE 1.
+       01 Score5 pic 99 VALUE 2.
+       01 Score6 pic 99 VALUE 3.
+       01 Score7 pic 99 VALUE 5.
+       01 Score8Plus pic 99 VALUE 11.
+       01 TmpScore pic x(2) VALUE SPACES.
+
+       01 NPlayers usage binary-long.
+       01 PlayerIdx usage binary-long.
+       01 Rank usage binary-long.
+       01 ListPlayer pic x(16).
+       01 ListScore pic x(8).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, OutFormat.
+       Begin.
+
+       STRING "SELECT Score3, Score4, Score5, Score6, Score7, Score8Plus FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score3
+
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score4
+
+       call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score5
+
+       call "PQgetvalue" using by value pgres by value 0 by value 3 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score6
+
+       call "PQgetvalue" using by value pgres by value 0 by value 4 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score7
+
+       call "PQgetvalue" using by value pgres by value 0 by value 5 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score8Plus
+
+       STRING "SELECT player, sum(score) FROM ",
+              "(SELECT player, word, RoundId, ",
+              "CASE WHEN length(word)=3 THEN ", Score3, " ",
+              "WHEN length(word)=4 THEN ", Score4, " ",
+              "WHEN length(word)=5 THEN ", Score5, " ",
+              "WHEN length(word)=6 THEN ", Score6, " ",
+              "WHEN length(word)=7 THEN ", Score7, " ",
+              "WHEN length(word)>7 THEN ", Score8Plus, " ",
+              "ELSE 0 END as score ",
+              "FROM (SELECT player, word, RoundId, RoomId, Disabled FROM Words WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT player, word, RoundId, RoomId, Disabled FROM WordsArchive WHERE RoomId = ", RoomId, ") allwords ",
+              "WHERE Disabled = false AND (word, RoundId) IN ",
+         *> teammates share a word instead of cancelling each other
+         *> out -- group the duplicate check by team (falling back to the
+         *> player's own name when they have no team).
+              "(SELECT word, RoundId FROM (SELECT player, word, RoundId FROM Words WHERE RoomId = ", RoomId,
+              " UNION ALL SELECT player, word, RoundId FROM WordsArchive WHERE RoomId = ", RoomId,
+              ") dupcheck LEFT JOIN Players p ON p.Name = dupcheck.player ",
+              "GROUP BY word, RoundId HAVING count(DISTINCT COALESCE(p.Team, dupcheck.player)) = 1) ",
+              ") scored GROUP BY player ORDER BY sum(score) DESC, player;", x"00" INTO QueryString
+       END-STRING
+
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning Nplayers
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"leaderboard":['
+       ELSE
+          DISPLAY "<leaderboard>"
+       END-IF
+
+       MOVE 0 TO Rank
+       PERFORM VARYING PlayerIdx FROM 0 BY 1 UNTIL PlayerIdx >= NPlayers
+           ADD 1 TO Rank
+
+           call "PQgetvalue" using
+            by value pgres
+               by value PlayerIdx
+               by value 0
+               returning resptr
+           end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListPlayer
+           string resstr delimited by x"00" into ListPlayer end-string
+
+           call "PQgetvalue" using
+            by value pgres
+               by value PlayerIdx
+               by value 1
+               returning resptr
+           end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListScore
+           string resstr delimited by x"00" into ListScore end-string
+
+           IF OutFormat = "json" THEN
+              IF PlayerIdx > 0 THEN DISPLAY "," END-IF
+              DISPLAY '{"rank":' Rank ',"name":"' function trim(ListPlayer)
+                  '","totalscore":"' function trim(ListScore) '"}'
+           ELSE
+              DISPLAY "<entry>"
+              DISPLAY "<rank>", Rank, "</rank>"
+              DISPLAY "<name>", function trim(ListPlayer), "</name>"
+              DISPLAY "<totalscore>", function trim(ListScore), "</totalscore>"
+              DISPLAY "</entry>"
+           END-IF
+       END-PERFORM
+
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</leaderboard>"
+       END-IF
+
+       EXIT PROGRAM.
