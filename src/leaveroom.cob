@@ -1,31 +1,44 @@
-        *> -------------------------
-        *> leaveroom.
-        *> Takes: Player (Standard arguments)
-        *> Leaves the room the player is currently in.
-        *> Modifies:
-        *> Dependencies: 
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. leaveroom.
-       DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   
-       01 pgres  usage pointer.
-       01 querystring pic x(255).
-
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       COPY "init.l".
-       
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId.
-       Begin.
-
-       String "UPDATE Players SET roomid = null, lastseen = now(), ready = false, newwords = false, newround = false WHERE name = '", function trim(Player), "';", x"00" into Querystring
-       END-STRING
-       call "PQexec" using
-             by value pgconn
-             by reference querystring
-             returning pgres
-       end-call
-
-       EXIT PROGRAM.
+        *> -------------------------
+        *> leaveroom.
+        *> Takes: Player (Standard arguments)
+        *> Leaves the room the player is currently in.
+        *>   Posts a SYSTEM chat line announcing the departure
+        *>   before clearing Players.RoomId.
+        *> Modifies:
+        *> Dependencies:
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. leaveroom.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+	   
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId.
+       Begin.
+
+       IF RoomId IS NOT = HIGH-VALUES THEN
+           STRING "INSERT INTO chat ( chattime, player, roomid, chatrow ) VALUES ( now(), 'SYSTEM', ", RoomId,
+               ", '", function trim(Player), " left the room' );", x"00" into Querystring
+           END-STRING
+           call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+           end-call
+       END-IF
+
+       String "UPDATE Players SET roomid = null, lastseen = now(), ready = false, newwords = false, newround = false WHERE name = '", function trim(Player), "';", x"00" into Querystring
+       END-STRING
+       call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+       end-call
+
+       EXIT PROGRAM.
