@@ -1,56 +1,144 @@
-        *> -------------------------
-        *> init.
-        *> Takes: Player, Passcode
-        *> Checks that the username and password match.
-        *>   After that, calls getround to initialize RoomId and RoundId to their proper values.
-        *> Modifies: RoomId, RoundId
-        *> Dependencies: getround
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. init.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(255).
-       01 PlayerOk usage binary-long.
-       
-       LINKAGE SECTION.
-        01 pgconn usage pointer.
-        COPY "init.l".
-       PROCEDURE DIVISION USING pgconn, Player, Passcode, RoomId, RoundId.
-
-       String "Select Name From Players where Name = '", function trim(player), "' AND PassCode = '", function trim(passcode), "';", x"00" INTO querystring
-       END-STRING
-          call "PQexec" using
-           by value pgconn
-           by reference querystring
-           returning pgres
-       end-call
-
-       call "PQntuples" using by value pgres returning PlayerOk
-       IF PlayerOk = 0 THEN
-         call "CBL_OC_NANOSLEEP" using "1000" & "000000" end-call
-         MOVE HIGH-VALUES TO Player
-         MOVE HIGH-VALUES TO RoomId
-         MOVE HIGH-VALUES TO RoundId
-         EXIT PROGRAM
-       END-IF
-       
-       CALL "getround" USING
-          BY REFERENCE pgconn
-          BY CONTENT Player
-          BY REFERENCE RoomId
-          BY REFERENCE RoundId
-       END-CALL.
-       
-       String "UPDATE Players SET LastSeen = now() where Name = '", function trim(player), "';", x"00" INTO querystring
-       END-STRING
-          call "PQexec" using
-           by value pgconn
-           by reference querystring
-           returning pgres
-       end-call.
-
+        *> -------------------------
+        *> init.
+        *> Takes: Player, Passcode, SessionToken.
+        *> Checks that the username and password match, OR that
+        *>   SessionToken matches the player's current, unexpired session
+        *>   token, so a client doesn't have to keep resending the passcode.
+        *>   Either way, a fresh SessionToken is issued on success and handed
+        *>   back to the caller to use on subsequent requests.
+        *>   After that, calls getround to initialize RoomId and RoundId to their proper values.
+        *> Modifies: RoomId, RoundId, SessionToken
+        *> Dependencies: getround
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. init.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(255).
+       01 PlayerOk usage binary-long.
+
+       01 TokenChars pic x(36) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+       01 TimeSeed pic 9(8).
+       01 TokenIdx usage binary-long.
+       01 RandPos usage binary-long.
+       01 NewToken pic x(16).
+       01 Dummy usage float-long.
+
+      *> configurable idle-timeout warning before a player is
+      *> dropped.
+       01 IdleCheck usage binary-long.
+       01 IdleWarningSeconds pic 9(6) VALUE 0.
+       01 TmpIdleSeconds pic x(8) VALUE SPACES.
+
+       LINKAGE SECTION.
+        01 pgconn usage pointer.
+        COPY "init.l".
+       PROCEDURE DIVISION USING pgconn, Player, Passcode, RoomId, RoundId, SessionToken.
+
+       IF SessionToken NOT = SPACES THEN
+         String "Select Name From Players where Name = '", function trim(player),
+           "' AND SessionToken = '", function trim(SessionToken), "' AND SessionTokenExpiry > now();", x"00" INTO querystring
+         END-STRING
+       ELSE
+         String "Select Name From Players where Name = '", function trim(player), "' AND PassCode = '", function trim(passcode), "';", x"00" INTO querystring
+         END-STRING
+       END-IF
+
+          call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning PlayerOk
+       IF PlayerOk = 0 THEN
+         call "CBL_OC_NANOSLEEP" using "1000" & "000000" end-call
+         MOVE HIGH-VALUES TO Player
+         MOVE HIGH-VALUES TO RoomId
+         MOVE HIGH-VALUES TO RoundId
+         MOVE SPACES TO SessionToken
+         EXIT PROGRAM
+       END-IF
+
+       PERFORM IssueSessionToken
+
+       CALL "getround" USING
+          BY REFERENCE pgconn
+          BY CONTENT Player
+          BY REFERENCE RoomId
+          BY REFERENCE RoundId
+       END-CALL.
+
+       MOVE "f" TO IdleWarning
+       IF RoomId IS NOT = HIGH-VALUES THEN
+         PERFORM CheckIdleWarning
+       END-IF
+
+       String "UPDATE Players SET LastSeen = now() where Name = '", function trim(player), "';", x"00" INTO querystring
+       END-STRING
+          call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call.
+
+       EXIT PROGRAM.
+
+      *> compare the player's *previous* LastSeen (read here,
+      *> before the UPDATE above refreshes it to now) against the
+      *> room's configured IdleWarningSeconds, so a player who has gone
+      *> idle sees a warning on the request that crosses the threshold,
+      *> before reaproom.cob's stale-player reap eventually drops them.
+       CheckIdleWarning.
+       String "SELECT Rooms.IdleWarningSeconds FROM Rooms WHERE Rooms.Id = ", RoomId, ";", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpIdleSeconds
+       string resstr delimited by x"00" into TmpIdleSeconds end-string
+       MOVE TmpIdleSeconds TO IdleWarningSeconds
+
+       IF IdleWarningSeconds > 0 THEN
+         String "SELECT Name FROM Players WHERE Name = '", function trim(Player),
+             "' AND LastSeen + make_interval(secs => ", IdleWarningSeconds, ") < now();", x"00" INTO querystring
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+         call "PQntuples" using by value pgres returning IdleCheck
+
+         IF IdleCheck > 0 THEN
+           MOVE "t" TO IdleWarning
+         END-IF
+       END-IF.
+
+       IssueSessionToken.
+       ACCEPT TimeSeed FROM TIME.
+       COMPUTE Dummy = function RANDOM(TimeSeed)
+
+       PERFORM VARYING TokenIdx FROM 1 BY 1 UNTIL TokenIdx > 16
+         COMPUTE RandPos = (function RANDOM * 36) + 1
+         MOVE TokenChars(RandPos:1) TO NewToken(TokenIdx:1)
+       END-PERFORM
+
+       String "UPDATE Players SET SessionToken = '", NewToken, "', SessionTokenExpiry = now() + interval '7 days' WHERE Name = '",
+           function trim(Player), "';", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       MOVE NewToken TO SessionToken.
