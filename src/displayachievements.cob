@@ -0,0 +1,71 @@
+        *> -------------------------
+        *> displayachievements.
+        *> Takes: player.
+        *> Lists the badges a player has earned so far (see the
+        *>   Achievements table): their personal-best longest word, personal-best word
+        *>   count in a single round, and whether they've ever had a
+        *>   perfect round (every submitted word accepted).
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displayachievements.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(512).
+
+       01 NBadges usage binary-long.
+       01 BadgeIdx usage binary-long.
+       01 BadgeName pic x(32).
+       01 BadgeDetail pic x(32).
+
+       LINKAGE SECTION.
+       01 Player pic x(16).
+       01 pgconn usage pointer.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, OutFormat.
+       Begin.
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"achievements":['
+       ELSE
+          DISPLAY "<achievements>"
+       END-IF
+
+       STRING "SELECT Badge, Detail FROM Achievements WHERE Player = '",
+              function trim(Player), "' ORDER BY Badge;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NBadges
+
+       PERFORM VARYING BadgeIdx FROM 0 BY 1 UNTIL BadgeIdx >= NBadges
+           call "PQgetvalue" using by value pgres by value BadgeIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO BadgeName
+           string resstr delimited by x"00" into BadgeName end-string
+
+           call "PQgetvalue" using by value pgres by value BadgeIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO BadgeDetail
+           string resstr delimited by x"00" into BadgeDetail end-string
+
+           IF OutFormat = "json" THEN
+              IF BadgeIdx > 0 THEN DISPLAY "," END-IF
+              DISPLAY '{"badge":"' function trim(BadgeName) '","detail":"' function trim(BadgeDetail) '"}'
+           ELSE
+              DISPLAY "<badge><name>", function trim(BadgeName), "</name><detail>", function trim(BadgeDetail), "</detail></badge>"
+           END-IF
+       END-PERFORM
+
+       IF OutFormat = "json" THEN
+          DISPLAY "]"
+       ELSE
+          DISPLAY "</achievements>"
+       END-IF
+
+       EXIT PROGRAM.
