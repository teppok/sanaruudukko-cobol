@@ -1,42 +1,159 @@
-        *> -------------------------
-        *> joinroom.
-        *> Takes: Room. (Standard arguments)
-        *> Checks that the room id specified in parameter Room exists and if it does,
-        *>   puts it in RoomId. Otherwise puts high-values to RoomId.
-        *> Modifies: RoomId
-        *> Dependencies: 
-        *> XXX Change name to something else?
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. joinroom.
-       DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-       01 pgres  usage pointer.
-       01 querystring pic x(255).
-	   
-       01 Roomtest usage binary-long value 0.
-
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       01 Room pic x(16).
-       COPY "init.l".
-       
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Room.
-       Begin.
-
-       String "SELECT Id FROM Rooms WHERE id = ", function trim(Room), ";", x"00" into Querystring
-       END-String
-   	   call "PQexec" using by value pgconn
-	       by reference querystring
-           returning pgres
-       end-call
-
-       CALL "PQntuples" using by value pgres returning Roomtest
-       END-CALL	   
-       IF RoomTest > 0 THEN
-         MOVE Room to RoomId
-       ELSE 
-          MOVE HIGH-VALUE TO RoomId
-       END-IF
-       
-       EXIT PROGRAM.
-	   
+        *> -------------------------
+        *> joinroom.
+        *> Takes: Room. (Standard arguments)
+        *> Checks that the room id specified in parameter Room exists and if it does,
+        *>   puts it in RoomId. Otherwise puts high-values to RoomId.
+        *> If the room has a RoomPasscode set and it doesn't match the supplied
+        *>   RoomPasscode, this also fails with high-values, same as room-not-found.
+        *> If the room has a MaxPlayers limit and is already full, the player is
+        *>   queued in Waitlist instead and RoomId is set to low-values.
+        *> Modifies: RoomId
+        *> Dependencies:
+        *> XXX Change name to something else?
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. joinroom.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+       01 resptr usage pointer.
+       01 resstr pic x(16) based.
+
+       01 Roomtest usage binary-long value 0.
+       01 PasscodeNull usage binary-long value 0.
+       01 RoomPasscodeDb pic x(16) VALUE SPACES.
+       01 RoomOk usage binary-long value 0.
+       01 MaxPlayersNull usage binary-long value 0.
+       01 MaxPlayers pic 9(4) VALUE 0.
+       01 TmpMaxPlayers pic x(8).
+       01 ActivePlayers pic 9(4) VALUE 0.
+       01 TmpActivePlayers pic x(8).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Room pic x(16).
+       COPY "init.l".
+       01 RoomPasscode pic x(16) VALUE SPACES.
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Room,
+           RoomPasscode.
+       Begin.
+
+       String "SELECT Id, RoomPasscode, MaxPlayers FROM Rooms WHERE id = ", function trim(Room), ";", x"00" into Querystring
+       END-String
+   	   call "PQexec" using by value pgconn
+	       by reference querystring
+           returning pgres
+       end-call
+
+       CALL "PQntuples" using by value pgres returning Roomtest
+       END-CALL
+       IF RoomTest > 0 THEN
+         call "PQgetisnull" using by value pgres
+             by value 0
+             by value 1
+             returning PasscodeNull
+         end-call
+         IF PasscodeNull = 1 THEN
+           MOVE 1 TO RoomOk
+         ELSE
+           call "PQgetvalue" using
+               by value pgres
+               by value 0
+               by value 1
+               returning resptr
+           end-call
+           set address of resstr to resptr
+           MOVE SPACES TO RoomPasscodeDb
+           string resstr delimited by x"00" into RoomPasscodeDb end-string
+           IF function trim(RoomPasscodeDb) = function trim(RoomPasscode) THEN
+             MOVE 1 TO RoomOk
+           ELSE
+             MOVE 0 TO RoomOk
+           END-IF
+         END-IF
+       ELSE
+          MOVE 0 TO RoomOk
+       END-IF
+
+       IF RoomOk = 0 THEN
+          MOVE HIGH-VALUE TO RoomId
+          EXIT PROGRAM
+       END-IF
+
+       call "PQgetisnull" using by value pgres
+           by value 0
+           by value 2
+           returning MaxPlayersNull
+       end-call
+       MOVE 0 TO MaxPlayers
+       IF MaxPlayersNull = 0 THEN
+         call "PQgetvalue" using
+             by value pgres
+             by value 0
+             by value 2
+             returning resptr
+         end-call
+         set address of resstr to resptr
+         MOVE SPACES TO TmpMaxPlayers
+         string resstr delimited by x"00" into TmpMaxPlayers end-string
+         IF TmpMaxPlayers IS NOT = SPACES THEN
+           MOVE TmpMaxPlayers TO MaxPlayers
+         END-IF
+       END-IF
+
+       IF MaxPlayers = 0 THEN
+         MOVE Room TO RoomId
+         STRING "DELETE FROM Waitlist WHERE Player = '", function trim(Player), "';", x"00" INTO Querystring
+         END-STRING
+         call "PQexec" using by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT count(*) FROM Players WHERE RoomId = ", function trim(Room),
+              " AND Name <> '", function trim(Player), "'",
+              " AND Spectator = false",
+              " AND LastSeen + make_interval(secs => (SELECT IdleTimeoutSeconds FROM Rooms WHERE Id = ", function trim(Room), ")) > now();", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQgetvalue" using
+           by value pgres
+           by value 0
+           by value 0
+           returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpActivePlayers
+       string resstr delimited by x"00" into TmpActivePlayers end-string
+       MOVE 0 TO ActivePlayers
+       IF TmpActivePlayers IS NOT = SPACES THEN
+         MOVE TmpActivePlayers TO ActivePlayers
+       END-IF
+
+       IF ActivePlayers >= MaxPlayers THEN
+         STRING "INSERT INTO Waitlist ( Player, RoomId ) VALUES ( '", function trim(Player), "', ", function trim(Room),
+                " ) ON CONFLICT (Player) DO UPDATE SET RoomId = ", function trim(Room), ", QueuedAt = now();", x"00" INTO Querystring
+         END-STRING
+         call "PQexec" using by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+         MOVE LOW-VALUE TO RoomId
+       ELSE
+         MOVE Room TO RoomId
+         STRING "DELETE FROM Waitlist WHERE Player = '", function trim(Player), "';", x"00" INTO Querystring
+         END-STRING
+         call "PQexec" using by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+       END-IF
+
+       EXIT PROGRAM.
+
