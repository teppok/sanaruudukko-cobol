@@ -1,50 +1,230 @@
-        *> -------------------------
-        *> roundstatus.
-        *> Takes: Standard arguments.
-        *> Query database to see if the supplied roundid is still ongoing and
-        *>   return RoundStatus indicating this.
-        *> Modifies: RoundStatus
-        *> Dependencies: 
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. roundstatus.
-       DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-       
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(255).
-
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       COPY "init.l".
-       01 RoundStatus pic x.
-          88 RoundFinished value "f".
-          88 RoundContinues value "t".
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, RoundStatus.
-       Begin.
-       IF RoundId IS = HIGH-VALUES THEN
-         SET RoundFinished TO TRUE
-         EXIT PROGRAM
-       END-IF
-       
-       string "SELECT Roundstart + interval '3 minutes' >= now() FROM Rounds WHERE RoundId = ", RoundId, 
-              " AND RoomId = ", RoomId, ";", x"00" INTO QueryString
-       call "PQexec" using
-           by value pgconn
-           by reference querystring
-           returning pgres
-       end-call
-
-       call "PQgetvalue" using by value pgres
-           by value 0
-           by value 0
-           returning resptr
-        end-call
-        set address of resstr to resptr
-        string resstr delimited by x"00" into RoundStatus end-string
-
-        
-       EXIT PROGRAM.
-	   
+        *> -------------------------
+        *> roundstatus.
+        *> Takes: Standard arguments.
+        *> Query database to see if the supplied roundid is still ongoing and
+        *>   return RoundStatus indicating this.
+        *> Modifies: RoundStatus
+        *> Dependencies:
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. roundstatus.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+       
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(2560).
+
+       01 PausedFlag pic x VALUE "f".
+         88 RoundIsPaused VALUE "t".
+
+      *> configurable "sudden death" endgame variant -- a round
+      *> that ends in a tie for first place gets one extra shot at a
+      *> winner, capped at a single extension by Rounds.SuddenDeathUsed.
+       01 SuddenDeathSeconds pic 9(5) usage display VALUE 0.
+       01 TmpSDSeconds pic x(5) VALUE SPACES.
+       01 SuddenDeathMargin pic 9(5) usage display VALUE 0.
+       01 TmpSDMargin pic x(5) VALUE SPACES.
+       01 SuddenDeathUsedFlag pic x VALUE "f".
+         88 SuddenDeathAlreadyUsed VALUE "t".
+       01 Score3 pic 99 VALUE 1.
+       01 Score4 pic 99 VALUE 1.
+       01 Score5 pic 99 VALUE 2.
+       01 Score6 pic 99 VALUE 3.
+       01 Score7 pic 99 VALUE 5.
+       01 Score8Plus pic 99 VALUE 11.
+       01 TmpScore pic x(2) VALUE SPACES.
+       01 TiedForFirst usage binary-long.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, RoundStatus.
+       Begin.
+       IF RoundId IS = HIGH-VALUES THEN
+         SET RoundFinished TO TRUE
+         EXIT PROGRAM
+       END-IF
+
+      *> a paused round never times out -- report it as still
+      *> continuing no matter how much wall-clock time has gone by, until
+      *> resumeround shifts RoundStart forward and clears Paused.
+       string "SELECT Paused FROM Rounds WHERE RoundId = ", RoundId,
+              " AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQgetvalue" using by value pgres
+           by value 0
+           by value 0
+           returning resptr
+        end-call
+        set address of resstr to resptr
+        MOVE SPACES TO PausedFlag
+        string resstr delimited by x"00" into PausedFlag end-string
+
+        IF RoundIsPaused THEN
+          SET RoundContinues TO TRUE
+          EXIT PROGRAM
+        END-IF
+
+       string "SELECT Roundstart + make_interval(secs => RoundSeconds) >= now() FROM Rounds WHERE RoundId = ", RoundId,
+              " AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQgetvalue" using by value pgres
+           by value 0
+           by value 0
+           returning resptr
+        end-call
+        set address of resstr to resptr
+        string resstr delimited by x"00" into RoundStatus end-string
+
+       IF RoundFinished THEN
+         PERFORM CheckSuddenDeath
+       END-IF
+
+       EXIT PROGRAM.
+
+      *> a round that has just timed out with the top two (or
+      *> more) players within Rooms.SuddenDeathMargin points of first
+      *> place on a positive score gets pushed back by Rooms.
+      *> SuddenDeathSeconds, once, for one more chance at a clear winner.
+       CheckSuddenDeath.
+       STRING "SELECT Rooms.SuddenDeathSeconds, Rounds.SuddenDeathUsed, Rooms.SuddenDeathMargin FROM Rounds JOIN Rooms ON Rooms.Id = Rounds.RoomId ",
+              "WHERE Rounds.RoundId = ", RoundId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpSDSeconds
+       string resstr delimited by x"00" into TmpSDSeconds end-string
+       MOVE TmpSDSeconds TO SuddenDeathSeconds
+
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO SuddenDeathUsedFlag
+       string resstr delimited by x"00" into SuddenDeathUsedFlag end-string
+
+       call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpSDMargin
+       string resstr delimited by x"00" into TmpSDMargin end-string
+       MOVE TmpSDMargin TO SuddenDeathMargin
+
+       IF SuddenDeathSeconds > 0 AND NOT SuddenDeathAlreadyUsed THEN
+         PERFORM TrySuddenDeathExtension
+       END-IF.
+
+      *> the tie-for-first check and the extension itself, kept
+      *> separate from the enable/already-used gate above.
+       TrySuddenDeathExtension.
+       STRING "SELECT Score3, Score4, Score5, Score6, Score7, Score8Plus FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score3
+
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score4
+
+       call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score5
+
+       call "PQgetvalue" using by value pgres by value 0 by value 3 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score6
+
+       call "PQgetvalue" using by value pgres by value 0 by value 4 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score7
+
+       call "PQgetvalue" using by value pgres by value 0 by value 5 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO Score8Plus
+
+       STRING "SELECT count(*) FROM (SELECT player, sum(score) as score FROM ",
+              "(SELECT player, word, ",
+              "CASE WHEN length(word)=3 THEN ", Score3, " ",
+              "WHEN length(word)=4 THEN ", Score4, " ",
+              "WHEN length(word)=5 THEN ", Score5, " ",
+              "WHEN length(word)=6 THEN ", Score6, " ",
+              "WHEN length(word)=7 THEN ", Score7, " ",
+              "WHEN length(word)>7 THEN ", Score8Plus, " ",
+              "ELSE 0 END as score FROM Words WHERE RoundId = ", RoundId, " AND Disabled = false ",
+              "AND word IN (SELECT w.word FROM Words w LEFT JOIN Players p ON p.Name = w.player WHERE w.RoundId = ", RoundId,
+              " GROUP BY w.word HAVING count(DISTINCT COALESCE(p.Team, w.player)) = 1)",
+              ") perword GROUP BY player) totals WHERE score > 0 AND abs(score - ",
+              "(SELECT max(score) FROM (SELECT player, sum(score) as score FROM ",
+              "(SELECT player, word, ",
+              "CASE WHEN length(word)=3 THEN ", Score3, " ",
+              "WHEN length(word)=4 THEN ", Score4, " ",
+              "WHEN length(word)=5 THEN ", Score5, " ",
+              "WHEN length(word)=6 THEN ", Score6, " ",
+              "WHEN length(word)=7 THEN ", Score7, " ",
+              "WHEN length(word)>7 THEN ", Score8Plus, " ",
+              "ELSE 0 END as score FROM Words WHERE RoundId = ", RoundId, " AND Disabled = false ",
+              "AND word IN (SELECT w.word FROM Words w LEFT JOIN Players p ON p.Name = w.player WHERE w.RoundId = ", RoundId,
+              " GROUP BY w.word HAVING count(DISTINCT COALESCE(p.Team, w.player)) = 1)",
+              ") perword2 GROUP BY player) totals2)) <= ", SuddenDeathMargin, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpScore
+       string resstr delimited by x"00" into TmpScore end-string
+       MOVE TmpScore TO TiedForFirst
+
+       IF TiedForFirst >= 2 THEN
+         STRING "UPDATE Rounds SET RoundStart = RoundStart + make_interval(secs => ", SuddenDeathSeconds,
+             "), SuddenDeathUsed = true WHERE RoundId = ", RoundId, " AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+         string "UPDATE Players SET NewRound = true WHERE RoomId = ", RoomId, ";", x"00" INTO querystring
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+        *> wake any wordwaiter currently LISTENing on this room.
+         string "NOTIFY room", RoomId, ";", x"00" INTO querystring
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+         SET RoundContinues TO TRUE
+       END-IF.
+	   
