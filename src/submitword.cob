@@ -1,134 +1,373 @@
-        *> -------------------------
-        *> submitword.
-        *> Takes: Standard arguments + word.
-        *> Checks if the current round is still going on and if it is, gets the current
-        *>   board and calls checkword to see if the word is in the board. If it is,
-        *>   queries wordlist (with Language='FI') and adds the word to the player's word list
-        *>   possibly with Words.Languagecheck=true if it's in the list and false if it's not.
-        *> Modifies:
-        *> Dependencies: roundstatus, checkword
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. submitword.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(255).
-       
-       
-       01 RoundOk usage binary-long.
-       01 WordExists usage binary-long.
-       01 WordOk usage binary-long.
-       
-       01 Loopstatus pic 9 VALUE 0.
-         88 Going VALUE 0.
-         88 Invalidword VALUE 1.
-         88 Validword VALUE 2.
-       
-       01 Board PIC x(16) VALUES SPACES.
-       
-       01 CurrentTime pic 9(8).
-
-       01 RoundStatus pic x.
-          88 RoundFinished value "f".
-          88 RoundContinues value "t".
-       
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       01 Word pic x(16).
-
-       COPY "init.l".
-
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Word.
-       Begin.
-
-       CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
-       
-       IF RoundFinished THEN
-         EXIT PROGRAM
-       END-IF
-
-       IF Word IS NOT = SPACES THEN
-       
-               STRING "SELECT Word FROM Words WHERE Word = '" function trim(Word), "' AND Player = '", function trim(Player), "' AND ",
-                      "RoundId = ", RoundId, " AND RoomId = ", RoomId, ";", x"00" INTO querystring
-               END-STRING
-               call "PQexec" using
-                   by value pgconn
-                   by reference querystring
-                   returning pgres
-               end-call
-
-                call "PQntuples" using by value pgres returning WordExists
-                
-                IF WordExists > 0 THEN
-                  EXIT PROGRAM
-                END-IF
-
-               
-               string "SELECT Board FROM Rounds WHERE RoundNum = ", RoundId, 
-                      "AND Roundstart + interval '3 minutes' >= now() ",
-                      "AND RoomId = ", RoomId, ";", x"00" INTO QueryString
-                  call "PQexec" using
-                   by value pgconn
-                   by reference querystring
-                   returning pgres
-               end-call
-
-                call "PQntuples" using by value pgres returning RoundOk
-
-               IF RoundOk > 0 THEN
-          
-                   call "PQgetvalue" using
-                    by value pgres
-                       by value 0
-                       by value 0
-                       returning resptr
-                   end-call
-                   set address of resstr to resptr
-                   string resstr delimited by x"00" into Board end-string
-
-                   call "checkword" using
-                     by content Board
-                     by content Word
-                     by reference LoopStatus
-                   end-call
-                   
-
-                   IF ValidWord AND WordExists = 0 THEN
-
-                     STRING "SELECT Word FROM WordList WHERE Word = '", function trim(Word), "' AND LANGUAGE = 'FI';", x"00" INTO QueryString
-                     END-STRING
-                     call "PQexec" using
-                       by value pgconn
-                       by reference querystring
-                       returning pgres
-                     end-call
-
-                     call "PQntuples" using by value pgres returning WordOk
-
-                     
-                     IF WordOk > 0 THEN
-                     
-                         string "insert into words ( Player, RoomId, RoundId, Word, Languagecheck, disabled ) values ( '", 
-                         function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(Word), "', true, false );", x"00" INTO querystring
-                           END-STRING
-                      ELSE
-                         string "insert into words ( Player, RoomId, RoundId, Word, Languagecheck, disabled ) values ( '", 
-                         function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(Word), "', false, false );", x"00" INTO querystring
-                           END-STRING
-                      END-IF
-                           call "PQexec" using
-                               by value pgconn
-                               by reference querystring
-                               returning resptr
-                          end-call
-                   END-IF *> validword
-               END-IF *> roundok
-        END-IF
-
-       EXIT PROGRAM.
-       
\ No newline at end of file
+        *> -------------------------
+        *> submitword.
+        *> Takes: Standard arguments + word.
+        *> Checks if the current round is still going on and if it is, gets the current
+        *>   board and calls checkword to see if the word is in the board. If it is,
+        *>   queries wordlist (with Language='FI') and adds the word to the player's word list
+        *>   possibly with Words.Languagecheck=true if it's in the list and false if it's not.
+        *>   Spectators are watching only, so they are rejected up front.
+        *> Modifies:
+        *> Dependencies: roundstatus, checkword
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. submitword.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(300) based.
+       01 querystring pic x(512).
+       
+       
+       01 RoundOk usage binary-long.
+       01 WordExists usage binary-long.
+       01 WordOk usage binary-long.
+       
+       01 Loopstatus pic 9 VALUE 0.
+         88 Going VALUE 0.
+         88 Invalidword VALUE 1.
+         88 Validword VALUE 2.
+       
+      *> wide enough for an oversized board (see MaxBoardCells
+      *> in processq.cob).
+       01 Board PIC x(288) VALUES SPACES.
+       01 BoardWidth pic 99 VALUE 4.
+       01 BoardHeight pic 99 VALUE 4.
+       01 TmpSize pic x(2) VALUE SPACES.
+       01 Language pic x(8) VALUE "FI".
+
+      *> kid-friendly mode excludes admin-managed ProfanityList
+      *> entries from the room's valid word list.
+       01 KidFriendlyFlag pic x VALUE "f".
+         88 RoomIsKidFriendly VALUE "t".
+
+       01 CurrentTime pic 9(8).
+
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+
+       01 SpectatorCheck usage binary-long.
+       01 SpectatorFlag pic x.
+          88 IsSpectator value "t".
+
+       01 HintX pic 99 VALUE 0.
+       01 HintY pic 99 VALUE 0.
+
+      *> anti-cheat submission throttle.
+       01 MinSubmitInterval pic 9(5) VALUE 0.
+       01 MaxSubmitsPerRound pic 9(5) VALUE 0.
+       01 TmpLimit pic x(8) VALUE SPACES.
+       01 TooSoon usage binary-long.
+       01 SubmitCount usage binary-long.
+
+      *> per-round word-validity audit trail visible to
+      *> players -- every meaningful submission attempt gets a row here
+      *> with why it was accepted or rejected.
+       01 WordAuditResult pic x(24) VALUE SPACES.
+
+      *> a word is a pangram if it uses every distinct tile on
+      *> the board at least once. Computed here, once, at submission
+      *> time and stored on the Words row (see CheckPangram) since
+      *> whether a word is a pangram depends on the board, not on the
+      *> word text alone -- scoring queries just read the stored flag.
+       01 PangramFlag pic x VALUE "f".
+         88 WordIsPangram VALUE "t".
+       01 NCells usage binary-long.
+       01 CellIdx usage binary-long.
+       01 CellStart usage binary-long.
+       01 PangramCellText pic x(2).
+       01 PangramCellLen pic 9.
+       01 TileCount usage binary-long.
+       01 PangramSQLBool pic x(5) VALUE "false".
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Word pic x(16).
+
+       COPY "init.l".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Word.
+       Begin.
+
+       CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
+
+       IF RoundFinished THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Spectator FROM Players WHERE Name = '", function trim(Player), "';", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQntuples" using by value pgres returning SpectatorCheck
+       MOVE "f" TO SpectatorFlag
+       IF SpectatorCheck > 0 THEN
+         call "PQgetvalue" using
+             by value pgres
+             by value 0
+             by value 0
+             returning resptr
+         end-call
+         set address of resstr to resptr
+         string resstr delimited by x"00" into SpectatorFlag end-string
+       END-IF
+
+       IF IsSpectator THEN
+         EXIT PROGRAM
+       END-IF
+
+      *> anti-cheat throttle -- reject (and log) submissions that
+      *> come in faster than a human could plausibly type, or once a
+      *> player has already hit the room's per-round submission cap.
+       IF Word IS NOT = SPACES THEN
+       STRING "SELECT MinSubmitInterval, MaxSubmitsPerRound FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpLimit
+       string resstr delimited by x"00" into TmpLimit end-string
+       MOVE TmpLimit TO MinSubmitInterval
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpLimit
+       string resstr delimited by x"00" into TmpLimit end-string
+       MOVE TmpLimit TO MaxSubmitsPerRound
+
+       MOVE 0 TO TooSoon
+       IF MinSubmitInterval > 0 THEN
+           STRING "SELECT Name FROM Players WHERE Name = '", function trim(Player),
+                  "' AND LastSubmit IS NOT NULL AND LastSubmit + make_interval(secs => ", MinSubmitInterval,
+                  ") > now();", x"00" INTO querystring
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           call "PQntuples" using by value pgres returning TooSoon
+       END-IF
+
+       MOVE 0 TO SubmitCount
+       IF MaxSubmitsPerRound > 0 THEN
+           STRING "SELECT count(*) FROM Words WHERE Player = '", function trim(Player), "' AND RoomId = ", RoomId,
+                  " AND RoundId = ", RoundId, ";", x"00" INTO querystring
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpLimit
+           string resstr delimited by x"00" into TmpLimit end-string
+           MOVE TmpLimit TO SubmitCount
+       END-IF
+
+       IF TooSoon > 0 OR ( MaxSubmitsPerRound > 0 AND SubmitCount >= MaxSubmitsPerRound ) THEN
+           STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+               "', 'submit_throttled', ", RoomId, ", 'word=", function trim(Word), "' );", x"00" INTO querystring
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           MOVE "rejected_throttled" TO WordAuditResult
+           PERFORM LogWordAudit
+           EXIT PROGRAM
+       END-IF
+
+       STRING "UPDATE Players SET LastSubmit = now() WHERE Name = '", function trim(Player), "';", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+               STRING "SELECT Word FROM Words WHERE Word = '" function trim(Word), "' AND Player = '", function trim(Player), "' AND ",
+                      "RoundId = ", RoundId, " AND RoomId = ", RoomId, ";", x"00" INTO querystring
+               END-STRING
+               call "PQexec" using
+                   by value pgconn
+                   by reference querystring
+                   returning pgres
+               end-call
+
+                call "PQntuples" using by value pgres returning WordExists
+                
+                IF WordExists > 0 THEN
+                  MOVE "rejected_duplicate" TO WordAuditResult
+                  PERFORM LogWordAudit
+                  EXIT PROGRAM
+                END-IF
+
+               
+               string "SELECT Board, BoardWidth, BoardHeight FROM Rounds WHERE RoundNum = ", RoundId,
+                      "AND Roundstart + make_interval(secs => RoundSeconds) >= now() ",
+                      "AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+                  call "PQexec" using
+                   by value pgconn
+                   by reference querystring
+                   returning pgres
+               end-call
+
+                call "PQntuples" using by value pgres returning RoundOk
+
+               IF RoundOk > 0 THEN
+
+                   call "PQgetvalue" using
+                    by value pgres
+                       by value 0
+                       by value 0
+                       returning resptr
+                   end-call
+                   set address of resstr to resptr
+                   string resstr delimited by x"00" into Board end-string
+
+                   call "PQgetvalue" using
+                    by value pgres
+                       by value 0
+                       by value 1
+                       returning resptr
+                   end-call
+                   set address of resstr to resptr
+                   MOVE SPACES TO TmpSize
+                   string resstr delimited by x"00" into TmpSize end-string
+                   MOVE TmpSize TO BoardWidth
+
+                   call "PQgetvalue" using
+                    by value pgres
+                       by value 0
+                       by value 2
+                       returning resptr
+                   end-call
+                   set address of resstr to resptr
+                   MOVE SPACES TO TmpSize
+                   string resstr delimited by x"00" into TmpSize end-string
+                   MOVE TmpSize TO BoardHeight
+
+                   call "checkword" using
+                     by content Board
+                     by content Word
+                     by content BoardWidth
+                     by content BoardHeight
+                     by reference LoopStatus
+                     by reference HintX
+                     by reference HintY
+                   end-call
+                   
+
+                   IF ValidWord AND WordExists = 0 THEN
+
+                     STRING "SELECT Language, KidFriendly FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+                     END-STRING
+                     call "PQexec" using
+                       by value pgconn
+                       by reference querystring
+                       returning pgres
+                     end-call
+
+                     call "PQgetvalue" using
+                      by value pgres
+                         by value 0
+                         by value 0
+                         returning resptr
+                     end-call
+                     set address of resstr to resptr
+                     MOVE SPACES TO Language
+                     string resstr delimited by x"00" into Language end-string
+
+                     call "PQgetvalue" using
+                      by value pgres
+                         by value 0
+                         by value 1
+                         returning resptr
+                     end-call
+                     set address of resstr to resptr
+                     MOVE SPACES TO KidFriendlyFlag
+                     string resstr delimited by x"00" into KidFriendlyFlag end-string
+
+                     IF RoomIsKidFriendly THEN
+                       STRING "SELECT Word FROM WordList WHERE Word = '", function trim(Word), "' AND LANGUAGE = '", function trim(Language),
+                           "' AND lower(Word) NOT IN (SELECT lower(Word) FROM ProfanityList);", x"00" INTO QueryString
+                       END-STRING
+                     ELSE
+                       STRING "SELECT Word FROM WordList WHERE Word = '", function trim(Word), "' AND LANGUAGE = '", function trim(Language), "';", x"00" INTO QueryString
+                       END-STRING
+                     END-IF
+                     call "PQexec" using
+                       by value pgconn
+                       by reference querystring
+                       returning pgres
+                     end-call
+
+                     call "PQntuples" using by value pgres returning WordOk
+
+                     PERFORM CheckPangram
+
+                     IF WordOk > 0 THEN
+
+                         string "insert into words ( Player, RoomId, RoundId, Word, Languagecheck, disabled, pangram ) values ( '",
+                         function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(Word), "', true, false, ",
+                         function trim(PangramSQLBool), " );", x"00" INTO querystring
+                           END-STRING
+                         MOVE "accepted_valid" TO WordAuditResult
+                      ELSE
+                         string "insert into words ( Player, RoomId, RoundId, Word, Languagecheck, disabled, pangram ) values ( '",
+                         function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(Word), "', false, false, ",
+                         function trim(PangramSQLBool), " );", x"00" INTO querystring
+                           END-STRING
+                         MOVE "accepted_nodict" TO WordAuditResult
+                      END-IF
+                           call "PQexec" using
+                               by value pgconn
+                               by reference querystring
+                               returning resptr
+                          end-call
+                         PERFORM LogWordAudit
+                   ELSE
+                     IF Invalidword THEN
+                       MOVE "rejected_notonboard" TO WordAuditResult
+                       PERFORM LogWordAudit
+                     END-IF
+                   END-IF *> validword
+               END-IF *> roundok
+        END-IF
+
+       EXIT PROGRAM.
+
+      *> -------------------------
+      *> CheckPangram: does Word contain every distinct tile found on
+      *> the board at least once? BoardWidth/BoardHeight/Board must
+      *> already be populated from the Rounds row above.
+       CheckPangram.
+       MOVE "t" TO PangramFlag
+       COMPUTE NCells = BoardWidth * BoardHeight
+       PERFORM VARYING CellIdx FROM 1 BY 1 UNTIL CellIdx > NCells
+           COMPUTE CellStart = (CellIdx - 1) * 2 + 1
+           MOVE Board(CellStart:2) TO PangramCellText
+           IF PangramCellText(2:1) = SPACE THEN
+             MOVE 1 TO PangramCellLen
+           ELSE
+             MOVE 2 TO PangramCellLen
+           END-IF
+           MOVE 0 TO TileCount
+           INSPECT Word TALLYING TileCount FOR ALL PangramCellText(1:PangramCellLen)
+           IF TileCount = 0 THEN
+             MOVE "f" TO PangramFlag
+           END-IF
+       END-PERFORM
+
+       IF WordIsPangram THEN
+         MOVE "true" TO PangramSQLBool
+       ELSE
+         MOVE "false" TO PangramSQLBool
+       END-IF.
+
+      *> -------------------------
+      *> LogWordAudit: record one submission attempt and its outcome
+      *> (WordAuditResult) so the player can review their own trail for
+      *> the round via displaywordaudit.cob.
+       LogWordAudit.
+       STRING "INSERT INTO WordAudit ( Player, RoomId, RoundId, Word, Result ) VALUES ( '",
+           function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(Word), "', '",
+           function trim(WordAuditResult), "' );", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call.
+       
