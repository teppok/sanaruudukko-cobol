@@ -0,0 +1,71 @@
+        *> -------------------------
+        *> profanityadd.
+        *> Takes: Standard arguments + Word.
+        *> Admin-only. Adds Word to ProfanityList if the caller's
+        *>   Player name is present in Admins and the word isn't already there.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. profanityadd.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 WordExists usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 Word pic x(16).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, Word.
+       Begin.
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 OR Word IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Word FROM ProfanityList WHERE Word = '", function trim(Word), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning WordExists
+
+       IF WordExists = 0 THEN
+         STRING "INSERT INTO ProfanityList ( Word ) VALUES ( '", function trim(Word), "' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         STRING "INSERT INTO AuditLog ( Actor, Action, Details ) VALUES ( '", function trim(Player),
+             "', 'profanityadd', '", function trim(Word), "' );", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+       END-IF
+
+       EXIT PROGRAM.
