@@ -1,250 +1,492 @@
-        *> -------------------------
-        *> initround.
-        *> Takes: Standard arguments.
-        *> This is called from NewRound. This subprogram checks if the round has ended
-        *>   and if it has, increments the round counter and initializes the board with
-        *>   a new randomized board.
-        *>   This round is thread-safe, it uses database table Status value 'Initializing'
-        *>   for some rudimentary binary semaphore communication.
-        *> Modifies:
-        *> Dependencies: 
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. initround.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 dices.
-         02 dice-values.
-		   03 filler pic x(6) value "AISBUJ".
-		   03 filler pic x(6) value "AEENEA".
-		   03 filler pic x(6) value "aIoNST".
-		   03 filler pic x(6) value "ANPFSK".
-		   03 filler pic x(6) value "APHSKO".
-		   03 filler pic x(6) value "DESRIL".
-		   03 filler pic x(6) value "EIENUS".
-		   03 filler pic x(6) value "HIKNMU".
-		   03 filler pic x(6) value "AGAaLa".
-		   03 filler pic x(6) value "CIOTMU".
-		   03 filler pic x(6) value "AJTOTO".
-		   03 filler pic x(6) value "EITOSS".
-		   03 filler pic x(6) value "ELYTTR".
-		   03 filler pic x(6) value "AKITMV".
-		   03 filler pic x(6) value "AILKVY".
-		   03 filler pic x(6) value "ALRNNU".
-
-           02 diceset redefines dice-values.
-          03 dice occurs 16 times.
-            04 diceside pic x occurs 6 times.
-            
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(256).
-
-       01 NPlayers usage binary-long.
-       01 PlayerIdx usage binary-long.
-       01 Readystate PIC X.
-         88 ReadystateFalse VALUE "f".
-       01 TotalReadyState PIC 9 VALUE 1.
-         88 TotalReadyStateFalse value 0.
-         88 TotalReadyStateTrue value 1.
-         
-       01 CurrentTime pic 9(8).
-       
-       01 Board pic x(16).
-       01 Moveloc pic 99.
-       01 Moveindex pic 99.
-       01 boardtmp pic x.
-    *>   01 Randomseed pic 9V9(12).
-    *>   01 Randomint pic 9.
-       
-       01 Roll pic 9.
-       
-       01 Tmp pic x(8) value SPACES.
-       
-      
-       01 InitOk pic x(8) value SPACES.
-
-       01 statusvalue pic 9.
-         88 DoContinue value 1.
-
-       01 PreRoundTime pic 99999 usage display.
-       
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       01 Player pic x(16).
-       01 RoomId pic 99999 usage display.
-       01 RoundId pic 99999 usage display.
-       01 NewRoundStatus pic x.
-         88 NewRoundStarted value "t".
-
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, NewRoundStatus.
-       Begin.
-       MOVE "f" tO NewRoundStatus
-       
-       MOVE 0 to Statusvalue
-       PERFORM CheckInitNewRound UNTIL DoContinue
-       
-       STRING "SELECT Ready FROM PLAYERS WHERE LastSeen + interval '20 seconds' > now() AND RoomId = ", RoomId, ";", x"00" INTO QueryString
-       END-STRING
-       call "PQexec" using
-           by value pgconn
-           by reference querystring
-           returning pgres
-       end-call
-       
-       call "PQntuples" using by value pgres returning Nplayers
-       
-       IF Nplayers > 1 THEN
-         MOVE 10 to PreRoundTime
-       ELSE
-         MOVE 5 to PreRoundTime
-       END-IF
-       
-       Set TotalReadyStateTrue TO True
-       PERFORM VARYING PlayerIdx FROM 0 BY 1 UNTIL (PlayerIdx >= NPlayers OR TotalReadyStateFalse)
-       
-           call "PQgetvalue" using
-            by value pgres
-               by value PlayerIdx
-               by value 0
-               returning resptr
-           end-call
-           set address of resstr to resptr
-           string resstr delimited by x"00" into Readystate end-string
-           
-           IF ReadyStateFalse THEN
-             Set TotalReadyStateFalse TO True
-           END-IF
-        END-PERFORM
-        IF TotalReadyStateTrue THEN
-            PERFORM InitNewRound
-        END-IF
-        
-       string "UPDATE Status SET Value = '0' WHERE Name = 'Initializing'", x"00" INTO querystring
-       END-STRING
-       
-       call "PQexec" using
-            by value pgconn
-            by reference querystring
-            returning pgres
-       end-call
-        
-        
-       EXIT PROGRAM.
-
-       CheckInitNewRound.
-       string "UPDATE Status SET Value = '1' WHERE Name = 'Initializing' AND Value = '0'; ", x"00" INTO querystring
-       END-STRING
-       
-       call "PQexec" using
-            by value pgconn
-            by reference querystring
-            returning pgres
-       end-call
-       
-       call "PQcmdTuples" using by value pgres returning resptr
-       set address of resstr to resptr
-       MOVE SPACES TO InitOk
-       string resstr delimited by x"00" into InitOk end-string
-       
-       IF InitOk IS > 0 THEN
-         SET DoContinue TO TRUE
-       ELSE
-          call "CBL_OC_NANOSLEEP" using "500" & "000000" end-call
-       END-IF.
-       
-      
-       InitNewRound.
-       Set NewRoundStarted TO TRUE
-       
-       PERFORM RandomizeBoard
-       STRING "SELECT nextval('rounds_roundnum_seq');", x"00" INTO QueryString
-       END-STRING
-       call "PQexec" using
-           by value pgconn
-           by reference querystring
-           returning pgres
-       end-call
-
-       call "PQgetvalue" using
-            by value pgres
-               by value 0
-               by value 0
-               returning resptr
-       end-call
-       set address of resstr to resptr
-       MOVE SPACES TO TMP
-       string resstr delimited by x"00" into Tmp end-string
-       MOVE Tmp TO RoundId
-
-     
-       string "insert into rounds ( roundid, roundstart, board, roomid ) values ( ", RoundId, ", now() + interval '", PreRoundTime, 
-         " seconds', '", Board, "', ", RoomId, " ) ;", x"00" INTO querystring
-       END-STRING
-
-       call "PQexec" using
-                by value pgconn
-                by reference querystring
-                returning resptr
-       end-call
-
-       string "UPDATE Players SET Ready = false, RoundEnded = false, MoreTime = false WHERE RoomId = ", RoomId, ";", x"00" INTO querystring
-       END-STRING
-       
-       call "PQexec" using
-            by value pgconn
-            by reference querystring
-            returning resptr
-       end-call.
-     
-       
-       RandomizeBoard.
-       ACCEPT CurrentTime FROM TIME.
-
-       MOVE "ABCDEFGHIJKLMNOP" to Board.
-       COMPUTE Moveloc = function RANDOM(CurrentTime)
-    *>   MOVE Randomseed to Randomint
-    *>   COMPUTE Randomseed = Randomseed - function integer-part (Randomseed)
-    *>   DISPLAY Randomseed, " ", randomint
-       PERFORM VARYING Moveindex FROM 16 BY -1 UNTIL MoveIndex = 1
-    *>     COMPUTE Randomseed = (function RANDOM * 10)
-    *>     MOVE Randomseed to Randomint
-    *>     COMPUTE Randomseed = Randomseed - function integer-part (Randomseed)
-       
-         COMPUTE Moveloc = (function Random * (Moveindex)) + 1 END-COMPUTE
-    *>	 DISPLAY Moveindex, " ", Moveloc, " ", Randomseed END-DISPLAY
-         MOVE Board(Moveloc:1) TO boardtmp
-         MOVE Board(Moveindex:1) TO Board(Moveloc:1)
-         MOVE boardtmp TO Board(Moveindex:1)
-       END-PERFORM.
-    *>   DISPLAY Board.
-       PERFORM VARYING Moveindex FROM 1 BY 1 UNTIL Moveindex > 16
-    *>     COMPUTE Randomseed = (function RANDOM * 10)
-    *>     MOVE Randomseed to Randomint
-    *>     COMPUTE Randomseed = Randomseed - function integer-part (Randomseed)
-         COMPUTE Roll = (function Random * 6) + 1 END-COMPUTE
-    *>	 DISPLAY Roll
-         EVALUATE Board(Moveindex:1)
-           WHEN "A" MOVE Diceside(1,Roll) to Board(Moveindex:1)
-           WHEN "B" MOVE Diceside(2,Roll) to Board(Moveindex:1)
-           WHEN "C" MOVE Diceside(3,Roll) to Board(Moveindex:1)
-           WHEN "D" MOVE Diceside(4,Roll) to Board(Moveindex:1)
-           WHEN "E" MOVE Diceside(5,Roll) to Board(Moveindex:1)
-           WHEN "F" MOVE Diceside(6,Roll) to Board(Moveindex:1)
-           WHEN "G" MOVE Diceside(7,Roll) to Board(Moveindex:1)
-           WHEN "H" MOVE Diceside(8,Roll) to Board(Moveindex:1)
-           WHEN "I" MOVE Diceside(9,Roll) to Board(Moveindex:1)
-           WHEN "J" MOVE Diceside(10,Roll) to Board(Moveindex:1)
-           WHEN "K" MOVE Diceside(11,Roll) to Board(Moveindex:1)
-           WHEN "L" MOVE Diceside(12,Roll) to Board(Moveindex:1)
-           WHEN "M" MOVE Diceside(13,Roll) to Board(Moveindex:1)
-           WHEN "N" MOVE Diceside(14,Roll) to Board(Moveindex:1)
-           WHEN "O" MOVE Diceside(15,Roll) to Board(Moveindex:1)
-           WHEN "P" MOVE Diceside(16,Roll) to Board(Moveindex:1)
-        END-EVALUATE
-       END-PERFORM.
-    *>   DISPLAY Board.
-       
-       
\ No newline at end of file
+        *> -------------------------
+        *> initround.
+        *> Takes: Standard arguments.
+        *> This is called from NewRound. This subprogram checks if the round has ended
+        *>   and if it has, increments the round counter and initializes the board with
+        *>   a new randomized board.
+        *>   This round is thread-safe, it uses database table Status value 'Initializing'
+        *>   for some rudimentary binary semaphore communication.
+        *> Modifies:
+        *> Dependencies:
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. initround.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       
+       01 dices.
+         02 dice-values.
+           *> Each die face is 2 characters: a letter plus a trailing space
+           *> for an ordinary single-letter face, or two letters for a
+           *> digraph face (a tile that is matched as a two-letter unit by
+           *> checkword, e.g. a Finnish diphthong).
+		   03 filler pic x(12) value "A I S B U OI".
+		   03 filler pic x(12) value "A E E N E A ".
+		   03 filler pic x(12) value "AUI OUN S T ".
+		   03 filler pic x(12) value "A N P F S K ".
+		   03 filler pic x(12) value "A P H S K O ".
+		   03 filler pic x(12) value "D E S R I L ".
+		   03 filler pic x(12) value "E I E N U S ".
+		   03 filler pic x(12) value "H I K N M U ".
+		   03 filler pic x(12) value "A G A AUL AU".
+		   03 filler pic x(12) value "C I O T M U ".
+		   03 filler pic x(12) value "A J T O T O ".
+		   03 filler pic x(12) value "E I T O S S ".
+		   03 filler pic x(12) value "E L Y T T R ".
+		   03 filler pic x(12) value "A K I T M V ".
+		   03 filler pic x(12) value "A I L K AIY ".
+		   03 filler pic x(12) value "A L R N N U ".
+		   03 filler pic x(12) value "O I E A S T ".
+		   03 filler pic x(12) value "U O I A N E ".
+		   03 filler pic x(12) value "R S T L N E ".
+		   03 filler pic x(12) value "K P M EIV A ".
+		   03 filler pic x(12) value "T O U A S I ".
+		   03 filler pic x(12) value "N I E A O U ".
+		   03 filler pic x(12) value "L I R A U E ".
+		   03 filler pic x(12) value "S A I T O E ".
+		   03 filler pic x(12) value "V Y J A T K ".
+		   03 filler pic x(12) value "D I O N U E ".
+		   03 filler pic x(12) value "UOU I A E N ".
+		   03 filler pic x(12) value "B O U I T A ".
+		   03 filler pic x(12) value "P A E R I L ".
+		   03 filler pic x(12) value "M U O N I A ".
+		   03 filler pic x(12) value "H E O A S I ".
+		   03 filler pic x(12) value "K I E A T O ".
+		   03 filler pic x(12) value "T Y R N A I ".
+		   03 filler pic x(12) value "N A YOO S I ".
+		   03 filler pic x(12) value "L O U I K A ".
+		   03 filler pic x(12) value "R E T A I S ".
+
+           02 diceset redefines dice-values.
+          03 dice occurs 36 times.
+            04 diceside pic x(2) occurs 6 times.
+
+       01 MaxCells usage binary-long value 36.
+       01 BoardWidth pic 99 value 4.
+       01 BoardHeight pic 99 value 4.
+       01 BoardCells usage binary-long.
+       01 BoardChars usage binary-long.
+       01 RoundSeconds pic 9(5) value 180.
+       01 PreRoundSeconds pic 9(5) value 5.
+
+      *> configurable dice sets per room (themed/difficulty
+      *> variants). The hardcoded palette above is the permanent
+      *> "classic" set; ActiveDice is how many of the 36 dice slots are
+      *> actually in play for this round -- 36 for classic, or however
+      *> many rows DiceSets has for the room's chosen DiceSet.
+       01 DiceSetName pic x(32) VALUE "classic".
+       01 ActiveDice usage binary-long value 36.
+       01 NAltDice usage binary-long.
+       01 AltDiceIdx usage binary-long.
+       01 AltSideIdx usage binary-long.
+
+       01 DieOrder.
+         02 DieIdx usage binary-long occurs 36 times.
+       01 Swapidx usage binary-long.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(300) based.
+       01 querystring pic x(512).
+
+       01 NPlayers usage binary-long.
+       01 PlayerIdx usage binary-long.
+       01 Readystate PIC X.
+         88 ReadystateFalse VALUE "f".
+       01 TotalReadyState PIC 9 VALUE 1.
+         88 TotalReadyStateFalse value 0.
+         88 TotalReadyStateTrue value 1.
+         
+       01 CurrentTime pic 9(8).
+       
+      *> wide enough for an oversized board (see MaxBoardCells
+      *> in processq.cob), not just the classic 6x6 dice-palette size.
+       01 Board pic x(288).
+       01 Moveloc pic 999.
+       01 Moveindex pic 999.
+    *>   01 Randomseed pic 9V9(12).
+    *>   01 Randomint pic 9.
+       
+       01 Roll pic 9.
+       
+       01 Tmp pic x(8) value SPACES.
+       
+      
+       01 InitOk pic x(8) value SPACES.
+
+       01 statusvalue pic 9.
+         88 DoContinue value 1.
+
+       *> the "Initializing" semaphore is now one Status row per
+       *> room (so rooms don't serialize against each other) and expires
+       *> on its own if whoever is holding it never comes back to clear it.
+       01 LockName pic x(32) VALUE SPACES.
+       01 LockTimeoutSeconds pic 9(3) VALUE 30.
+
+       01 PreRoundTime pic 99999 usage display.
+
+      *> relay mode -- several short boards chained back-to-back
+      *> without waiting for everyone to re-ready between them.
+       01 RelayModeFlag pic x VALUE "f".
+         88 RelayOn VALUE "t".
+       01 RelayRoundsLeft pic 9(3) VALUE 0.
+       01 TmpRelay pic x(3) VALUE SPACES.
+
+      *> outbound notification webhook, configured per room.
+       01 RoomWebhookUrl pic x(256) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Player pic x(16).
+       01 RoomId pic 99999 usage display.
+       01 RoundId pic 99999 usage display.
+       01 NewRoundStatus pic x.
+         88 NewRoundStarted value "t".
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, NewRoundStatus.
+       Begin.
+       MOVE "f" tO NewRoundStatus
+
+       MOVE SPACES TO LockName
+       STRING "Initializing:", RoomId INTO LockName
+       END-STRING
+
+       MOVE 0 to Statusvalue
+       PERFORM CheckInitNewRound UNTIL DoContinue
+       
+      *> relay mode skips the all-ready gate below entirely --
+      *> the whole point is chaining rounds without anyone re-readying.
+      *> WebhookUrl is fetched in the same trip, since both are
+      *> per-room settings InitNewRound needs a bit further down.
+       STRING "SELECT RelayMode, RelayRoundsLeft, COALESCE(WebhookUrl, '') FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+       call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO RelayModeFlag
+       string resstr delimited by x"00" into RelayModeFlag end-string
+       call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TmpRelay
+       string resstr delimited by x"00" into TmpRelay end-string
+       MOVE TmpRelay TO RelayRoundsLeft
+       call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+       set address of resstr to resptr
+       MOVE SPACES TO RoomWebhookUrl
+       string resstr delimited by x"00" into RoomWebhookUrl end-string
+
+      *> spectators aren't real contestants, so don't make the
+      *> room wait on them being marked ready before a round can start.
+       STRING "SELECT Ready FROM PLAYERS WHERE LastSeen + make_interval(secs => (SELECT IdleTimeoutSeconds FROM Rooms WHERE Id = ", RoomId, ")) > now() AND Spectator = false AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning Nplayers
+
+       Set TotalReadyStateTrue TO True
+       IF NOT RelayOn THEN
+           PERFORM VARYING PlayerIdx FROM 0 BY 1 UNTIL (PlayerIdx >= NPlayers OR TotalReadyStateFalse)
+
+               call "PQgetvalue" using
+                by value pgres
+                   by value PlayerIdx
+                   by value 0
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               string resstr delimited by x"00" into Readystate end-string
+
+               IF ReadyStateFalse THEN
+                 Set TotalReadyStateFalse TO True
+               END-IF
+            END-PERFORM
+       END-IF
+        IF TotalReadyStateTrue THEN
+            PERFORM InitNewRound
+        END-IF
+        
+       string "UPDATE Status SET Value = '0', UpdatedAt = now() WHERE Name = '", function trim(LockName), "';", x"00" INTO querystring
+       END-STRING
+
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+
+       EXIT PROGRAM.
+
+       CheckInitNewRound.
+       string "INSERT INTO Status ( Name, Value, UpdatedAt ) VALUES ( '", function trim(LockName), "', '1', now() ) ",
+              "ON CONFLICT (Name) DO UPDATE SET Value = '1', UpdatedAt = now() ",
+              "WHERE Status.Value = '0' OR Status.UpdatedAt < now() - make_interval(secs => ", LockTimeoutSeconds, "); ", x"00" INTO querystring
+       END-STRING
+       
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+       
+       call "PQcmdTuples" using by value pgres returning resptr
+       set address of resstr to resptr
+       MOVE SPACES TO InitOk
+       string resstr delimited by x"00" into InitOk end-string
+       
+       IF InitOk IS > 0 THEN
+         SET DoContinue TO TRUE
+       ELSE
+          call "CBL_OC_NANOSLEEP" using "500" & "000000" end-call
+       END-IF.
+       
+      
+       InitNewRound.
+       Set NewRoundStarted TO TRUE
+
+       STRING "SELECT BoardWidth, BoardHeight, RoundSeconds, PreRoundSeconds, DiceSet FROM Rooms WHERE Id = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 0
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TMP
+       string resstr delimited by x"00" into Tmp end-string
+       MOVE Tmp TO BoardWidth
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 1
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TMP
+       string resstr delimited by x"00" into Tmp end-string
+       MOVE Tmp TO BoardHeight
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 2
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TMP
+       string resstr delimited by x"00" into Tmp end-string
+       MOVE Tmp TO RoundSeconds
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 3
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TMP
+       string resstr delimited by x"00" into Tmp end-string
+       MOVE Tmp TO PreRoundSeconds
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 4
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO DiceSetName
+       string resstr delimited by x"00" into DiceSetName end-string
+
+       PERFORM LoadDiceSet
+
+       MOVE PreRoundSeconds TO PreRoundTime
+       IF Nplayers > 1 THEN
+         ADD 5 TO PreRoundTime
+       END-IF
+
+       COMPUTE BoardCells = BoardWidth * BoardHeight
+       COMPUTE BoardChars = BoardCells * 2
+
+       PERFORM RandomizeBoard
+       STRING "SELECT nextval('rounds_roundnum_seq');", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 0
+               returning resptr
+       end-call
+       set address of resstr to resptr
+       MOVE SPACES TO TMP
+       string resstr delimited by x"00" into Tmp end-string
+       MOVE Tmp TO RoundId
+
+     
+       string "insert into rounds ( roundid, roundstart, board, roomid, boardwidth, boardheight, roundseconds ) values ( ", RoundId, ", now() + interval '", PreRoundTime,
+         " seconds', '", Board(1:BoardChars), "', ", RoomId, ", ", BoardWidth, ", ", BoardHeight, ", ", RoundSeconds, " ) ;", x"00" INTO querystring
+       END-STRING
+
+       call "PQexec" using
+                by value pgconn
+                by reference querystring
+                returning resptr
+       end-call
+
+       string "UPDATE Players SET Ready = false, RoundEnded = false, MoreTime = false WHERE RoomId = ", RoomId, ";", x"00" INTO querystring
+       END-STRING
+
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning resptr
+       end-call.
+
+       *> announce the new round in the room's chat, same as
+       *> join/leave do in enterroom/leaveroom.
+       STRING "INSERT INTO chat ( chattime, player, roomid, chatrow ) VALUES ( now(), 'SYSTEM', ", RoomId,
+           ", 'New round started' );", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using
+            by value pgconn
+            by reference querystring
+            returning resptr
+       end-call.
+
+      *> queue an outbound notification for this room's webhook,
+      *> if one is configured. Delivery itself is left to webhooknotify's
+      *> drain pass -- this COBOL runtime has no HTTP client to call out
+      *> with directly.
+       IF RoomWebhookUrl IS NOT = SPACES THEN
+           STRING "INSERT INTO NotificationOutbox ( RoomId, RoundId, EventType, WebhookUrl, Payload ) VALUES ( ",
+               RoomId, ", ", RoundId, ", 'round_started', '", function trim(RoomWebhookUrl),
+               "', 'round starting in room ", RoomId, "' );", x"00" INTO querystring
+           END-STRING
+           call "PQexec" using
+                by value pgconn
+                by reference querystring
+                returning resptr
+           end-call
+       END-IF.
+
+      *> count this round off the relay chain; once it's run out
+      *> the room drops back to its normal ready-gated behaviour.
+       IF RelayOn THEN
+           SUBTRACT 1 FROM RelayRoundsLeft
+           IF RelayRoundsLeft <= 0 THEN
+               MOVE 0 TO RelayRoundsLeft
+               STRING "UPDATE Rooms SET RelayMode = false, RelayRoundsLeft = 0 WHERE Id = ", RoomId, ";", x"00" INTO querystring
+               END-STRING
+           ELSE
+               STRING "UPDATE Rooms SET RelayRoundsLeft = ", RelayRoundsLeft, " WHERE Id = ", RoomId, ";", x"00" INTO querystring
+               END-STRING
+           END-IF
+           call "PQexec" using
+                by value pgconn
+                by reference querystring
+                returning resptr
+           end-call
+       END-IF.
+
+      *> configurable dice sets per room (themed/difficulty
+      *> variants). "classic" keeps the hardcoded palette already in
+      *> working storage untouched; any other DiceSet with rows in
+      *> DiceSets overwrites the first NAltDice die slots and shrinks
+      *> ActiveDice to that count. An unknown/unseeded set name falls
+      *> back to classic rather than leaving the board empty.
+       LoadDiceSet.
+       MOVE 36 TO ActiveDice
+       IF function trim(DiceSetName) IS NOT = "classic" THEN
+         STRING "SELECT DieNum, Side1, Side2, Side3, Side4, Side5, Side6 FROM DiceSets WHERE SetName = '",
+                function trim(DiceSetName), "' ORDER BY DieNum;", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+         call "PQntuples" using by value pgres returning NAltDice
+
+         IF NAltDice > 36 THEN
+           MOVE 36 TO NAltDice
+         END-IF
+
+         IF NAltDice > 0 THEN
+           MOVE NAltDice TO ActiveDice
+           PERFORM VARYING AltDiceIdx FROM 0 BY 1 UNTIL AltDiceIdx >= NAltDice
+             PERFORM VARYING AltSideIdx FROM 1 BY 1 UNTIL AltSideIdx > 6
+               call "PQgetvalue" using by value pgres by value AltDiceIdx by value AltSideIdx returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO Diceside(AltDiceIdx + 1, AltSideIdx)
+               string resstr delimited by x"00" into Diceside(AltDiceIdx + 1, AltSideIdx) end-string
+             END-PERFORM
+           END-PERFORM
+         END-IF
+       END-IF.
+
+       RandomizeBoard.
+       ACCEPT CurrentTime FROM TIME.
+       COMPUTE Moveloc = function RANDOM(CurrentTime)
+
+      *> an oversized board can ask for more cells than there
+      *> are distinct dice in the palette, so it can't be dealt a plain
+      *> shuffle-without-replacement (there aren't enough dice to hand
+      *> one to every cell). Boards that still fit within the palette
+      *> keep the original no-repeat shuffle; bigger ones draw each
+      *> cell's die independently, same as a physical set would just
+      *> reuse its faces on a custom oversized tray.
+       IF BoardCells <= ActiveDice THEN
+         PERFORM ShuffleDice
+       ELSE
+         PERFORM SampleDiceWithReplacement
+       END-IF.
+
+       ShuffleDice.
+       *> DieIdx(n) holds which of the MaxCells dice ends up on board
+       *> position n; shuffling this list (instead of shuffling letters
+       *> and mapping letters back to dice, like the old fixed-16 code
+       *> did) lets us use any BoardCells <= MaxCells without needing a
+       *> distinct placeholder letter per cell.
+       PERFORM VARYING Moveindex FROM 1 BY 1 UNTIL Moveindex > BoardCells
+         MOVE Moveindex TO DieIdx(Moveindex)
+       END-PERFORM
+
+       PERFORM VARYING Moveindex FROM BoardCells BY -1 UNTIL MoveIndex = 1
+         COMPUTE Moveloc = (function Random * (Moveindex)) + 1 END-COMPUTE
+         MOVE DieIdx(Moveloc) TO Swapidx
+         MOVE DieIdx(Moveindex) TO DieIdx(Moveloc)
+         MOVE Swapidx TO DieIdx(Moveindex)
+       END-PERFORM.
+
+       PERFORM VARYING Moveindex FROM 1 BY 1 UNTIL Moveindex > BoardCells
+         COMPUTE Roll = (function Random * 6) + 1 END-COMPUTE
+         MOVE Diceside(DieIdx(Moveindex), Roll) TO Board(((Moveindex - 1) * 2) + 1 : 2)
+       END-PERFORM.
+
+       SampleDiceWithReplacement.
+       PERFORM VARYING Moveindex FROM 1 BY 1 UNTIL Moveindex > BoardCells
+         COMPUTE Moveloc = (function Random * ActiveDice) + 1 END-COMPUTE
+         COMPUTE Roll = (function Random * 6) + 1 END-COMPUTE
+         MOVE Diceside(Moveloc, Roll) TO Board(((Moveindex - 1) * 2) + 1 : 2)
+       END-PERFORM.
+    *>   DISPLAY Board.
+       
+       
