@@ -0,0 +1,163 @@
+        *> -------------------------
+        *> boarddifficulty.
+        *> Takes: pgconn, RoundId, OutFormat.
+        *> Word-length distribution and difficulty report for one
+        *>   round's board, built from the same ValidWords solution set
+        *>   allwords.cob already populates for displaymissed/hint/
+        *>   displayhistory. Reports how many findable words there are at
+        *>   each length, plus a difficulty rating derived from how many
+        *>   findable words there are per board cell -- a big board with
+        *>   only a handful of words is harder than a small one packed
+        *>   with them, so the raw word count alone wouldn't be a fair
+        *>   difficulty measure once the oversized boards are in
+        *>   play.
+        *> Modifies:
+        *> Dependencies: allwords (populates the ValidWords this reads)
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. boarddifficulty.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(512).
+
+       01 RoundFound usage binary-long.
+       01 TmpSize pic x(2) VALUE SPACES.
+       01 ListBoardWidth pic 99.
+       01 ListBoardHeight pic 99.
+       01 BoardCells usage binary-long VALUE 1.
+
+       01 TmpCount pic x(8) VALUE SPACES.
+       01 TotalWords usage binary-long VALUE 0.
+       01 TmpAvg pic x(8) VALUE SPACES.
+       01 AvgLength pic 9(3)V9(2) VALUE 0.
+
+       01 WordsPerCell pic 9(3)V9(2) VALUE 0.
+       01 DifficultyLabel pic x(8) VALUE SPACES.
+
+       01 NLengths usage binary-long.
+       01 LengthIdx usage binary-long.
+       01 TmpLen pic x(2) VALUE SPACES.
+       01 ListLength pic 99.
+       01 ListLengthCount pic 9(6).
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 RoundId pic 99999 usage display.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, RoundId, OutFormat.
+       Begin.
+
+       STRING "SELECT BoardWidth, BoardHeight FROM Rounds WHERE RoundId = ", RoundId,
+              " UNION ALL SELECT BoardWidth, BoardHeight FROM RoundsArchive WHERE RoundId = ", RoundId,
+              ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning RoundFound
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"board":{'
+       ELSE
+          DISPLAY "<board>"
+       END-IF
+
+       IF RoundFound > 0 THEN
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardWidth
+
+           call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO ListBoardHeight
+
+           COMPUTE BoardCells = ListBoardWidth * ListBoardHeight
+           IF BoardCells < 1 THEN MOVE 1 TO BoardCells END-IF
+
+           STRING "SELECT count(*), coalesce(avg(length(Word)), 0) FROM ValidWords WHERE RoundId = ", RoundId, ";",
+               x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpCount
+           string resstr delimited by x"00" into TmpCount end-string
+           MOVE TmpCount TO TotalWords
+
+           call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpAvg
+           string resstr delimited by x"00" into TmpAvg end-string
+           MOVE TmpAvg TO AvgLength
+
+           COMPUTE WordsPerCell ROUNDED = TotalWords / BoardCells
+
+           EVALUATE TRUE
+               WHEN WordsPerCell < 1
+                   MOVE "hard" TO DifficultyLabel
+               WHEN WordsPerCell < 3
+                   MOVE "medium" TO DifficultyLabel
+               WHEN OTHER
+                   MOVE "easy" TO DifficultyLabel
+           END-EVALUATE
+
+           IF OutFormat = "json" THEN
+              DISPLAY '"roundid":' RoundId ',"boardwidth":' ListBoardWidth ',"boardheight":' ListBoardHeight
+                  ',"totalwords":' TotalWords ',"avglength":"' AvgLength '","difficulty":"'
+                  function trim(DifficultyLabel) '","lengths":['
+           ELSE
+              DISPLAY "<roundid>", RoundId, "</roundid><boardwidth>", ListBoardWidth, "</boardwidth><boardheight>",
+                  ListBoardHeight, "</boardheight><totalwords>", TotalWords, "</totalwords><avglength>",
+                  AvgLength, "</avglength><difficulty>", function trim(DifficultyLabel), "</difficulty><lengths>"
+           END-IF
+
+           STRING "SELECT length(Word), count(*) FROM ValidWords WHERE RoundId = ", RoundId,
+                  " GROUP BY length(Word) ORDER BY length(Word);", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+           call "PQntuples" using by value pgres returning NLengths
+
+           PERFORM VARYING LengthIdx FROM 0 BY 1 UNTIL LengthIdx >= NLengths
+               call "PQgetvalue" using by value pgres by value LengthIdx by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpLen
+               string resstr delimited by x"00" into TmpLen end-string
+               MOVE TmpLen TO ListLength
+
+               call "PQgetvalue" using by value pgres by value LengthIdx by value 1 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpCount
+               string resstr delimited by x"00" into TmpCount end-string
+               MOVE TmpCount TO ListLengthCount
+
+               IF OutFormat = "json" THEN
+                  IF LengthIdx > 0 THEN DISPLAY "," END-IF
+                  DISPLAY '{"length":' ListLength ',"count":' ListLengthCount '}'
+               ELSE
+                  DISPLAY "<wordlength><length>", ListLength, "</length><count>", ListLengthCount,
+                      "</count></wordlength>"
+               END-IF
+           END-PERFORM
+
+           IF OutFormat = "json" THEN
+              DISPLAY "]"
+           ELSE
+              DISPLAY "</lengths>"
+           END-IF
+       END-IF
+
+       IF OutFormat = "json" THEN
+          DISPLAY "}"
+       ELSE
+          DISPLAY "</board>"
+       END-IF
+
+       EXIT PROGRAM.
