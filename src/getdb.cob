@@ -1,20 +1,43 @@
-        *> -------------------------
-        *> get.
-        *> Takes: pgconn
-        *> Initializes the database.
-        *> Mofidies: pgconn
-        *> Dependencies:
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. getdb.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       LINKAGE SECTION.
-        01 pgconn usage pointer.
-       PROCEDURE DIVISION USING pgconn.
-
-       call "PQconnectdb" using
-           by reference "dbname = test" & x"00"
-           returning pgconn
-       end-call.
+        *> -------------------------
+        *> get.
+        *> Takes: pgconn
+        *> Initializes the database.
+        *> Every CGI request is a fresh, short-lived OS process,
+        *>   so there is no way for this program itself to hold a pool of
+        *>   connections open between requests -- the usual fix for that
+        *>   exact shape of problem is to point PQconnectdb at a
+        *>   connection pooler (pgbouncer/pgpool, listening like an
+        *>   ordinary postgres) instead of at postgres directly, so the
+        *>   pooler holds the real backend connections and the flood of
+        *>   per-request connects/disconnects never reaches postgres
+        *>   itself. DBCONNINFO lets an operator point at such a pooler
+        *>   (or at a differently-named database) without a recompile;
+        *>   unset, it falls back to the original hardcoded connection.
+        *> Mofidies: pgconn
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getdb.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 ConnInfo pic x(256) VALUE SPACES.
+       01 ConnInfoZ pic x(257) VALUE SPACES.
+
+       LINKAGE SECTION.
+        01 pgconn usage pointer.
+       PROCEDURE DIVISION USING pgconn.
+
+       ACCEPT ConnInfo FROM ENVIRONMENT "DBCONNINFO"
+
+       IF ConnInfo IS = SPACES THEN
+         MOVE "dbname = test" TO ConnInfo
+       END-IF
+
+       STRING function trim(ConnInfo) DELIMITED BY SIZE x"00" INTO ConnInfoZ
+       END-STRING
+
+       call "PQconnectdb" using
+           by reference ConnInfoZ
+           returning pgconn
+       end-call.
