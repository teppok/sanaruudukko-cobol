@@ -0,0 +1,94 @@
+        *> -------------------------
+        *> muteplayer.
+        *> Takes: Standard arguments + TargetPlayer.
+        *> Caller must be a global admin or a room moderator
+        *>    for RoomId. Sets Players.Muted for TargetPlayer,
+        *>   scoped to TargetPlayer currently being in RoomId. submitchat
+        *>    rejects chat lines from a Muted player.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. muteplayer.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 querystring pic x(255).
+
+       01 IsAdmin usage binary-long value 0.
+       01 IsModerator usage binary-long value 0.
+       01 TargetInRoom usage binary-long value 0.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 TargetPlayer pic x(16).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, TargetPlayer.
+       Begin.
+
+       IF TargetPlayer IS = SPACES THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Player FROM Admins WHERE Player = '", function trim(Player), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning IsAdmin
+
+       IF IsAdmin = 0 THEN
+         STRING "SELECT Player FROM RoomModerators WHERE RoomId = ", RoomId,
+             " AND Player = '", function trim(Player), "';", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using
+             by value pgconn
+             by reference querystring
+             returning pgres
+         end-call
+
+         call "PQntuples" using by value pgres returning IsModerator
+       END-IF
+
+       IF IsAdmin = 0 AND IsModerator = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Name FROM Players WHERE Name = '", function trim(TargetPlayer),
+           "' AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning TargetInRoom
+
+       IF TargetInRoom = 0 THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "UPDATE Players SET Muted = true WHERE Name = '", function trim(TargetPlayer), "';", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+           "', 'muteplayer', ", RoomId, ", '", function trim(TargetPlayer), "' );", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres
+       end-call
+
+       EXIT PROGRAM.
