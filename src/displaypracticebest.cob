@@ -0,0 +1,119 @@
+        *> -------------------------
+        *> displaypracticebest.
+        *> Takes: Standard arguments.
+        *> Read-only replay of this player's saved best board for
+        *>   the current practice room (see Rooms.Practice, PracticeBests,
+        *>   and CheckPracticeBest in displaywords.cob, which maintains the
+        *>   stored row). Scoped to the caller's own Player name, same as
+        *>   displaywordaudit.cob.
+        *> Modifies:
+        *> Dependencies:
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. displaypracticebest.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(300) based.
+       01 querystring pic x(512).
+
+       01 NFound usage binary-long.
+       01 TmpSize pic x(2) VALUE SPACES.
+       01 BestBoardWidth pic 99.
+       01 BestBoardHeight pic 99.
+       01 TmpRoundId pic x(5) VALUE SPACES.
+       01 BestRoundId pic 99999.
+       01 TmpScore pic x(6) VALUE SPACES.
+       01 BestScore pic 9999.
+       01 AchievedAt pic x(19) VALUE SPACES.
+
+      *> wide enough for an oversized board (see MaxBoardCells
+      *> in processq.cob).
+       01 Board pic x(288) VALUE SPACES.
+       01 BoardChars usage binary-long.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       01 Player pic x(16).
+       01 RoomId pic 99999 usage display.
+       01 OutFormat pic x(4).
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, OutFormat.
+       Begin.
+
+       STRING "SELECT Board, BoardWidth, BoardHeight, RoundId, Score, AchievedAt FROM PracticeBests ",
+              "WHERE Player = '", function trim(Player), "' AND RoomId = ", RoomId, ";", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NFound
+
+       IF OutFormat = "json" THEN
+          DISPLAY '"practicebest":{'
+       ELSE
+          DISPLAY "<practicebest>"
+       END-IF
+
+       IF NFound > 0 THEN
+           call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO Board
+           string resstr delimited by x"00" into Board end-string
+
+           call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO BestBoardWidth
+
+           call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpSize
+           string resstr delimited by x"00" into TmpSize end-string
+           MOVE TmpSize TO BestBoardHeight
+
+           call "PQgetvalue" using by value pgres by value 0 by value 3 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpRoundId
+           string resstr delimited by x"00" into TmpRoundId end-string
+           MOVE TmpRoundId TO BestRoundId
+
+           call "PQgetvalue" using by value pgres by value 0 by value 4 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpScore
+           string resstr delimited by x"00" into TmpScore end-string
+           MOVE TmpScore TO BestScore
+
+           call "PQgetvalue" using by value pgres by value 0 by value 5 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO AchievedAt
+           string resstr delimited by x"00" into AchievedAt end-string
+
+           COMPUTE BoardChars = BestBoardWidth * BestBoardHeight * 2
+
+           IF OutFormat = "json" THEN
+              DISPLAY '"found":1,"roundid":' BestRoundId ',"board":"' Board(1:BoardChars)
+                  '","boardwidth":' BestBoardWidth ',"boardheight":' BestBoardHeight
+                  ',"score":' BestScore ',"achievedat":"' function trim(AchievedAt) '"'
+           ELSE
+              DISPLAY "<found>1</found><roundid>", BestRoundId, "</roundid><board>", Board(1:BoardChars),
+                  "</board><boardwidth>", BestBoardWidth, "</boardwidth><boardheight>", BestBoardHeight,
+                  "</boardheight><score>", BestScore, "</score><achievedat>", function trim(AchievedAt),
+                  "</achievedat>"
+           END-IF
+       ELSE
+           IF OutFormat = "json" THEN
+              DISPLAY '"found":0'
+           ELSE
+              DISPLAY "<found>0</found>"
+           END-IF
+       END-IF
+
+       IF OutFormat = "json" THEN
+          DISPLAY "}"
+       ELSE
+          DISPLAY "</practicebest>"
+       END-IF
+
+       EXIT PROGRAM.
