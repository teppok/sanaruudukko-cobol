@@ -0,0 +1,75 @@
+        *> -------------------------
+        *> webhooknotify.
+        *> Takes: (standalone batch job, no arguments -- run periodically
+        *>   from cron, not called from processq).
+        *> Drains NotificationOutbox (queued by initround.cob
+        *>   whenever a room with Rooms.WebhookUrl configured starts a new
+        *>   round). This runtime has no HTTP client, so the actual POST
+        *>   is left to whatever invokes this job -- each pending row is
+        *>   printed as "<url> <payload>" on its own line for that wrapper
+        *>   to deliver, and is marked DeliveredAt immediately after being
+        *>   printed so a later run doesn't resend it.
+        *> Modifies:
+        *> Dependencies: getdb
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. webhooknotify.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(256) based.
+       01 querystring pic x(1024).
+       01 result usage binary-long.
+
+       01 NPending usage binary-long.
+       01 PendingIdx usage binary-long.
+       01 OutboxId pic x(8) VALUE SPACES.
+       01 OutboxUrl pic x(256) VALUE SPACES.
+       01 OutboxPayload pic x(256) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       STRING "SELECT Id, WebhookUrl, Payload FROM NotificationOutbox WHERE DeliveredAt IS NULL ORDER BY Id;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NPending
+
+       PERFORM VARYING PendingIdx FROM 0 BY 1 UNTIL PendingIdx >= NPending
+           call "PQgetvalue" using by value pgres by value PendingIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO OutboxId
+           string resstr delimited by x"00" into OutboxId end-string
+
+           call "PQgetvalue" using by value pgres by value PendingIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO OutboxUrl
+           string resstr delimited by x"00" into OutboxUrl end-string
+
+           call "PQgetvalue" using by value pgres by value PendingIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO OutboxPayload
+           string resstr delimited by x"00" into OutboxPayload end-string
+
+           DISPLAY function trim(OutboxUrl) " " function trim(OutboxPayload)
+
+           STRING "UPDATE NotificationOutbox SET DeliveredAt = now() WHERE Id = ", function trim(OutboxId), ";", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn
+                by reference querystring
+                returning resptr
+           end-call
+       END-PERFORM
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
