@@ -1,140 +1,228 @@
-        *> -------------------------
-        *> newroom.
-        *> Takes: RoomName. (Standard arguments, RoomName)
-        *> Creates a new room using RoomName either by creating a new roomid in the database
-        *> or recycling an old roomid which is empty of active players. It boots inactive players
-        *> out of the room and clears its word list.
-        *> Modifies: RoomId
-        *> Dependencies: 
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. newroom.
-       DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 querystring pic x(255).
-	   
-       01 NewRoomId pic 99999.
-       01 TmpNewRoomId pic x(16).
-	   
-       01 Roomtest usage binary-long value 0.
-       01 RoomFail usage binary-long value 0.
-       
-       LINKAGE SECTION.
-       01 pgconn usage pointer.
-       COPY "init.l".
-       01 RoomName pic x(16).
-       
-       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, RoomName.
-       Begin.
-
-       STRING "SELECT Rooms.Id FROM Rooms LEFT OUTER JOIN ( SELECT * FROM Players WHERE LastSeen + '60 seconds' > now() ) as activeplayers ",
-              " ON activeplayers.Roomid = Rooms.Id ",
-              "  Group by Rooms.Id HAVING Count(activeplayers.Name) = 0", x"00" INTO QueryString
-       END-String
-   	   call "PQexec" using by value pgconn
-	       by reference querystring
-           returning pgres
-       end-call
-
-       CALL "PQntuples" using by value pgres returning Roomtest
-       END-CALL
-       IF RoomTest = 0 THEN
-         STRING "SELECT max(rooms.id) FROM Rooms", x"00" INTO QueryString
-         END-STRING
-         call "PQexec" using by value pgconn
-               by reference querystring
-               returning pgres
-         end-call
-         
-           call "PQgetisnull" using by value pgres
-               by value 0
-               by value 0
-               returning RoomFail
-           end-call
-         
-           IF RoomFail = 1 THEN
-             MOVE 0 To NewRoomId
-           ELSE
-           
-               call "PQgetvalue" using
-                by value pgres
-                   by value 0
-                   by value 0
-                   returning resptr
-               end-call
-               set address of resstr to resptr
-               MOVE SPACES TO TmpNewRoomId
-               string resstr delimited by x"00" into TmpNewRoomId end-string
-               MOVE TmpNewRoomId TO NewRoomId
-               ADD 1 TO NewRoomId
-           END-IF
-      
-       
-             string "INSERT INTO Rooms ( name, Id ) VALUES ( '", RoomName, "', ", NewRoomId, " );", x"00" INTO Querystring
-             END-STRING
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-            end-call
-       ELSE
-           call "PQgetvalue" using
-            by value pgres
-               by value 0
-               by value 0
-               returning resptr
-           end-call
-           set address of resstr to resptr
-           MOVE SPACES TO TmpNewRoomId
-           string resstr delimited by x"00" into TmpNewRoomId end-string
-           MOVE TmpNewRoomId TO NewRoomId
-           
-           STRING "DELETE FROM Chat WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
-           END-String
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-             end-call
-
-           STRING "DELETE FROM Words WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
-           END-String
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-             end-call
-             
-           STRING "DELETE FROM Rounds WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
-           END-String
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-             end-call
-
-            STRING "UPDATE Rooms SET Name = '", function trim(RoomName), "' WHERE Id = ", NewRoomId, x"00" INTO Querystring
-            END-STRING
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-             end-call
-
-            STRING "UPDATE Players SET RoomId = NULL WHERE RoomId = ", NewRoomId, x"00" INTO Querystring
-            END-STRING
-             call "PQexec" using
-                 by value pgconn
-                 by reference querystring
-                 returning pgres
-             end-call
-             
-       END-IF
-
-        MOVE NewRoomId to RoomId
-
-        EXIT PROGRAM.
+        *> -------------------------
+        *> newroom.
+        *> Takes: RoomName. (Standard arguments, RoomName)
+        *> Creates a new room using RoomName either by creating a new roomid in the database
+        *> or recycling an old roomid which is empty of active players. It boots inactive players
+        *> out of the room and clears its word list.
+        *> RoomName is checked against the profanity filter first;
+        *>   a hit is rejected the same way a not-found room is (RoomId set
+        *>   to HIGH-VALUES) rather than creating/recycling anything.
+        *> The calling player is recorded as the room's Rooms.OwnerName,
+        *>   so moderatoradd/moderatordelete can let them manage their
+        *>   own room's moderators without needing the global Admins role.
+        *> Modifies: RoomId
+        *> Dependencies: checkprofanity
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. newroom.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+	   
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(255).
+	   
+       01 NewRoomId pic 99999.
+       01 TmpNewRoomId pic x(16).
+	   
+       01 Roomtest usage binary-long value 0.
+       01 RoomFail usage binary-long value 0.
+       01 RoomPasscodeSql pic x(20) VALUE SPACES.
+
+       01 RoomNameBuf pic x(2560) VALUE SPACES.
+       01 ProfanityFlag pic x VALUE "f".
+         88 RoomNameProfane VALUE "t".
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 RoomName pic x(16).
+       01 BoardWidth pic 99 VALUE 4.
+       01 BoardHeight pic 99 VALUE 4.
+       01 Language pic x(8) VALUE "FI".
+       01 RoundSeconds pic 9(5) VALUE 180.
+       01 PreRoundSeconds pic 9(5) VALUE 5.
+       01 RoomPasscode pic x(16) VALUE SPACES.
+       01 MaxPlayers pic 9(4) VALUE 0.
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, RoomName,
+           BoardWidth, BoardHeight, Language, RoundSeconds, PreRoundSeconds,
+           RoomPasscode, MaxPlayers.
+       Begin.
+
+       MOVE SPACES TO RoomNameBuf
+       MOVE RoomName TO RoomNameBuf
+       CALL "checkprofanity" USING BY REFERENCE pgconn RoomNameBuf ProfanityFlag
+       END-CALL
+       IF RoomNameProfane THEN
+         MOVE HIGH-VALUES TO RoomId
+         EXIT PROGRAM
+       END-IF
+
+       MOVE "NULL" TO RoomPasscodeSql
+       IF RoomPasscode IS NOT = SPACES THEN
+         MOVE SPACES TO RoomPasscodeSql
+         STRING "'", function trim(RoomPasscode), "'" INTO RoomPasscodeSql
+       END-IF
+
+       STRING "SELECT Rooms.Id FROM Rooms LEFT OUTER JOIN Players as activeplayers ",
+              " ON activeplayers.Roomid = Rooms.Id AND activeplayers.LastSeen + make_interval(secs => Rooms.IdleTimeoutSeconds * 3) > now() ",
+              "  Group by Rooms.Id HAVING Count(activeplayers.Name) = 0", x"00" INTO QueryString
+       END-String
+   	   call "PQexec" using by value pgconn
+	       by reference querystring
+           returning pgres
+       end-call
+
+       CALL "PQntuples" using by value pgres returning Roomtest
+       END-CALL
+       IF RoomTest = 0 THEN
+         STRING "SELECT max(rooms.id) FROM Rooms", x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using by value pgconn
+               by reference querystring
+               returning pgres
+         end-call
+         
+           call "PQgetisnull" using by value pgres
+               by value 0
+               by value 0
+               returning RoomFail
+           end-call
+         
+           IF RoomFail = 1 THEN
+             MOVE 0 To NewRoomId
+           ELSE
+           
+               call "PQgetvalue" using
+                by value pgres
+                   by value 0
+                   by value 0
+                   returning resptr
+               end-call
+               set address of resstr to resptr
+               MOVE SPACES TO TmpNewRoomId
+               string resstr delimited by x"00" into TmpNewRoomId end-string
+               MOVE TmpNewRoomId TO NewRoomId
+               ADD 1 TO NewRoomId
+           END-IF
+      
+       
+             string "INSERT INTO Rooms ( name, Id, BoardWidth, BoardHeight, Language, RoundSeconds, PreRoundSeconds, RoomPasscode, MaxPlayers, OwnerName ) VALUES ( '", RoomName, "', ", NewRoomId, ", ", BoardWidth, ", ", BoardHeight, ", '", function trim(Language), "', ", RoundSeconds, ", ", PreRoundSeconds, ", ", function trim(RoomPasscodeSql), ", ", MaxPlayers, ", '", function trim(Player), "' );", x"00" INTO Querystring
+             END-STRING
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+            end-call
+
+            STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+                "', 'newroom_create', ", NewRoomId, ", '", function trim(RoomName), "' );", x"00" INTO Querystring
+            END-STRING
+            call "PQexec" using
+                by value pgconn
+                by reference querystring
+                returning pgres
+            end-call
+       ELSE
+           call "PQgetvalue" using
+            by value pgres
+               by value 0
+               by value 0
+               returning resptr
+           end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpNewRoomId
+           string resstr delimited by x"00" into TmpNewRoomId end-string
+           MOVE TmpNewRoomId TO NewRoomId
+           
+           STRING "INSERT INTO ChatArchive ( Id, ChatTime, Player, RoomId, ChatRow ) ",
+                  "SELECT Id, ChatTime, Player, RoomId, ChatRow FROM Chat WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+           STRING "DELETE FROM Chat WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+           STRING "INSERT INTO WordsArchive ( Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram ) ",
+                  "SELECT Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram FROM Words WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+           STRING "DELETE FROM Words WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+           STRING "INSERT INTO RoundsArchive ( RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds ) ",
+                  "SELECT RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds FROM Rounds WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+           STRING "DELETE FROM Rounds WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+           END-String
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+            STRING "UPDATE Rooms SET Name = '", function trim(RoomName), "', BoardWidth = ", BoardWidth, ", BoardHeight = ", BoardHeight, ", Language = '", function trim(Language), "', RoundSeconds = ", RoundSeconds, ", PreRoundSeconds = ", PreRoundSeconds, ", RoomPasscode = ", function trim(RoomPasscodeSql), ", MaxPlayers = ", MaxPlayers, ", OwnerName = '", function trim(Player), "' WHERE Id = ", NewRoomId, x"00" INTO Querystring
+            END-STRING
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+            STRING "UPDATE Players SET RoomId = NULL WHERE RoomId = ", NewRoomId, x"00" INTO Querystring
+            END-STRING
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+            STRING "DELETE FROM Waitlist WHERE RoomId = ", NewRoomId, ";", x"00" INTO Querystring
+            END-STRING
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+            STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( '", function trim(Player),
+                "', 'newroom_recycle', ", NewRoomId, ", '", function trim(RoomName), "' );", x"00" INTO Querystring
+            END-STRING
+             call "PQexec" using
+                 by value pgconn
+                 by reference querystring
+                 returning pgres
+             end-call
+
+       END-IF
+
+        MOVE NewRoomId to RoomId
+
+        EXIT PROGRAM.
