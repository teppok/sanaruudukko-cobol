@@ -0,0 +1,98 @@
+        *> -------------------------
+        *> duplicateaccountreport.
+        *> Takes: (standalone batch job, no arguments -- run on demand,
+        *>   not called from processq).
+        *> Lists every Passcode shared by more than one Players
+        *>   row, with the names sharing it, so an operator can spot
+        *>   duplicate accounts or shared-credential accounts that
+        *>   registerp.cob's real-time check (which only compares a new
+        *>   registration against existing accounts) wouldn't have caught,
+        *>   e.g. passcodes that happened to collide before that check
+        *>   existed, or ones changed to match after registration.
+        *> Modifies:
+        *> Dependencies: getdb
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. duplicateaccountreport.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(512).
+       01 result usage binary-long.
+
+       01 NGroups usage binary-long.
+       01 GroupIdx usage binary-long.
+       01 SharedPasscode pic x(16).
+       01 TmpCount pic x(8).
+       01 ShareCount pic 9(5).
+
+       01 NNames usage binary-long.
+       01 NameIdx usage binary-long.
+       01 SharedName pic x(16).
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       STRING "SELECT Passcode, count(*) FROM Players GROUP BY Passcode HAVING count(*) > 1 ORDER BY count(*) DESC;",
+              x"00" INTO QueryString
+       END-STRING
+
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NGroups
+
+       DISPLAY "Passcode         Count Names"
+       DISPLAY "---------------- ----- -----"
+
+       PERFORM VARYING GroupIdx FROM 0 BY 1 UNTIL GroupIdx >= NGroups
+           call "PQgetvalue" using by value pgres by value GroupIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO SharedPasscode
+           string resstr delimited by x"00" into SharedPasscode end-string
+
+           call "PQgetvalue" using by value pgres by value GroupIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO TmpCount
+           string resstr delimited by x"00" into TmpCount end-string
+           MOVE TmpCount TO ShareCount
+
+           DISPLAY SharedPasscode " " ShareCount " " WITH NO ADVANCING
+
+           STRING "SELECT Name FROM Players WHERE Passcode = '", function trim(SharedPasscode), "' ORDER BY Name;",
+                  x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn
+                by reference querystring
+                returning pgres2
+           end-call
+           call "PQntuples" using by value pgres2 returning NNames
+
+           PERFORM VARYING NameIdx FROM 0 BY 1 UNTIL NameIdx >= NNames
+               call "PQgetvalue" using by value pgres2 by value NameIdx by value 0 returning resptr end-call
+               set address of resstr to resptr
+               MOVE SPACES TO SharedName
+               string resstr delimited by x"00" into SharedName end-string
+
+               IF NameIdx > 0 THEN
+                 DISPLAY ", " function trim(SharedName) WITH NO ADVANCING
+               ELSE
+                 DISPLAY function trim(SharedName) WITH NO ADVANCING
+               END-IF
+           END-PERFORM
+
+           DISPLAY " "
+       END-PERFORM
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
