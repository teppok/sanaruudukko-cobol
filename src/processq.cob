@@ -1,332 +1,800 @@
-        *> -------------------------
-        *> processq.
-        *> Takes: .
-        *> Main CGI routine.
-        *> - Reads HTTP query parameters from QUERY_STRING
-        *> - Returns different status codes if eg. parameters are incorrect. These should not reach users.
-        *> - Calls init to initialize db connection.
-        *> - Looks at parameter func and calls different functions to do actions based on that
-        *> - Then calls display functions to show data based on the performed actions.
-        *> Modifies:
-        *> Dependencies: parsequery, init, registerp and many more.
-        
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. processq.
-       DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-       01 newline         pic x   value x'0a'.
-
-       01 cgiquery pic x(256).
-	   
-       01 pgconn usage pointer.
-       01 result usage binary-long.
-       01 pgres  usage pointer.
-       01 querystring pic x(256).
-       
-       01 pid usage binary-long.
-       01 sid usage binary-long.
-       01 pgconn2 usage pointer.
-       01 pgconn3 usage pointer.
-       01 zerovalue usage binary-long value 0.
-
-  
-       COPY "init.l".
-
-       01 Func pic x(16).
-       01 Room pic x(16).
-       01 Word pic x(16).
-       01 RoomName pic x(16).
-       01 NewChat pic x VALUE "f".
-         88 NewChatReceived VALUE "t".
-       
-       01 NewWords pic x VALUE "f".
-         88 NewWordsReceived VALUE "t".
-         
-       01 NewRoundStatus pic x value "f".
-         88 NewRoundStarted value "t".
-
-       PROCEDURE DIVISION.
-       Begin.
-
-       display
-           "Content-type: text/xml"
-           newline
-           newline
-           '<?xml version="1.0" encoding="utf-8" ?>'
-       end-display.
-
-	   accept cgiquery from environment "QUERY_STRING"
-
-	   
-       CALL "parsequery" USING by reference CgiQuery
-         By content "player          "
-         By Reference Player
-         By content "passcode        "
-         By reference Passcode
-         By content "func            "
-         By reference Func
-       END-CALL
-
-       CALL "parsequery" USING by reference CgiQuery
-          By content "room            "
-          By Reference Room
-          By content "roomname        "
-          By reference RoomName
-          By content "word            "
-          By reference Word
-       END-CALL
-
-  *>     MOVE "Teppo" TO Player
-  *>     MOVE "A" TO Passcode
-  *>     MOVE "newround" to Func
-  *>     ACCEPT Func FROM ARGUMENT-VALUE
-  *>     MOVE "test" to RoomName
-
- 
-       IF Func IS = SPACES THEN
-              DISPLAY "<data><status>100</status></data>"
-              STOP RUN
-       END-IF
-       
-       IF Player IS = SPACES OR PassCode IS = SPACES THEN
-              DISPLAY "<data><status>1</status></data>"
-              STOP RUN
-       END-IF
-
-       IF Func IS = "newroom" AND RoomName IS = SPACES THEN
-              DISPLAY "<data><status>2</status></data>"
-             STOP RUN
-       END-IF
-
-       IF ( Func IS = "submitword" OR "removeword" ) AND Word IS = SPACES THEN
-              DISPLAY "<data><status>3</status></data>"
-             STOP RUN
-       END-IF
-
-       IF Func IS = "joinroom" AND Room IS = SPACES THEN
-              DISPLAY "<data><status>4</status></data>"
-             STOP RUN
-       END-IF
-
-       CALL "getdb" USING BY REFERENCE pgconn
-
-    *>   STRING "INSERT INTO Status VALUES ('", function trim(Func), "', now());", x"00" INTO QueryString
-    *>   call "PQexec" using by value pgconn
-    *>     by reference querystring
-    *>     returning pgres
-    *>   end-call
-       
-       IF Func IS = "registerp" THEN
-           CALL "registerp" USING pgconn, Player, PassCode
-       END-IF
-
-       CALL "init" USING 
-         By reference pgconn 
-         By reference Player
-         By reference Passcode
-         By reference RoomId
-         By Reference RoundId
-       END-CALL
-
-    *>   MOVE 102 to RoundId
-       
-    *>   CALL "allwords" USING BY REFERENCE pgconn, RoundId.
-    *>   CALL "getallwords" USING BY REFERENCE pgconn Player RoomId RoundId.
-    *>   DISPLAY "exit"
-    *>   STOP RUN.
-       
-       IF Player IS = HIGH-VALUES THEN
-          DISPLAY "<data><status>1</status></data>"
-          call "PQfinish" using by value pgconn returning result end-call
-          STOP RUN
-       END-IF
-
-       IF RoomId IS = HIGH-VALUES AND ( Func IS = "moretime" OR "newround" OR "removeword" OR "submitword" OR "wordwaiter" OR "allwords" OR "displayround") THEN
-          DISPLAY "<data><status>5</status></data>"
-          call "PQfinish" using by value pgconn returning result end-call
-          STOP RUN
-       END-IF
-
-       IF RoundId IS = HIGH-VALUES AND ( Func IS = "allwords" OR "submitword" OR "removeword" ) THEN
-          DISPLAY "<data><status>6</status></data>"
-          call "PQfinish" using by value pgconn returning result end-call
-          STOP RUN
-       END-IF
-       
-       DISPLAY "<data>"
-
-       *> In theory these procedures should not display any data.
-       *> They only perform actions. Except allwords, which displays words.
-       
-       EVALUATE Func
-         WHEN "moretime" PERFORM MoreTime
-         WHEN "newround" PERFORM NewRound
-         WHEN "joinroom" PERFORM JoinRoom
-         WHEN "submitword" PERFORM SubmitWord
-         WHEN "removeword" PERFORM RemoveWord
-         WHEN "getrooms" PERFORM GetRooms
-         WHEN "leaveroom" PERFORM LeaveRoom
-         WHEN "newroom" PERFORM NewRoom
-         WHEN "wordwaiter" PERFORM WordWaiter
-         WHEN "allwords" PERFORM AllWords
-       END-EVALUATE
-
-        IF Func IS = "joinroom" OR "newroom" OR "registerp" THEN
-           CALL "enterroom" using
-             by reference pgconn
-             by content Player
-             by content RoomId
-             by reference RoundId
-           END-CALL
-        END-IF
-        
-       IF RoomId IS = HIGH-VALUES THEN
-          DISPLAY "<status>10</status>"
-       ELSE
-        *> Call notify if we have done something that affects other players view.
-           IF Func IS = "joinroom" OR "newroom" OR "registerp" OR "removeword" OR "submitword" OR "leaveroom" OR "moretime" OR "newround" THEN
-             CALL "notify" USING BY REFERENCE pgconn Player RoomId RoundId
-           END-IF
-           
-           IF Func IS = "joinroom" OR "newroom" OR "registerp" THEN
-                CALL "displayroom" USING
-                  BY REFERENCE pgconn
-                  BY CONTENT Player
-                  BY CONTENT RoomId
-                END-CALL
-           END-IF
-
-           IF Func IS = "joinroom" OR "newroom" OR "registerp" OR "newround" OR "wordwaiter" OR "displayround" THEN
-               CALL "displayround" USING
-                 BY REFERENCE pgconn
-                 BY CONTENT RoundId
-               END-CALL
-
-            END-IF
-          *> Call displaywords if we have done something that affects our own word list or we have
-          *> just entered a room.
-           IF Func IS = "joinroom" OR "submitword" OR "newround" OR "removeword" OR "getwords" OR "newroom" OR "registerp" OR "moretime" OR ( Func IS = "wordwaiter" AND NewWordsReceived ) THEN
-                   CALL "displaywords" USING
-                    By Reference pgconn
-                    By Content Player
-                    By Content RoomId
-                    By Content RoundId
-                   END-CALL
-            END-IF
-            IF Func IS = "wordwaiter" AND NewChatReceived THEN
-                CALL "displaychat" USING
-                  By Reference pgconn
-                  By Content Player
-                  By Content RoomId
-                END-CALL
-            END-IF
-
-        END-IF
-        DISPLAY "</data>"
-        
-        call "PQfinish" using by value pgconn returning result end-call
-        
-       STOP RUN.
-
-       MoreTime.
-        CALL "moretime" USING BY REFERENCE pgconn Player RoomId RoundId.
-
-        NewRound.
-        CALL "newround" USING BY REFERENCE pgconn Player RoomId RoundId
-        CALL "initround" USING
-          BY REFERENCE pgconn
-          BY CONTENT Player
-          BY CONTENT RoomId
-          BY REFERENCE RoundID
-          BY REFERENCE NewRoundStatus
-        END-CALL
-        
-        IF NewRoundStarted THEN
-           CALL "fork" RETURNING pid
-           
-           IF pid < 0 THEN
-             DISPLAY "<status>Forking failure</status>"
-             STOP RUN
-           END-IF
-           
-           IF pid IS = 0 THEN
-
-               CALL "umask" USING BY VALUE zerovalue
-               
-               CALL "setsid" RETURNING sid
-               
-               IF sid < 0 THEN
-                 DISPLAY "<status>Forking failure</status>"
-                 STOP RUN
-               END-IF
-
-           *>    CALL "fork" RETURNING pid
-           *>    
-           *>    IF pid IS NOT = 0 THEN
-           *>      STOP RUN
-           *>    END-IF
-               
-               call "close_pipes"
-               CALL "getdb" USING BY REFERENCE pgconn2
-               CALL "allwords" USING BY REFERENCE pgconn2, RoundId
-               call "PQfinish" using by value pgconn2 returning result end-call
-
-               STOP RUN
-           END-IF
-           
-          CALL "fork" RETURNING pid
-           
-           IF pid < 0 THEN
-             DISPLAY "<status>Forking failure</status>"
-             STOP RUN
-           END-IF
-           
-           IF pid IS = 0 THEN
-
-               CALL "umask" USING BY VALUE zerovalue
-               
-               CALL "setsid" RETURNING sid
-               
-               IF sid < 0 THEN
-                 DISPLAY "<status>Forking failure</status>"
-                 STOP RUN
-               END-IF
-               
-               call "close_pipes"
-               CALL "getdb" USING BY REFERENCE pgconn3
-               CALL "roundstartwaiter" USING BY REFERENCE pgconn3 Player RoomId RoundId
-               call "PQfinish" using by value pgconn3 returning result end-call
-
-               STOP RUN
-           END-IF
-        END-IF.
-
-
-       JoinRoom.
-       CALL "joinroom" USING BY REFERENCE pgconn Player RoomId RoundId Room.
-
-        SubmitWord.
-        CALL "submitword" USING BY REFERENCE pgconn Player RoomId RoundId Word.
- 
-
-        RemoveWord.
-       CALL "removeword" USING BY REFERENCE pgconn Player RoomId RoundId Word.
-        
-        GetRooms.
-        CALL "displayrooms" USING
-          BY REFERENCE pgconn
-          BY CONTENT Player
-        END-CALL.
-
-        LeaveRoom.
-        CALL "leaveroom" USING BY REFERENCE pgconn Player RoomId RoundId.
-
-        NewRoom.
-        CALL "newroom" USING BY REFERENCE pgconn Player RoomId RoundId RoomName.
-
-        WordWaiter.
-        CALL "wordwaiter" USING BY REFERENCE pgconn Player RoomId RoundId NewWords NewChat.
-        
-        AllWords.
-        CALL "getallwords" USING BY REFERENCE pgconn Player RoomId RoundId.
-        
\ No newline at end of file
+        *> -------------------------
+        *> processq.
+        *> Takes: .
+        *> Main CGI routine.
+        *> - Reads HTTP query parameters from QUERY_STRING
+        *> - Returns different status codes if eg. parameters are incorrect. These should not reach users.
+        *> - Calls init to initialize db connection.
+        *> - Looks at parameter func and calls different functions to do actions based on that
+        *> - Then calls display functions to show data based on the performed actions.
+        *> Modifies:
+        *> Dependencies: parsequery, init, registerp and many more.
+        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. processq.
+       DATA DIVISION.
+	   WORKING-STORAGE SECTION.
+       01 newline         pic x   value x'0a'.
+
+       01 cgiquery pic x(256).
+	   
+       01 pgconn usage pointer.
+       01 result usage binary-long.
+       01 pgres  usage pointer.
+       01 querystring pic x(256).
+       
+       01 pid usage binary-long.
+       01 sid usage binary-long.
+       01 pgconn2 usage pointer.
+       01 pgconn3 usage pointer.
+       01 zerovalue usage binary-long value 0.
+
+  
+       COPY "init.l".
+
+       01 Func pic x(16).
+       01 Room pic x(16).
+       01 Word pic x(16).
+       01 RoomName pic x(16).
+       01 BoardWidthQ pic x(16).
+       01 BoardHeightQ pic x(16).
+       01 BoardSizeDummy pic x(16).
+       01 LanguageQ pic x(16).
+       01 LanguageDummy pic x(16).
+       01 LanguageDummy2 pic x(16).
+       01 BoardWidth pic 99 VALUE 4.
+       01 BoardHeight pic 99 VALUE 4.
+      *> largest board initround/checkword's fixed-width Board
+      *> buffers are sized for (288 chars, 2 per cell).
+       01 MaxBoardCells usage binary-long VALUE 144.
+       01 Language pic x(8) VALUE "FI".
+       01 RoundSecondsQ pic x(16).
+       01 PreRoundSecondsQ pic x(16).
+       01 RoundTimeDummy pic x(16).
+       01 RoundSeconds pic 9(5) VALUE 180.
+       01 PreRoundSeconds pic 9(5) VALUE 5.
+       01 RoomPasscode pic x(16) VALUE SPACES.
+       01 RoomPasscodeDummy pic x(16).
+       01 RoomPasscodeDummy2 pic x(16).
+       01 MaxPlayersQ pic x(16).
+       01 MaxPlayersDummy pic x(16).
+       01 MaxPlayersDummy2 pic x(16).
+       01 MaxPlayers pic 9(4) VALUE 0.
+      *> team to share duplicate-word detection/scoring with.
+       01 Team pic x(16) VALUE SPACES.
+       01 TeamDummy pic x(16).
+       01 TeamDummy2 pic x(16).
+      *> "1"/"0" to become/stop being a spectator; blank leaves it
+      *> unchanged. Spectators don't count toward MaxPlayers, aren't waited
+      *> on to start a round, and can't submit words.
+       01 SpectatorQ pic x(16) VALUE SPACES.
+       01 Spectator pic x VALUE SPACES.
+       01 SpectatorDummy pic x(16).
+       01 SpectatorDummy2 pic x(16).
+       01 NewChat pic x VALUE "f".
+         88 NewChatReceived VALUE "t".
+       
+       01 NewWords pic x VALUE "f".
+         88 NewWordsReceived VALUE "t".
+         
+       01 NewRoundStatus pic x value "f".
+         88 NewRoundStarted value "t".
+
+      *> "format=json" alongside the default XML output. JsonField
+      *> tracks whether anything has already been written into the current
+      *> top-level JSON object/array, so later sections know whether they
+      *> need a leading comma.
+       01 FormatQ pic x(16).
+       01 TokenQ pic x(16).
+       01 FormatDummy2 pic x(16).
+       01 JsonField pic 9 VALUE 0.
+         88 JsonHasField VALUE 1.
+       01 StatusCode pic zz9.
+
+      *> hint coordinate handed back after a "hint" func call.
+       01 HintX pic 99 VALUE 0.
+       01 HintY pic 99 VALUE 0.
+
+      *> which past round to drill into for the "history" func;
+      *> left at HIGH-VALUES (the room-summary listing) when not supplied.
+       01 HistoryRoundQ pic x(16) VALUE SPACES.
+       01 HistoryRoundDummy pic x(16).
+       01 HistoryRoundDummy2 pic x(16).
+       01 HistoryRound pic 99999 usage display VALUE HIGH-VALUES.
+
+      *> room-level moderator role with kick/mute powers. Target
+      *> is the other player's name a moderator/kick/mute/unmute action
+      *> acts on.
+       01 TargetPlayer pic x(16) VALUE SPACES.
+       01 TargetDummy pic x(16).
+       01 TargetDummy2 pic x(16).
+
+       PROCEDURE DIVISION.
+       Begin.
+
+	   accept cgiquery from environment "QUERY_STRING"
+
+
+       CALL "parsequery" USING by reference CgiQuery
+         By content "player          "
+         By Reference Player
+         By content "passcode        "
+         By reference Passcode
+         By content "func            "
+         By reference Func
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "format          "
+          By reference FormatQ
+          By content "token           "
+          By reference TokenQ
+          By content SPACES
+          By reference FormatDummy2
+       END-CALL
+
+       MOVE TokenQ TO SessionToken
+
+       IF FormatQ IS = "json" THEN
+         MOVE "json" TO OutFormat
+       ELSE
+         MOVE "xml" TO OutFormat
+       END-IF
+
+       IF OutFormat = "json" THEN
+         display
+             "Content-type: application/json"
+             newline
+             newline
+         end-display
+       ELSE
+         display
+             "Content-type: text/xml"
+             newline
+             newline
+             '<?xml version="1.0" encoding="utf-8" ?>'
+         end-display
+       END-IF
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "room            "
+          By Reference Room
+          By content "roomname        "
+          By reference RoomName
+          By content "word            "
+          By reference Word
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "boardwidth      "
+          By reference BoardWidthQ
+          By content "boardheight     "
+          By reference BoardHeightQ
+          By content SPACES
+          By reference BoardSizeDummy
+       END-CALL
+
+       IF BoardWidthQ IS NOT = SPACES THEN
+         MOVE BoardWidthQ TO BoardWidth
+       END-IF
+       IF BoardHeightQ IS NOT = SPACES THEN
+         MOVE BoardHeightQ TO BoardHeight
+       END-IF
+      *> rooms can ask for non-square and oversized boards, up
+      *> to MaxBoardCells -- bigger than that and initround's board
+      *> buffer/SQL string widths would need yet another size bump.
+       IF BoardWidth = 0 OR BoardHeight = 0 OR BoardWidth * BoardHeight > MaxBoardCells THEN
+         MOVE 4 TO BoardWidth
+         MOVE 4 TO BoardHeight
+       END-IF
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "language        "
+          By reference LanguageQ
+          By content SPACES
+          By reference LanguageDummy
+          By content SPACES
+          By reference LanguageDummy2
+       END-CALL
+
+       IF LanguageQ IS NOT = SPACES THEN
+         MOVE LanguageQ TO Language
+       END-IF
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "roundseconds    "
+          By reference RoundSecondsQ
+          By content "preroundseconds "
+          By reference PreRoundSecondsQ
+          By content SPACES
+          By reference RoundTimeDummy
+       END-CALL
+
+       IF RoundSecondsQ IS NOT = SPACES THEN
+         MOVE RoundSecondsQ TO RoundSeconds
+       END-IF
+       IF PreRoundSecondsQ IS NOT = SPACES THEN
+         MOVE PreRoundSecondsQ TO PreRoundSeconds
+       END-IF
+       IF RoundSeconds = 0 OR RoundSeconds > 3600 THEN
+         MOVE 180 TO RoundSeconds
+       END-IF
+       IF PreRoundSeconds > 60 THEN
+         MOVE 5 TO PreRoundSeconds
+       END-IF
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "roompasscode    "
+          By reference RoomPasscode
+          By content SPACES
+          By reference RoomPasscodeDummy
+          By content SPACES
+          By reference RoomPasscodeDummy2
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "maxplayers      "
+          By reference MaxPlayersQ
+          By content SPACES
+          By reference MaxPlayersDummy
+          By content SPACES
+          By reference MaxPlayersDummy2
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "team            "
+          By reference Team
+          By content SPACES
+          By reference TeamDummy
+          By content SPACES
+          By reference TeamDummy2
+       END-CALL
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "spectator       "
+          By reference SpectatorQ
+          By content SPACES
+          By reference SpectatorDummy
+          By content SPACES
+          By reference SpectatorDummy2
+       END-CALL
+
+       IF SpectatorQ = "1" OR SpectatorQ = "0" THEN
+         MOVE SpectatorQ(1:1) TO Spectator
+       END-IF
+
+       CALL "parsequery" USING by reference CgiQuery
+          By content "historyround    "
+          By reference HistoryRoundQ
+          By content SPACES
+          By reference HistoryRoundDummy
+          By content SPACES
+          By reference HistoryRoundDummy2
+       END-CALL
+
+       IF HistoryRoundQ IS NOT = SPACES THEN
+         MOVE HistoryRoundQ TO HistoryRound
+       END-IF
+
+      *> room-level moderator role with kick/mute powers --
+      *> "target" names the other player a moderator/kick/mute/unmute
+      *> action acts on.
+       CALL "parsequery" USING by reference CgiQuery
+          By content "target          "
+          By reference TargetPlayer
+          By content SPACES
+          By reference TargetDummy
+          By content SPACES
+          By reference TargetDummy2
+       END-CALL
+
+       IF MaxPlayersQ IS NOT = SPACES THEN
+         MOVE MaxPlayersQ TO MaxPlayers
+       END-IF
+       IF MaxPlayers > 9999 THEN
+         MOVE 0 TO MaxPlayers
+       END-IF
+
+  *>     MOVE "Teppo" TO Player
+  *>     MOVE "A" TO Passcode
+  *>     MOVE "newround" to Func
+  *>     ACCEPT Func FROM ARGUMENT-VALUE
+  *>     MOVE "test" to RoomName
+
+ 
+       IF Func IS = SPACES THEN
+              MOVE 100 TO StatusCode
+              PERFORM DisplayStatusOnly
+              STOP RUN
+       END-IF
+
+       IF Player IS = SPACES OR PassCode IS = SPACES THEN
+              MOVE 1 TO StatusCode
+              PERFORM DisplayStatusOnly
+              STOP RUN
+       END-IF
+
+       IF Func IS = "newroom" AND RoomName IS = SPACES THEN
+              MOVE 2 TO StatusCode
+              PERFORM DisplayStatusOnly
+             STOP RUN
+       END-IF
+
+       IF ( Func IS = "submitword" OR "removeword" ) AND Word IS = SPACES THEN
+              MOVE 3 TO StatusCode
+              PERFORM DisplayStatusOnly
+             STOP RUN
+       END-IF
+
+       IF Func IS = "joinroom" AND Room IS = SPACES THEN
+              MOVE 4 TO StatusCode
+              PERFORM DisplayStatusOnly
+             STOP RUN
+       END-IF
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+    *>   STRING "INSERT INTO Status VALUES ('", function trim(Func), "', now);", x"00" INTO QueryString
+    *>   call "PQexec" using by value pgconn
+    *>     by reference querystring
+    *>     returning pgres
+    *>   end-call
+       
+       IF Func IS = "registerp" THEN
+           CALL "registerp" USING pgconn, Player, PassCode
+       END-IF
+
+       CALL "init" USING
+         By reference pgconn
+         By reference Player
+         By reference Passcode
+         By reference RoomId
+         By Reference RoundId
+         By Reference SessionToken
+       END-CALL
+
+    *>   MOVE 102 to RoundId
+       
+    *>   CALL "allwords" USING BY REFERENCE pgconn, RoundId.
+    *>   CALL "getallwords" USING BY REFERENCE pgconn Player RoomId RoundId.
+    *>   DISPLAY "exit"
+    *>   STOP RUN.
+       
+       IF Player IS = HIGH-VALUES THEN
+          MOVE 1 TO StatusCode
+          PERFORM DisplayStatusOnly
+          call "PQfinish" using by value pgconn returning result end-call
+          STOP RUN
+       END-IF
+
+       IF RoomId IS = HIGH-VALUES AND ( Func IS = "moretime" OR "newround" OR "removeword" OR "submitword" OR "wordwaiter" OR "allwords" OR "displayround" OR "leaderboard" OR "exportcsv" OR "hint" OR "history" OR "pauseround" OR "resumeround" OR "resume" OR "moderatoradd" OR "moderatordelete" OR "kickplayer" OR "muteplayer" OR "unmuteplayer" OR "wordaudit" OR "practicebest") THEN
+          MOVE 5 TO StatusCode
+          PERFORM DisplayStatusOnly
+          call "PQfinish" using by value pgconn returning result end-call
+          STOP RUN
+       END-IF
+
+       IF RoundId IS = HIGH-VALUES AND ( Func IS = "allwords" OR "submitword" OR "removeword" OR "hint" OR "boardreport" OR "pauseround" OR "resumeround" OR "wordaudit" ) THEN
+          MOVE 6 TO StatusCode
+          PERFORM DisplayStatusOnly
+          call "PQfinish" using by value pgconn returning result end-call
+          STOP RUN
+       END-IF
+
+       *> CSV export writes its own Content-type and body, so it
+       *> must exit before the generic <data>/{ XML/JSON wrapper below.
+       IF Func IS = "exportcsv" THEN
+          PERFORM ExportCsv
+          call "PQfinish" using by value pgconn returning result end-call
+          STOP RUN
+       END-IF
+
+       IF OutFormat = "json" THEN
+         DISPLAY "{"
+       ELSE
+         DISPLAY "<data>"
+       END-IF
+
+      *> hand back the (possibly just-issued or refreshed)
+      *> session token so the caller can send it instead of Passcode on
+      *> subsequent requests.
+       IF SessionToken NOT = SPACES THEN
+          IF OutFormat = "json" THEN
+             DISPLAY '"token":"' function trim(SessionToken) '"'
+          ELSE
+             DISPLAY "<token>", function trim(SessionToken), "</token>"
+          END-IF
+          SET JsonHasField TO TRUE
+       END-IF
+
+      *> warn the player their session is about to be dropped
+      *> by reaproom.cob's stale-player reap, configured per room via
+      *> Rooms.IdleWarningSeconds.
+       IF IdleWarningDue THEN
+          IF OutFormat = "json" THEN
+             IF JsonHasField THEN DISPLAY "," END-IF
+             DISPLAY '"idlewarning":1'
+          ELSE
+             DISPLAY "<idlewarning>1</idlewarning>"
+          END-IF
+          SET JsonHasField TO TRUE
+       END-IF
+
+       *> In theory these procedures should not display any data.
+       *> They only perform actions. Except allwords, which displays words.
+
+      *> getrooms/wordlistshow/missedwords/leaderboard/playerstats/
+      *> achievements/history/boardreport/wordaudit/practicebest/dashboard
+      *> all emit their own top-level JSON/XML field, same as the
+      *> displayroom/displayround/displaywords calls further down, so they
+      *> need the same leading-comma guard -- by the time the EVALUATE
+      *> runs, JsonHasField may already be TRUE (e.g. from the session
+      *> token above), and the existing flag-set at the bottom of this
+      *> paragraph runs too late to put a comma before their output.
+       EVALUATE Func
+         WHEN "moretime" PERFORM MoreTime
+         WHEN "newround" PERFORM NewRound
+         WHEN "pauseround" PERFORM PauseRound
+         WHEN "resumeround" PERFORM ResumeRound
+         WHEN "joinroom" PERFORM JoinRoom
+         WHEN "submitword" PERFORM SubmitWord
+         WHEN "removeword" PERFORM RemoveWord
+         WHEN "getrooms"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM GetRooms
+           SET JsonHasField TO TRUE
+         WHEN "leaveroom" PERFORM LeaveRoom
+         WHEN "newroom" PERFORM NewRoom
+         WHEN "wordwaiter" PERFORM WordWaiter
+         WHEN "allwords" PERFORM AllWords
+         WHEN "wordlistadd" PERFORM WordListAdd
+         WHEN "wordlistdelete" PERFORM WordListDelete
+         WHEN "wordlistshow"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM WordListShow
+           SET JsonHasField TO TRUE
+         WHEN "missedwords"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM MissedWords
+           SET JsonHasField TO TRUE
+         WHEN "leaderboard"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM Leaderboard
+           SET JsonHasField TO TRUE
+         WHEN "playerstats"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM PlayerStats
+           SET JsonHasField TO TRUE
+         WHEN "profanityadd" PERFORM ProfanityAdd
+         WHEN "profanitydelete" PERFORM ProfanityDelete
+         WHEN "hint" PERFORM Hint
+         WHEN "achievements"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM Achievements
+           SET JsonHasField TO TRUE
+         WHEN "history"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM History
+           SET JsonHasField TO TRUE
+         WHEN "boardreport"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM BoardReport
+           SET JsonHasField TO TRUE
+         WHEN "moderatoradd" PERFORM ModeratorAdd
+         WHEN "moderatordelete" PERFORM ModeratorDelete
+         WHEN "kickplayer" PERFORM KickPlayer
+         WHEN "muteplayer" PERFORM MutePlayer
+         WHEN "unmuteplayer" PERFORM UnmutePlayer
+         WHEN "wordaudit"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM WordAudit
+           SET JsonHasField TO TRUE
+         WHEN "practicebest"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM PracticeBest
+           SET JsonHasField TO TRUE
+         WHEN "dashboard"
+           IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+           PERFORM Dashboard
+           SET JsonHasField TO TRUE
+       END-EVALUATE
+
+       IF Func IS = "hint" THEN
+         IF OutFormat = "json" THEN
+           IF JsonHasField THEN DISPLAY "," END-IF
+           DISPLAY '"hintx":' function trim(HintX) ',"hinty":' function trim(HintY)
+         ELSE
+           DISPLAY "<hintx>", HintX, "</hintx><hinty>", HintY, "</hinty>"
+         END-IF
+         SET JsonHasField TO TRUE
+       END-IF
+
+        IF ( Func IS = "joinroom" OR "newroom" OR "registerp" )
+             AND RoomId IS NOT = HIGH-VALUES AND RoomId IS NOT = LOW-VALUES THEN
+           CALL "enterroom" using
+             by reference pgconn
+             by content Player
+             by content RoomId
+             by reference RoundId
+             by content Team
+             by content Spectator
+           END-CALL
+        END-IF
+
+       IF RoomId IS = HIGH-VALUES THEN
+          IF OutFormat = "json" THEN
+            IF JsonHasField THEN DISPLAY "," END-IF
+            DISPLAY '"status":10'
+          ELSE
+            DISPLAY "<status>10</status>"
+          END-IF
+       ELSE IF RoomId IS = LOW-VALUES THEN
+          IF OutFormat = "json" THEN
+            IF JsonHasField THEN DISPLAY "," END-IF
+            DISPLAY '"status":11'
+          ELSE
+            DISPLAY "<status>11</status>"
+          END-IF
+       ELSE
+        *> Call notify if we have done something that affects other players view.
+           IF Func IS = "joinroom" OR "newroom" OR "registerp" OR "removeword" OR "submitword" OR "leaveroom" OR "moretime" OR "newround" OR "pauseround" OR "resumeround" OR "kickplayer" THEN
+             CALL "notify" USING BY REFERENCE pgconn Player RoomId RoundId
+           END-IF
+
+           IF Func IS = "joinroom" OR "newroom" OR "registerp" OR "resume" THEN
+                IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+                CALL "displayroom" USING
+                  BY REFERENCE pgconn
+                  BY CONTENT Player
+                  BY CONTENT RoomId
+                  BY CONTENT OutFormat
+                END-CALL
+                SET JsonHasField TO TRUE
+           END-IF
+
+           IF Func IS = "joinroom" OR "newroom" OR "registerp" OR "newround" OR "wordwaiter" OR "displayround" OR "pauseround" OR "resumeround" OR "resume" THEN
+                IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+               CALL "displayround" USING
+                 BY REFERENCE pgconn
+                 BY CONTENT RoundId
+                 BY CONTENT OutFormat
+               END-CALL
+               SET JsonHasField TO TRUE
+
+            END-IF
+          *> Call displaywords if we have done something that affects our own word list or we have
+          *> just entered a room.
+           IF Func IS = "joinroom" OR "submitword" OR "newround" OR "removeword" OR "getwords" OR "newroom" OR "registerp" OR "moretime" OR "resume" OR ( Func IS = "wordwaiter" AND NewWordsReceived ) THEN
+                   IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+                   CALL "displaywords" USING
+                    By Reference pgconn
+                    By Content Player
+                    By Content RoomId
+                    By Content RoundId
+                    By Content OutFormat
+                   END-CALL
+                   SET JsonHasField TO TRUE
+            END-IF
+            IF Func IS = "wordwaiter" AND NewChatReceived THEN
+                IF OutFormat = "json" AND JsonHasField THEN DISPLAY "," END-IF
+                CALL "displaychat" USING
+                  By Reference pgconn
+                  By Content Player
+                  By Content RoomId
+                  By Content OutFormat
+                END-CALL
+                SET JsonHasField TO TRUE
+            END-IF
+
+        END-IF
+        END-IF
+
+       IF OutFormat = "json" THEN
+         DISPLAY "}"
+       ELSE
+         DISPLAY "</data>"
+       END-IF
+
+        call "PQfinish" using by value pgconn returning result end-call
+        
+       STOP RUN.
+
+       MoreTime.
+        CALL "moretime" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        PauseRound.
+        CALL "pauseround" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        ResumeRound.
+        CALL "resumeround" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        NewRound.
+        CALL "newround" USING BY REFERENCE pgconn Player RoomId RoundId
+        CALL "initround" USING
+          BY REFERENCE pgconn
+          BY CONTENT Player
+          BY CONTENT RoomId
+          BY REFERENCE RoundID
+          BY REFERENCE NewRoundStatus
+        END-CALL
+        
+        IF NewRoundStarted THEN
+           CALL "fork" RETURNING pid
+           
+           IF pid < 0 THEN
+             DISPLAY "<status>Forking failure</status>"
+             STOP RUN
+           END-IF
+           
+           IF pid IS = 0 THEN
+
+               CALL "umask" USING BY VALUE zerovalue
+               
+               CALL "setsid" RETURNING sid
+               
+               IF sid < 0 THEN
+                 DISPLAY "<status>Forking failure</status>"
+                 STOP RUN
+               END-IF
+
+           *>    CALL "fork" RETURNING pid
+           *>    
+           *>    IF pid IS NOT = 0 THEN
+           *>      STOP RUN
+           *>    END-IF
+               
+               call "close_pipes"
+               CALL "getdb" USING BY REFERENCE pgconn2
+               CALL "allwords" USING BY REFERENCE pgconn2, RoundId
+               call "PQfinish" using by value pgconn2 returning result end-call
+
+               STOP RUN
+           END-IF
+           
+          CALL "fork" RETURNING pid
+           
+           IF pid < 0 THEN
+             DISPLAY "<status>Forking failure</status>"
+             STOP RUN
+           END-IF
+           
+           IF pid IS = 0 THEN
+
+               CALL "umask" USING BY VALUE zerovalue
+               
+               CALL "setsid" RETURNING sid
+               
+               IF sid < 0 THEN
+                 DISPLAY "<status>Forking failure</status>"
+                 STOP RUN
+               END-IF
+               
+               call "close_pipes"
+               CALL "getdb" USING BY REFERENCE pgconn3
+               CALL "roundstartwaiter" USING BY REFERENCE pgconn3 Player RoomId RoundId
+               call "PQfinish" using by value pgconn3 returning result end-call
+
+               STOP RUN
+           END-IF
+        END-IF.
+
+
+       JoinRoom.
+       CALL "joinroom" USING BY REFERENCE pgconn Player RoomId RoundId Room
+         BY CONTENT RoomPasscode.
+
+        SubmitWord.
+        CALL "submitword" USING BY REFERENCE pgconn Player RoomId RoundId Word.
+ 
+
+        RemoveWord.
+       CALL "removeword" USING BY REFERENCE pgconn Player RoomId RoundId Word.
+        
+        GetRooms.
+        CALL "displayrooms" USING
+          BY REFERENCE pgconn
+          BY CONTENT Player
+          BY CONTENT OutFormat
+        END-CALL.
+
+        LeaveRoom.
+        CALL "leaveroom" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        NewRoom.
+        CALL "newroom" USING BY REFERENCE pgconn Player RoomId RoundId RoomName
+          BY CONTENT BoardWidth BoardHeight Language RoundSeconds PreRoundSeconds
+          RoomPasscode MaxPlayers.
+
+        WordWaiter.
+        CALL "wordwaiter" USING BY REFERENCE pgconn Player RoomId RoundId NewWords NewChat.
+
+        WordListAdd.
+        CALL "wordlistadd" USING BY REFERENCE pgconn Player RoomId RoundId Word Language.
+
+        WordListDelete.
+        CALL "wordlistdelete" USING BY REFERENCE pgconn Player RoomId RoundId Word Language.
+
+        WordListShow.
+        CALL "wordlistshow" USING BY REFERENCE pgconn Player RoomId RoundId Language
+          BY CONTENT OutFormat.
+
+        MissedWords.
+        CALL "displaymissed" USING BY REFERENCE pgconn Player RoomId RoundId
+          BY CONTENT OutFormat.
+
+        Leaderboard.
+        CALL "displayleaderboard" USING BY REFERENCE pgconn Player RoomId RoundId
+          BY CONTENT OutFormat.
+
+        PlayerStats.
+        CALL "displaystats" USING BY REFERENCE pgconn BY CONTENT Player OutFormat.
+
+        ProfanityAdd.
+        CALL "profanityadd" USING BY REFERENCE pgconn Player RoomId RoundId Word.
+
+        ProfanityDelete.
+        CALL "profanitydelete" USING BY REFERENCE pgconn Player RoomId RoundId Word.
+
+        ModeratorAdd.
+        CALL "moderatoradd" USING BY REFERENCE pgconn Player RoomId RoundId TargetPlayer.
+
+        ModeratorDelete.
+        CALL "moderatordelete" USING BY REFERENCE pgconn Player RoomId RoundId TargetPlayer.
+
+        KickPlayer.
+        CALL "kickplayer" USING BY REFERENCE pgconn Player RoomId RoundId TargetPlayer.
+
+        MutePlayer.
+        CALL "muteplayer" USING BY REFERENCE pgconn Player RoomId RoundId TargetPlayer.
+
+        UnmutePlayer.
+        CALL "unmuteplayer" USING BY REFERENCE pgconn Player RoomId RoundId TargetPlayer.
+
+        AllWords.
+        CALL "getallwords" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        Hint.
+        CALL "hint" USING BY REFERENCE pgconn Player RoomId RoundId HintX HintY.
+
+        Achievements.
+        CALL "displayachievements" USING BY REFERENCE pgconn BY CONTENT Player OutFormat.
+
+        History.
+        CALL "displayhistory" USING BY REFERENCE pgconn Player RoomId HistoryRound OutFormat.
+
+        *> word-length distribution/difficulty report for the
+        *> current round's board.
+        BoardReport.
+        CALL "boarddifficulty" USING BY REFERENCE pgconn RoundId OutFormat.
+
+        *> per-round word-validity audit trail visible to the
+        *> submitting player.
+        WordAudit.
+        CALL "displaywordaudit" USING BY REFERENCE pgconn Player RoomId RoundId OutFormat.
+
+       *> practice/solo mode's saved best-board replay for the
+       *> current room.
+        PracticeBest.
+        CALL "displaypracticebest" USING BY REFERENCE pgconn Player RoomId OutFormat.
+
+       *> admin-only live room/round monitoring dashboard.
+        Dashboard.
+        CALL "displaydashboard" USING BY REFERENCE pgconn BY CONTENT Player OutFormat.
+
+        *> CSV export of a room's rounds/words/chat history. Its
+        *> output isn't XML/JSON tags, so it bypasses the <data>/{ wrapper
+        *> entirely -- see the early exit for Func = "exportcsv" above.
+        ExportCsv.
+        DISPLAY
+            "Content-type: text/csv"
+            newline
+            newline
+        end-display
+        CALL "exportcsv" USING BY REFERENCE pgconn Player RoomId RoundId.
+
+        DisplayStatusOnly.
+        IF OutFormat = "json" THEN
+          DISPLAY '{"status":' function trim(StatusCode) "}"
+        ELSE
+          DISPLAY "<data><status>" function trim(StatusCode) "</status></data>"
+        END-IF.
