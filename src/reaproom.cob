@@ -0,0 +1,177 @@
+        *> -------------------------
+        *> reaproom.
+        *> Takes: (standalone batch job, no arguments -- run periodically
+        *>   from cron, not called from processq).
+        *> Two cleanup passes:
+        *>   1. Stale players: anyone still marked as being in a room whose
+        *>      LastSeen is older than StalePlayerSeconds is kicked out of
+        *>      the room exactly like leaveroom does, with the same SYSTEM
+        *>      chat announcement so it looks like a normal leave
+        *>      to everyone else still in the room.
+        *>   2. Zombie rooms: any room with at least one round, no active
+        *>      players right now, and whose most recent round started more
+        *>      than ZombieRoomSeconds ago has its Rounds/Words archived
+        *>      and cleared (same archive-then-delete idiom newroom uses
+        *>      when recycling a room id), so abandoned rooms
+        *>      don't grow their history forever while waiting to be reused.
+        *>      Rooms.* itself and Chat are left alone -- the room keeps its
+        *>      name/settings and chat log until someone actually reuses it.
+        *> Modifies:
+        *> Dependencies: getdb
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reaproom.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+       01 result usage binary-long.
+
+       01 StalePlayerSeconds pic 9(6) VALUE 300.
+       01 ZombieRoomSeconds pic 9(6) VALUE 3600.
+
+       01 NStale usage binary-long.
+       01 StaleIdx usage binary-long.
+       01 StalePlayer pic x(16).
+       01 StaleRoomId pic x(8).
+
+       01 NZombie usage binary-long.
+       01 ZombieIdx usage binary-long.
+       01 ZombieRoomId pic x(8).
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       PERFORM ReapStalePlayers
+       PERFORM ReapZombieRooms
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
+
+       ReapStalePlayers.
+       STRING "SELECT Name, RoomId FROM Players WHERE RoomId IS NOT NULL AND LastSeen + make_interval(secs => ",
+              StalePlayerSeconds, ") < now();", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NStale
+
+       PERFORM VARYING StaleIdx FROM 0 BY 1 UNTIL StaleIdx >= NStale
+           call "PQgetvalue" using by value pgres by value StaleIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO StalePlayer
+           string resstr delimited by x"00" into StalePlayer end-string
+
+           call "PQgetvalue" using by value pgres by value StaleIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO StaleRoomId
+           string resstr delimited by x"00" into StaleRoomId end-string
+
+           STRING "INSERT INTO chat ( chattime, player, roomid, chatrow ) VALUES ( now(), 'SYSTEM', ", function trim(StaleRoomId),
+               ", '", function trim(StalePlayer), " left the room' );", x"00" into Querystring
+           END-STRING
+           call "PQexec" using
+               by value pgconn
+               by reference querystring
+               returning pgres2
+           end-call
+
+           STRING "UPDATE Players SET roomid = null, ready = false, newwords = false, newround = false WHERE name = '",
+               function trim(StalePlayer), "';", x"00" into Querystring
+           END-STRING
+           call "PQexec" using
+               by value pgconn
+               by reference querystring
+               returning pgres2
+           end-call
+       END-PERFORM.
+
+       ReapZombieRooms.
+       STRING "SELECT Rooms.Id FROM Rooms ",
+              "LEFT OUTER JOIN (SELECT * FROM Players WHERE LastSeen + make_interval(secs => ", StalePlayerSeconds, ") > now()) AS activeplayers ",
+              "ON activeplayers.RoomId = Rooms.Id ",
+              "LEFT OUTER JOIN Rounds ON Rounds.RoomId = Rooms.Id ",
+              "GROUP BY Rooms.Id HAVING count(activeplayers.Name) = 0 AND count(Rounds.RoundId) > 0 ",
+              "AND max(Rounds.RoundStart) + make_interval(secs => ", ZombieRoomSeconds, ") < now();",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn
+            by reference querystring
+            returning pgres
+       end-call
+
+       call "PQntuples" using by value pgres returning NZombie
+
+       PERFORM VARYING ZombieIdx FROM 0 BY 1 UNTIL ZombieIdx >= NZombie
+           call "PQgetvalue" using by value pgres by value ZombieIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ZombieRoomId
+           string resstr delimited by x"00" into ZombieRoomId end-string
+
+           PERFORM ReapOneZombieRoom
+       END-PERFORM.
+
+       ReapOneZombieRoom.
+       STRING "INSERT INTO WordsArchive ( Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram ) ",
+              "SELECT Player, RoomId, RoundId, Word, Languagecheck, Disabled, Pangram FROM Words WHERE RoomId = ", function trim(ZombieRoomId), ";",
+              x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Words WHERE RoomId = ", function trim(ZombieRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO RoundsArchive ( RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds ) ",
+              "SELECT RoundId, RoundStart, Board, RoomId, BoardWidth, BoardHeight, RoundSeconds FROM Rounds WHERE RoomId = ", function trim(ZombieRoomId), ";",
+              x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Rounds WHERE RoomId = ", function trim(ZombieRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "DELETE FROM Waitlist WHERE RoomId = ", function trim(ZombieRoomId), ";", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call
+
+       STRING "INSERT INTO AuditLog ( Actor, Action, RoomId, Details ) VALUES ( 'SYSTEM', 'zombie_reap', ",
+           function trim(ZombieRoomId), ", 'archived idle rounds/words' );", x"00" INTO Querystring
+       END-STRING
+       call "PQexec" using
+           by value pgconn
+           by reference querystring
+           returning pgres2
+       end-call.
