@@ -0,0 +1,112 @@
+        *> -------------------------
+        *> hint.
+        *> Takes: Standard arguments.
+        *> Picks one ValidWords entry for the current round that the
+        *>   calling player (or, for team mode, any teammate) has
+        *>   not already submitted and has not already been hinted to this
+        *>   player, and returns the board coordinate of its first letter
+        *>   via HintX/HintY (both 0 if no round is running, the player is
+        *>   a spectator, or nothing is left to hint). Logs the hint in
+        *>   HintsUsed so displaywords can apply the room's HintPenalty and
+        *>   so the same word isn't handed out twice to the same player.
+        *> Modifies: HintX, HintY
+        *> Dependencies: roundstatus
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hint.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgres  usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+
+       01 RoundStatus pic x.
+          88 RoundFinished value "f".
+          88 RoundContinues value "t".
+
+       01 SpectatorCheck usage binary-long.
+       01 SpectatorFlag pic x.
+         88 IsSpectator value "t".
+
+       01 NHints usage binary-long.
+       01 HintWord pic x(16).
+       01 TmpCoord pic x(2) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 pgconn usage pointer.
+       COPY "init.l".
+       01 HintX pic 99 VALUE 0.
+       01 HintY pic 99 VALUE 0.
+
+       PROCEDURE DIVISION USING pgconn, Player, RoomId, RoundId, HintX, HintY.
+       Begin.
+
+       MOVE 0 TO HintX
+       MOVE 0 TO HintY
+
+       IF RoundId IS = HIGH-VALUES THEN
+         EXIT PROGRAM
+       END-IF
+
+       CALL "roundstatus" USING BY REFERENCE pgconn Player RoomId RoundId RoundStatus
+       IF RoundFinished THEN
+         EXIT PROGRAM
+       END-IF
+
+       STRING "SELECT Spectator FROM Players WHERE Name = '", function trim(Player), "';", x"00" INTO querystring
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning SpectatorCheck
+       MOVE "f" TO SpectatorFlag
+       IF SpectatorCheck > 0 THEN
+         call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+         set address of resstr to resptr
+         string resstr delimited by x"00" into SpectatorFlag end-string
+       END-IF
+       IF IsSpectator THEN
+         EXIT PROGRAM
+       END-IF
+
+       *> teammates share credit, so a hint is "already found"
+       *> once any teammate has submitted it, same COALESCE(Team, Player)
+       *> grouping as displaywords' duplicate-word check.
+       STRING "SELECT Word, HintX, HintY FROM ValidWords WHERE RoundId = ", RoundId,
+              " AND Word NOT IN (SELECT w.Word FROM Words w LEFT JOIN Players p ON p.Name = w.Player WHERE w.RoundId = ",
+              RoundId, " AND w.RoomId = ", RoomId,
+              " AND COALESCE(p.Team, w.Player) = COALESCE((SELECT Team FROM Players WHERE Name = '", function trim(Player), "'), '", function trim(Player), "')) ",
+              " AND Word NOT IN (SELECT Word FROM HintsUsed WHERE Player = '", function trim(Player),
+              "' AND RoomId = ", RoomId, " AND RoundId = ", RoundId, ") ORDER BY random() LIMIT 1;",
+              x"00" INTO QueryString
+       END-STRING
+
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NHints
+
+       IF NHints > 0 THEN
+         call "PQgetvalue" using by value pgres by value 0 by value 0 returning resptr end-call
+         set address of resstr to resptr
+         MOVE SPACES TO HintWord
+         string resstr delimited by x"00" into HintWord end-string
+
+         call "PQgetvalue" using by value pgres by value 0 by value 1 returning resptr end-call
+         set address of resstr to resptr
+         MOVE SPACES TO TmpCoord
+         string resstr delimited by x"00" into TmpCoord end-string
+         MOVE TmpCoord TO HintX
+
+         call "PQgetvalue" using by value pgres by value 0 by value 2 returning resptr end-call
+         set address of resstr to resptr
+         MOVE SPACES TO TmpCoord
+         string resstr delimited by x"00" into TmpCoord end-string
+         MOVE TmpCoord TO HintY
+
+         STRING "INSERT INTO HintsUsed ( Player, RoomId, RoundId, Word ) VALUES ( '",
+                function trim(Player), "', ", RoomId, ", ", RoundId, ", '", function trim(HintWord), "' );",
+                x"00" INTO QueryString
+         END-STRING
+         call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       END-IF
+
+       EXIT PROGRAM.
