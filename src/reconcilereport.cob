@@ -0,0 +1,251 @@
+        *> -------------------------
+        *> reconcilereport.
+        *> Takes: (standalone batch job, no arguments -- run on demand,
+        *>   not called from processq).
+        *> Data-quality reconciliation between Words, Rounds and
+        *>   ValidWords. None of these three should ever drift apart under
+        *>   normal operation, but a crashed allwords run, a round reaped
+        *>   mid-write, or a bug can leave orphaned or inconsistent rows
+        *>   behind that nothing else in the system surfaces. Three checks:
+        *>     1. Words rows whose RoundId has no matching Rounds or
+        *>        RoundsArchive row (an orphaned submission).
+        *>     2. ValidWords rows whose RoundId has no matching Rounds or
+        *>        RoundsArchive row (a solution set left behind by a round
+        *>        that was since archived/removed without it).
+        *>     3. Words rows allwords/submitword accepted as on the
+        *>        wordlist (Languagecheck = true) whose word does not
+        *>        actually appear in ValidWords for that round -- a
+        *>        mismatch that should never happen if allwords ran
+        *>        correctly against the same board.
+        *>     4. Rounds already finished (per the same Roundstart +
+        *>        make_interval(secs => RoundSeconds) test roundstatus
+        *>        uses) that have no ValidWords at all, or that show a
+        *>        LanguagecheckMismatch as above -- these two cases mean
+        *>        allwords never ran, crashed partway, or ran against a
+        *>        stale board. Each such RoundId has its ValidWords
+        *>        cleared and allwords re-run for it. Rounds still in
+        *>        progress are left alone -- they simply haven't had
+        *>        allwords run yet. RoundsArchive rounds are out of
+        *>        scope here since allwords only knows how to look a
+        *>        RoundId up in the live Rounds table.
+        *>     5. ValidWords rows older than ValidWordsRetentionDays
+        *>        (measured from when their round was archived) are
+        *>        purged -- once a round is old enough that nobody is
+        *>        still reviewing it, there's no reason to keep its
+        *>        solution set around.
+        *> Modifies: ValidWords
+        *> Dependencies: getdb, allwords
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcilereport.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 pgconn usage pointer.
+       01 pgres  usage pointer.
+       01 pgres2 usage pointer.
+       01 resptr usage pointer.
+       01 resstr pic x(80) based.
+       01 querystring pic x(1024).
+       01 result usage binary-long.
+
+       01 NRows usage binary-long.
+       01 RowIdx usage binary-long.
+       01 ListRoundId pic x(8).
+       01 ListPlayer pic x(16).
+       01 ListWord pic x(16).
+
+      *> how long a round's ValidWords solution set is kept around
+      *> after the round itself is archived, same hardcoded-batch-job-
+      *> constant style as reaproom's StalePlayerSeconds/ZombieRoomSeconds.
+       01 ValidWordsRetentionDays pic 9(5) VALUE 90.
+       01 NPurged pic x(8) VALUE SPACES.
+       01 FixRoundId pic 99999 usage display.
+
+       PROCEDURE DIVISION.
+       Begin.
+
+       CALL "getdb" USING BY REFERENCE pgconn
+
+       PERFORM OrphanedWords
+       PERFORM OrphanedValidWords
+       PERFORM LanguagecheckMismatch
+       PERFORM RebuildIncompleteRounds
+       PERFORM PurgeOldValidWords
+
+       call "PQfinish" using by value pgconn returning result end-call
+
+       STOP RUN.
+
+      *> -------------------------
+      *> OrphanedWords: submissions referencing a round that no longer
+      *> exists in either Rounds or its archive.
+       OrphanedWords.
+
+       DISPLAY "Orphaned Words (no matching Rounds/RoundsArchive row)"
+       DISPLAY "RoundId  Player           Word"
+       DISPLAY "-------- ---------------- ----------------"
+
+       STRING "SELECT RoundId, Player, Word FROM Words w WHERE NOT EXISTS ",
+              "(SELECT 1 FROM Rounds r WHERE r.RoundId = w.RoundId) AND NOT EXISTS ",
+              "(SELECT 1 FROM RoundsArchive ra WHERE ra.RoundId = w.RoundId) ORDER BY RoundId;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NRows
+
+       PERFORM VARYING RowIdx FROM 0 BY 1 UNTIL RowIdx >= NRows
+           call "PQgetvalue" using by value pgres by value RowIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListRoundId
+           string resstr delimited by x"00" into ListRoundId end-string
+
+           call "PQgetvalue" using by value pgres by value RowIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListPlayer
+           string resstr delimited by x"00" into ListPlayer end-string
+
+           call "PQgetvalue" using by value pgres by value RowIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListWord
+           string resstr delimited by x"00" into ListWord end-string
+
+           DISPLAY ListRoundId " " ListPlayer " " ListWord
+       END-PERFORM
+
+       DISPLAY " ".
+
+      *> -------------------------
+      *> OrphanedValidWords: a solution set left behind by a round that
+      *> was since archived/removed without it.
+       OrphanedValidWords.
+
+       DISPLAY "Orphaned ValidWords (no matching Rounds/RoundsArchive row)"
+       DISPLAY "RoundId  Word"
+       DISPLAY "-------- ----------------"
+
+       STRING "SELECT RoundId, Word FROM ValidWords v WHERE NOT EXISTS ",
+              "(SELECT 1 FROM Rounds r WHERE r.RoundId = v.RoundId) AND NOT EXISTS ",
+              "(SELECT 1 FROM RoundsArchive ra WHERE ra.RoundId = v.RoundId) ORDER BY RoundId;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NRows
+
+       PERFORM VARYING RowIdx FROM 0 BY 1 UNTIL RowIdx >= NRows
+           call "PQgetvalue" using by value pgres by value RowIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListRoundId
+           string resstr delimited by x"00" into ListRoundId end-string
+
+           call "PQgetvalue" using by value pgres by value RowIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListWord
+           string resstr delimited by x"00" into ListWord end-string
+
+           DISPLAY ListRoundId " " ListWord
+       END-PERFORM
+
+       DISPLAY " ".
+
+      *> -------------------------
+      *> LanguagecheckMismatch: a word Words marked as on-wordlist that
+      *> allwords's solution set for the same round doesn't contain --
+      *> should never happen if allwords ran against the same board.
+       LanguagecheckMismatch.
+
+       DISPLAY "Languagecheck/ValidWords mismatches"
+       DISPLAY "RoundId  Player           Word"
+       DISPLAY "-------- ---------------- ----------------"
+
+       STRING "SELECT RoundId, Player, Word FROM Words w WHERE Languagecheck = true AND EXISTS ",
+              "(SELECT 1 FROM ValidWords v WHERE v.RoundId = w.RoundId) AND NOT EXISTS ",
+              "(SELECT 1 FROM ValidWords v WHERE v.RoundId = w.RoundId AND v.Word = w.Word) ORDER BY RoundId;",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NRows
+
+       PERFORM VARYING RowIdx FROM 0 BY 1 UNTIL RowIdx >= NRows
+           call "PQgetvalue" using by value pgres by value RowIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListRoundId
+           string resstr delimited by x"00" into ListRoundId end-string
+
+           call "PQgetvalue" using by value pgres by value RowIdx by value 1 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListPlayer
+           string resstr delimited by x"00" into ListPlayer end-string
+
+           call "PQgetvalue" using by value pgres by value RowIdx by value 2 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListWord
+           string resstr delimited by x"00" into ListWord end-string
+
+           DISPLAY ListRoundId " " ListPlayer " " ListWord
+       END-PERFORM
+
+       DISPLAY " ".
+
+      *> -------------------------
+      *> RebuildIncompleteRounds: a finished round with no ValidWords at
+      *> all (allwords never ran, or crashed before its first insert) or
+      *> one caught by LanguagecheckMismatch above (allwords ran against
+      *> a stale board) gets its ValidWords cleared and allwords re-run,
+      *> the same CALL "allwords" processq uses when a round first ends.
+       RebuildIncompleteRounds.
+
+       DISPLAY "Rebuilding ValidWords for missing/incomplete rounds"
+       DISPLAY "RoundId "
+       DISPLAY "--------"
+
+       STRING "SELECT DISTINCT RoundId FROM ( ",
+              "SELECT r.RoundId FROM Rounds r WHERE r.Roundstart + make_interval(secs => r.RoundSeconds) < now() ",
+              "AND NOT EXISTS (SELECT 1 FROM ValidWords v WHERE v.RoundId = r.RoundId) ",
+              "UNION ",
+              "SELECT w.RoundId FROM Words w WHERE w.Languagecheck = true AND EXISTS ",
+              "(SELECT 1 FROM ValidWords v WHERE v.RoundId = w.RoundId) AND NOT EXISTS ",
+              "(SELECT 1 FROM ValidWords v WHERE v.RoundId = w.RoundId AND v.Word = w.Word) ",
+              "AND EXISTS (SELECT 1 FROM Rounds r WHERE r.RoundId = w.RoundId) ",
+              ") incomplete ORDER BY RoundId;", x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+       call "PQntuples" using by value pgres returning NRows
+
+       PERFORM VARYING RowIdx FROM 0 BY 1 UNTIL RowIdx >= NRows
+           call "PQgetvalue" using by value pgres by value RowIdx by value 0 returning resptr end-call
+           set address of resstr to resptr
+           MOVE SPACES TO ListRoundId
+           string resstr delimited by x"00" into ListRoundId end-string
+           MOVE ListRoundId TO FixRoundId
+
+           DISPLAY ListRoundId
+
+           STRING "DELETE FROM ValidWords WHERE RoundId = ", FixRoundId, ";", x"00" INTO QueryString
+           END-STRING
+           call "PQexec" using by value pgconn by reference querystring returning pgres2 end-call
+
+           CALL "allwords" USING BY REFERENCE pgconn, FixRoundId
+       END-PERFORM
+
+       DISPLAY " ".
+
+      *> -------------------------
+      *> PurgeOldValidWords: once a round has been sitting in
+      *> RoundsArchive for longer than ValidWordsRetentionDays, nobody
+      *> is still reviewing its solution set -- drop it.
+       PurgeOldValidWords.
+
+       STRING "DELETE FROM ValidWords WHERE RoundId IN (SELECT RoundId FROM RoundsArchive ",
+              "WHERE ArchivedAt + make_interval(days => ", ValidWordsRetentionDays, ") < now());",
+              x"00" INTO QueryString
+       END-STRING
+       call "PQexec" using by value pgconn by reference querystring returning pgres end-call
+
+       call "PQcmdTuples" using by value pgres returning resptr
+       set address of resstr to resptr
+       MOVE SPACES TO NPurged
+       string resstr delimited by x"00" into NPurged end-string
+
+       DISPLAY "Purged " function trim(NPurged) " ValidWords rows for rounds archived over " ValidWordsRetentionDays " days ago"
+       DISPLAY " ".
